@@ -1,320 +1,671 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. VLDTFSQ1.
-
-        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-        SOURCE-COMPUTER.
-        OBJECT-COMPUTER.
-
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT CLIENTS ASSIGN TO "DATA.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT VCLIENTS ASSIGN TO "DATAOK.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT ERRORREP ASSIGN TO "ERRREP.DAT".
-
-        DATA DIVISION.
-        FILE SECTION.
-      * DEFINES LENGHT OF LINE FROM .DAT FILE IN CHARACTERS
-        FD CLIENTS
-        RECORD CONTAINS 141 CHARACTERS.
-
-        01 CLIENT.
-      * VALIDATION OF END OF FILE
-            88 ENDOFCLIENTS VALUE HIGH-VALUES.
-            03 CLIENT-ID                           PIC X(20).
-            03 CLIENT-LNAME                        PIC X(50).
-            03 CLIENT-NAME                         PIC X(50).
-            03 CLIENT-DOB.
-                05 YEAR-DOB                        PIC 9(4).
-                05 MONTH-DOB                       PIC 9(2).
-                05 DAY-DOB                         PIC 9(2).
-            03 CLIENT-GENDER                       PIC X(1).
-            03 CLIENT-CIVIL-STATUS                 PIC X(1).
-            03 CLIENT-PEOPLE-CHARGE                PIC 9(2).
-            03 CLIENT-SALARY                       PIC 9(9).
-      *      88 CLIENT-ID-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-LNAME-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-NAME-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-YEAR-DOB-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-MONTH-DOB-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-DAY-DOB-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-GENDER-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-CIVIL-STATUS-NULL-OR-EMPTY VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-PEOPLE-CHARGE-NULL-OR-EMPTY VALUE SPACE, LOW-VALUES.
-      *    88 CLIENT-SALARY-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
-
-
-        FD VCLIENTS
-        RECORD CONTAINS 141 CHARACTERS.
-        01 VALID-CLIENTS-RECORD       PIC X(57).
-
-        FD ERRORREP.
-        01  PRINT-LINE        PIC X(205).
-
-        WORKING-STORAGE SECTION.
-
-        01  WS-DATE.
-           05  WS-YEAR PIC 99.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.
-
-        01 WS-BAD-RECORDS                          PIC 9(7).
-
-        01 ERROR-DESCRIPTIONS.
-            05 NON-NUMERIC-CLIENT-ID               PIC X(40)
-               VALUE 'CLIENT ID WAS NOT NUMERIC'.
-            05 VALUE-SPACES-LOW-VALUE              PIC X(40)
-               VALUE 'MISSING VALUE FROM FIELD'.
-            05 MISSING-LNAME                       PIC X(40)
-               VALUE 'MISSING LAST NAME'.
-            05 MISSING-NAME                        PIC X(40)
-               VALUE 'MISSING NAME'.
-            05 INVALID-YEAR-DOB                    PIC X(40)
-               VALUE 'INVALID YEAR OF DATE OF BIRTH'.
-            05 INVALID-MONTH-DOB                   PIC X(40)
-               VALUE 'INVALID MONTH OF DATE OF BIRTH'.
-            05 INVALID-DAY-DOB                     PIC X(40)
-               VALUE 'INVALID DAY OF DATE OF BIRTH'.
-            05 INVALID-GENDER                      PIC X(40)
-               VALUE 'INVALID GENDER'.
-            05 INVALID-CIVIL-STATUS                PIC X(40)
-               VALUE 'INVALID CIVIL STATUS'.
-            05 INVALID-PEOPLE-CHARGE               PIC X(40)
-               VALUE 'INVALID PEOPLE IN CHARGE'.
-            05 INVALID-SALARY                      PIC X(40)
-               VALUE 'INVALID SALARY'.
-        01  VALID-RECORD-SWITCH                    PIC X(3).
-           88 VALID-RECORD       VALUE 'YES'.
-
-        01  HEADING-LINE.
-            05 FILLER              PIC X(9)  VALUE 'CLIENT ID'.
-            05 FILLER              PIC X(14) VALUE SPACES.
-            05 FILLER              PIC X(9)  VALUE 'LAST NAME'.
-            05 FILLER              PIC X(34) VALUE SPACES.
-            05 FILLER              PIC X(10) VALUE 'FIRST NAME'.
-            05 FILLER              PIC X(33) VALUE SPACES.
-            05 FILLER              PIC X(13) VALUE 'DATE OF BIRTH'.
-            05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(6)  VALUE 'GENDER'.
-            05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(12) VALUE 'CIVIL STATUS'.
-            05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(16) VALUE 'PEOPLE IN CHARGE'.
-            05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(16) VALUE 'SALARY'.
-            05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(40) VALUE 'ERROR MESSAGE'.
-
-        01  HEADING-LINE1.
-            05 FILLER              PIC X(100) VALUE SPACES.
-            05 HEAD-MM             PIC 9(2).
-            05 FILLER              PIC X VALUE '/'.
-            05 HEAD-DD             PIC 9(2).
-            05 FILLER              PIC X VALUE '/'.
-            05 HEAD-YY             PIC 9(2).
-
-
-        01  HEADING-LINE2.
-      * CLIENT-ID
-               05 FILLER              PIC X(20)
-                  VALUE '--------------------'.
-               05 FILLER              PIC X(3)  VALUE SPACES.
-      * LAST-NAME
-            05 FILLER              PIC X(40)
-            VALUE '----------------------------------------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * FIRST-NAME
-            05 FILLER              PIC X(40)
-            VALUE '----------------------------------------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * DATE-OF-BIRTH
-            05 FILLER              PIC X(8) VALUE '--------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * GENDER
-            05 FILLER              PIC X(8) VALUE '--------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * CIVIL-STATUS
-            05 FILLER              PIC X(8) VALUE '--------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * PEOPLE-CHARGE
-            05 FILLER              PIC X(8) VALUE '--------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * SALARY
-            05 FILLER              PIC X(9) VALUE '---------'.
-            05 FILLER              PIC X(3) VALUE SPACES.
-      * ERROR-MESSAGE
-            05 FILLER              PIC X(40) VALUE '-----------------'.
-            05 FILLER              PIC X(20) VALUE SPACES.
-
-        01 DET-CLIENT.
-            03 DET-CLIENT-ID       PIC X(20).
-            03 FILLER              PIC X(3)   VALUE SPACES.
-            03 DET-CLIENT-LNAME    PIC X(40).
-            03 FILLER              PIC X(3)   VALUE SPACES.
-            03 DET-CLIENT-NAME     PIC X(40).
-            03 FILLER              PIC X(3)   VALUE SPACES.
-            03 DET-CLIENT-DOB.
-                05 DET-YEAR-DOB                     PIC X(4).
-                05 DET-MONTH-DOB                    PIC X(2).
-                05 DET-DAY-DOB                      PIC X(2).
-            03 FILLER              PIC X(3)   VALUE SPACES.
-            03 DET-CLIENT-GENDER                    PIC X(1).
-            03 FILLER              PIC X(10)   VALUE SPACES.
-            03 DET-CLIENT-CIVIL-STATUS              PIC X(1).
-            03 FILLER              PIC X(10)   VALUE SPACES.
-            03 DET-CLIENT-PEOPLE-CHARGE             PIC X(2).
-            03 FILLER              PIC X(9)   VALUE SPACES.
-            03 DET-CLIENT-SALARY                    PIC X(9).
-            03 FILLER              PIC X(3)   VALUE SPACES.
-            03 DET-ERROR-MSG       PIC X(40).
-
-       PROCEDURE DIVISION.
-       0050-OPEN-FILE.
-           OPEN INPUT CLIENTS.
-           OPEN OUTPUT VCLIENTS.
-           OPEN OUTPUT ERRORREP.
-           INITIALIZE WS-DATE.
-           INITIALIZE WS-BAD-RECORDS.
-      * INSERT DATE
-           ACCEPT WS-DATE FROM DATE.
-           MOVE WS-MONTH TO HEAD-MM.
-           MOVE WS-DAY TO HEAD-DD.
-           MOVE WS-YEAR TO HEAD-YY.
-
-           PERFORM 0090-READ-CLIENTS-RECORD.
-           PERFORM 0110-WRITE-HEADING-LINE.
-           PERFORM 0100-PROCESS-RECORDS UNTIL ENDOFCLIENTS.
-           PERFORM 0200-STOP-RUN.
-
-        0090-READ-CLIENTS-RECORD.
-           READ CLIENTS
-              AT END SET ENDOFCLIENTS TO TRUE
-              END-READ.
-
-        0100-PROCESS-RECORDS.
-           MOVE 'YES' TO VALID-RECORD-SWITCH.
-           PERFORM 0150-VALIDATE-CLIENTS.
-           READ CLIENTS
-                AT END SET ENDOFCLIENTS TO TRUE
-                END-READ.
-
-        0110-WRITE-HEADING-LINE.
-            WRITE PRINT-LINE FROM HEADING-LINE1
-               AFTER ADVANCING 1 LINE.
-            WRITE PRINT-LINE FROM HEADING-LINE
-               AFTER ADVANCING 1 LINE.
-            WRITE PRINT-LINE FROM HEADING-LINE2
-               AFTER ADVANCING 1 LINE.
-            MOVE SPACES TO PRINT-LINE.
-            WRITE PRINT-LINE.
-
-        0150-VALIDATE-CLIENTS.
-            PERFORM 0155-PRINT-FILE-INFO.
-            PERFORM 0160-VAL-CLI-ID-SP-LOWVAL
-               THRU 0170-VAL-CLI-SALARY.
-            IF VALID-RECORD
-              WRITE VALID-CLIENTS-RECORD FROM CLIENT
-            ELSE
-              ADD 1 TO WS-BAD-RECORDS
-            END-IF.
-            IF WS-BAD-RECORDS > 5
-               DISPLAY "Too many invalid records"
-      *       GO TO 0200-STOP-RUN
-            END-IF.
-
-        0155-PRINT-FILE-INFO.
-            MOVE CLIENT-ID                 TO DET-CLIENT-ID.
-            MOVE CLIENT-LNAME              TO DET-CLIENT-LNAME.
-            MOVE CLIENT-NAME               TO DET-CLIENT-NAME.
-            MOVE YEAR-DOB                  TO DET-YEAR-DOB.
-            MOVE MONTH-DOB                 TO DET-MONTH-DOB.
-            MOVE DAY-DOB                   TO DET-DAY-DOB.
-            MOVE CLIENT-GENDER             TO DET-CLIENT-GENDER.
-            MOVE CLIENT-CIVIL-STATUS       TO DET-CLIENT-CIVIL-STATUS.
-            MOVE CLIENT-PEOPLE-CHARGE      TO DET-CLIENT-PEOPLE-CHARGE.
-            MOVE CLIENT-SALARY             TO DET-CLIENT-SALARY.
-
-
-        0160-VAL-CLI-ID-SP-LOWVAL.
-            IF CLIENT-ID = SPACE OR CLIENT-ID = LOW-VALUE THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE VALUE-SPACES-LOW-VALUE TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-
-        0162-VAL-MISS-CLI-LNAME.
-            IF CLIENT-LNAME = SPACE OR CLIENT-LNAME = LOW-VALUE THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE MISSING-LNAME TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0163-VAL-MISS-CLI-NAME.
-            IF CLIENT-NAME = SPACE OR CLIENT-NAME = LOW-VALUE THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE MISSING-NAME TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0164-VAL-CLI-YEAR-DOB.
-            IF YEAR-DOB IS > 2023 THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-YEAR-DOB TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0165-VAL-CLI-MONTH-DOB.
-            IF MONTH-DOB IS > 12 THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-MONTH-DOB TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0166-VAL-CLI-DAY-DOB.
-            IF DAY-DOB IS > 31 THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-DAY-DOB TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0167-VAL-CLI-GENDER.
-            IF  CLIENT-GENDER IS NOT = 'M'
-            AND CLIENT-GENDER IS NOT = 'F'  THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-GENDER TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0168-VAL-CLI-CIVIL-STATUS.
-            IF  CLIENT-CIVIL-STATUS IS NOT = 'M'
-            AND CLIENT-CIVIL-STATUS IS NOT = 'S'  THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-CIVIL-STATUS TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0169-VAL-CLI-PEOPLE-CHARGE.
-            IF CLIENT-PEOPLE-CHARGE NOT NUMERIC THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-PEOPLE-CHARGE TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-        0170-VAL-CLI-SALARY.
-            IF CLIENT-SALARY NOT NUMERIC THEN
-               MOVE 'NO' TO VALID-RECORD-SWITCH
-               MOVE INVALID-SALARY TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DET-CLIENT AFTER
-                  ADVANCING 1 LINE.
-
-
-        0200-STOP-RUN.
-           CLOSE CLIENTS.
-           CLOSE VCLIENTS.
-           CLOSE ERRORREP.
-           STOP RUN.
-
-        END PROGRAM VLDTFSQ1.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. VLDTFSQ1.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.
+        OBJECT-COMPUTER.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CLIENTS ASSIGN TO "DATA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT VCLIENTS ASSIGN TO "DATAOK.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ERRORREP ASSIGN TO "ERRREP.DAT".
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+            SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * CHECKPOINT/RESTART - HOW MANY CLIENTS RECORDS HAVE BEEN PASSED
+            SELECT OPTIONAL CHKPOINT ASSIGN TO "CHKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHKPOINT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+      * DEFINES LENGHT OF LINE FROM .DAT FILE IN CHARACTERS
+        FD CLIENTS
+        RECORD CONTAINS 141 CHARACTERS.
+
+        01 CLIENT.
+      * VALIDATION OF END OF FILE
+            88 ENDOFCLIENTS VALUE HIGH-VALUES.
+            03 CLIENT-ID                           PIC X(20).
+            03 CLIENT-LNAME                        PIC X(50).
+            03 CLIENT-NAME                         PIC X(50).
+            03 CLIENT-DOB.
+                05 YEAR-DOB                        PIC 9(4).
+                05 MONTH-DOB                       PIC 9(2).
+                05 DAY-DOB                         PIC 9(2).
+            03 CLIENT-GENDER                       PIC X(1).
+            03 CLIENT-CIVIL-STATUS                 PIC X(1).
+            03 CLIENT-PEOPLE-CHARGE                PIC 9(2).
+            03 CLIENT-SALARY                       PIC 9(9).
+      *      88 CLIENT-ID-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-LNAME-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-NAME-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-YEAR-DOB-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-MONTH-DOB-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-DAY-DOB-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-GENDER-NULL-OR-EMPTY        VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-CIVIL-STATUS-NULL-OR-EMPTY VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-PEOPLE-CHARGE-NULL-OR-EMPTY VALUE SPACE, LOW-VALUES.
+      *    88 CLIENT-SALARY-NULL-OR-EMPTY    VALUE SPACE, LOW-VALUES.
+
+
+        FD VCLIENTS
+        RECORD CONTAINS 141 CHARACTERS.
+        01 VALID-CLIENTS-RECORD       PIC X(57).
+
+        FD ERRORREP.
+        01  PRINT-LINE        PIC X(205).
+
+        FD RUNLOG.
+        01  RUNLOG-LINE       PIC X(80).
+
+        FD CHKPOINT.
+        01  CHKPOINT-LINE     PIC X(07).
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-DATE.
+           05  WS-YEAR PIC 99.
+           05  WS-MONTH PIC 99.
+           05  WS-DAY   PIC 99.
+
+        01  WS-SYSDATE.
+           05  WS-SYS-YEAR PIC 9(4).
+           05  WS-SYS-MONTH PIC 99.
+           05  WS-SYS-DAY   PIC 99.
+
+        01  WS-SYSTIME.
+           05  WS-SYS-HH   PIC 99.
+           05  WS-SYS-MN   PIC 99.
+           05  WS-SYS-SS   PIC 99.
+           05  WS-SYS-HS   PIC 99.
+
+        01 WS-BAD-RECORDS                          PIC 9(7).
+
+      * CHECKPOINT/RESTART WORK AREAS
+        01 WS-CHKPOINT-STATUS                      PIC X(02).
+        01 WS-RESTART-REPLY                        PIC X(01).
+           88 WS-RESTART-YES                       VALUE 'Y' 'y'.
+        01 WS-CHECKPOINT-COUNT                     PIC 9(7) VALUE ZERO.
+        01 WS-RECS-READ                            PIC 9(7) VALUE ZERO.
+        01 WS-CHECKPOINT-INTERVAL                  PIC 9(5) VALUE 1000.
+        01 WS-CHECKPOINT-DIVQUOT                   PIC 9(7).
+        01 WS-CHECKPOINT-REMAIN                    PIC 9(5).
+        01 WS-ABORT-SW                             PIC X(01) VALUE 'N'.
+           88 WS-ABORTED                           VALUE 'Y'.
+
+      * CONFIGURABLE LIMIT - HOW MANY BAD RECORDS BEFORE THE JOB STOPS
+        01 WS-BAD-THRESHOLD                        PIC 9(7) VALUE 5.
+        01 WS-THRESHOLD-REPLY                      PIC X(07).
+
+      * AGE-SANITY LIMITS AND SALARY RANGE LIMITS
+        01 WS-CLIENT-AGE                           PIC 9(3).
+        01 WS-MIN-SALARY                           PIC 9(9) VALUE
+           500000.
+        01 WS-MAX-SALARY                           PIC 9(9) VALUE
+           500000000.
+
+      * DUPLICATE CLIENT-ID CHECK TABLE
+        01 WS-SEEN-IDS.
+           03 WS-SEEN-ID-ENTRY OCCURS 9000 TIMES
+                                INDEXED BY WS-ID-IDX.
+              05 WS-SEEN-ID-VALUE                  PIC X(20).
+        01 WS-SEEN-ID-COUNT                        PIC 9(5) VALUE ZERO.
+        01 WS-DUP-ID-SW                            PIC X(01).
+           88 WS-DUP-ID-FOUND                      VALUE 'Y'.
+
+        01 ERROR-DESCRIPTIONS.
+            05 NON-NUMERIC-CLIENT-ID               PIC X(40)
+               VALUE 'CLIENT ID WAS NOT NUMERIC'.
+            05 VALUE-SPACES-LOW-VALUE              PIC X(40)
+               VALUE 'MISSING VALUE FROM FIELD'.
+            05 DUPLICATE-CLIENT-ID                 PIC X(40)
+               VALUE 'DUPLICATE CLIENT ID'.
+            05 MISSING-LNAME                       PIC X(40)
+               VALUE 'MISSING LAST NAME'.
+            05 MISSING-NAME                        PIC X(40)
+               VALUE 'MISSING NAME'.
+            05 INVALID-YEAR-DOB                    PIC X(40)
+               VALUE 'INVALID YEAR OF DATE OF BIRTH'.
+            05 INVALID-MONTH-DOB                   PIC X(40)
+               VALUE 'INVALID MONTH OF DATE OF BIRTH'.
+            05 INVALID-DAY-DOB                     PIC X(40)
+               VALUE 'INVALID DAY OF DATE OF BIRTH'.
+            05 INVALID-GENDER                      PIC X(40)
+               VALUE 'INVALID GENDER'.
+            05 INVALID-CIVIL-STATUS                PIC X(40)
+               VALUE 'INVALID CIVIL STATUS'.
+            05 INVALID-PEOPLE-CHARGE               PIC X(40)
+               VALUE 'INVALID PEOPLE IN CHARGE'.
+            05 INVALID-SALARY                      PIC X(40)
+               VALUE 'INVALID SALARY'.
+            05 INVALID-SALARY-RANGE                PIC X(40)
+               VALUE 'SALARY OUTSIDE SANE RANGE'.
+            05 INVALID-AGE-SANITY                  PIC X(40)
+               VALUE 'AGE OUTSIDE SANE RANGE'.
+        01  VALID-RECORD-SWITCH                    PIC X(3).
+           88 VALID-RECORD       VALUE 'YES'.
+
+      * END-OF-RUN ERROR-TYPE SUMMARY COUNTERS
+        01 WS-ERROR-COUNTS.
+           03 WS-CNT-ID-MISSING                    PIC 9(5).
+           03 WS-CNT-DUPLICATE-ID                   PIC 9(5).
+           03 WS-CNT-LNAME-MISSING                  PIC 9(5).
+           03 WS-CNT-NAME-MISSING                   PIC 9(5).
+           03 WS-CNT-YEAR-DOB                       PIC 9(5).
+           03 WS-CNT-MONTH-DOB                      PIC 9(5).
+           03 WS-CNT-DAY-DOB                        PIC 9(5).
+           03 WS-CNT-GENDER                         PIC 9(5).
+           03 WS-CNT-CIVIL-STATUS                   PIC 9(5).
+           03 WS-CNT-PEOPLE-CHARGE                  PIC 9(5).
+           03 WS-CNT-SALARY-NONNUM                  PIC 9(5).
+           03 WS-CNT-SALARY-RANGE                   PIC 9(5).
+           03 WS-CNT-AGE-SANITY                     PIC 9(5).
+
+        01  HEADING-LINE.
+            05 FILLER              PIC X(9)  VALUE 'CLIENT ID'.
+            05 FILLER              PIC X(14) VALUE SPACES.
+            05 FILLER              PIC X(9)  VALUE 'LAST NAME'.
+            05 FILLER              PIC X(34) VALUE SPACES.
+            05 FILLER              PIC X(10) VALUE 'FIRST NAME'.
+            05 FILLER              PIC X(33) VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE 'DATE OF BIRTH'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(6)  VALUE 'GENDER'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(12) VALUE 'CIVIL STATUS'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'PEOPLE IN CHARGE'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALARY'.
+            05 FILLER              PIC X(5)  VALUE SPACES.
+            05 FILLER              PIC X(40) VALUE 'ERROR MESSAGE'.
+
+        01  HEADING-LINE1.
+            05 FILLER              PIC X(100) VALUE SPACES.
+            05 HEAD-MM             PIC 9(2).
+            05 FILLER              PIC X VALUE '/'.
+            05 HEAD-DD             PIC 9(2).
+            05 FILLER              PIC X VALUE '/'.
+            05 HEAD-YY             PIC 9(2).
+
+
+        01  HEADING-LINE2.
+      * CLIENT-ID
+               05 FILLER              PIC X(20)
+                  VALUE '--------------------'.
+               05 FILLER              PIC X(3)  VALUE SPACES.
+      * LAST-NAME
+            05 FILLER              PIC X(40)
+            VALUE '----------------------------------------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * FIRST-NAME
+            05 FILLER              PIC X(40)
+            VALUE '----------------------------------------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * DATE-OF-BIRTH
+            05 FILLER              PIC X(8) VALUE '--------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * GENDER
+            05 FILLER              PIC X(8) VALUE '--------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * CIVIL-STATUS
+            05 FILLER              PIC X(8) VALUE '--------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * PEOPLE-CHARGE
+            05 FILLER              PIC X(8) VALUE '--------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * SALARY
+            05 FILLER              PIC X(9) VALUE '---------'.
+            05 FILLER              PIC X(3) VALUE SPACES.
+      * ERROR-MESSAGE
+            05 FILLER              PIC X(40) VALUE '-----------------'.
+            05 FILLER              PIC X(20) VALUE SPACES.
+
+        01 DET-CLIENT.
+            03 DET-CLIENT-ID       PIC X(20).
+            03 FILLER              PIC X(3)   VALUE SPACES.
+            03 DET-CLIENT-LNAME    PIC X(40).
+            03 FILLER              PIC X(3)   VALUE SPACES.
+            03 DET-CLIENT-NAME     PIC X(40).
+            03 FILLER              PIC X(3)   VALUE SPACES.
+            03 DET-CLIENT-DOB.
+                05 DET-YEAR-DOB                     PIC X(4).
+                05 DET-MONTH-DOB                    PIC X(2).
+                05 DET-DAY-DOB                      PIC X(2).
+            03 FILLER              PIC X(3)   VALUE SPACES.
+            03 DET-CLIENT-GENDER                    PIC X(1).
+            03 FILLER              PIC X(10)   VALUE SPACES.
+            03 DET-CLIENT-CIVIL-STATUS              PIC X(1).
+            03 FILLER              PIC X(10)   VALUE SPACES.
+            03 DET-CLIENT-PEOPLE-CHARGE             PIC X(2).
+            03 FILLER              PIC X(9)   VALUE SPACES.
+            03 DET-CLIENT-SALARY                    PIC X(9).
+            03 FILLER              PIC X(3)   VALUE SPACES.
+            03 DET-ERROR-MSG       PIC X(40).
+
+        01 WS-SUMMARY-LABEL.
+            03 FILLER              PIC X(1)   VALUE SPACES.
+            03 SUM-LABEL-TXT       PIC X(30).
+            03 SUM-LABEL-VAL       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0050-OPEN-FILE.
+           OPEN INPUT CLIENTS.
+           PERFORM 0055-ASK-RESTART.
+           IF WS-CHECKPOINT-COUNT > ZERO
+              OPEN EXTEND VCLIENTS
+              OPEN EXTEND ERRORREP
+           ELSE
+              OPEN OUTPUT VCLIENTS
+              OPEN OUTPUT ERRORREP
+           END-IF.
+           INITIALIZE WS-DATE.
+           INITIALIZE WS-BAD-RECORDS.
+           INITIALIZE WS-ERROR-COUNTS.
+           MOVE ZERO TO WS-SEEN-ID-COUNT.
+           INITIALIZE WS-SEEN-IDS.
+      * INSERT DATE
+           ACCEPT WS-DATE FROM DATE.
+           MOVE WS-MONTH TO HEAD-MM.
+           MOVE WS-DAY TO HEAD-DD.
+           MOVE WS-YEAR TO HEAD-YY.
+           ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+
+           PERFORM 0060-ASK-THRESHOLD.
+           PERFORM 0090-READ-CLIENTS-RECORD.
+           IF WS-CHECKPOINT-COUNT > ZERO
+              PERFORM 0057-SKIP-TO-CHECKPOINT
+           ELSE
+              PERFORM 0110-WRITE-HEADING-LINE
+           END-IF.
+           PERFORM 0100-PROCESS-RECORDS UNTIL ENDOFCLIENTS.
+           PERFORM 0190-WRITE-ERROR-SUMMARY.
+           PERFORM 0200-STOP-RUN.
+
+      * ...............................................................
+      * CHECKPOINT/RESTART - OFFER TO PICK UP WHERE THE LAST RUN LEFT
+      * OFF INSTEAD OF RE-VALIDATING THE WHOLE CLIENTS FILE AGAIN
+        0055-ASK-RESTART.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           DISPLAY "RESTART FROM LAST CHECKPOINT? (Y/N): ".
+           ACCEPT WS-RESTART-REPLY.
+           IF WS-RESTART-YES
+              PERFORM 0056-READ-CHECKPOINT
+           END-IF.
+
+        0056-READ-CHECKPOINT.
+           OPEN INPUT CHKPOINT.
+           IF WS-CHKPOINT-STATUS = "00"
+              READ CHKPOINT
+                 AT END MOVE ZERO TO WS-CHECKPOINT-COUNT
+                 NOT AT END MOVE CHKPOINT-LINE TO WS-CHECKPOINT-COUNT
+              END-READ
+              CLOSE CHKPOINT
+           ELSE
+              DISPLAY "NO CHECKPOINT ON FILE - STARTING FROM TOP"
+              MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      * SKIP PAST THE CLIENTS RECORDS ALREADY VALIDATED LAST RUN
+        0057-SKIP-TO-CHECKPOINT.
+           DISPLAY "RESUMING AFTER RECORD " WS-CHECKPOINT-COUNT.
+           PERFORM 0058-SKIP-ONE-RECORD
+              UNTIL WS-RECS-READ >= WS-CHECKPOINT-COUNT
+              OR ENDOFCLIENTS.
+
+      * SEED THE RECORD ALREADY SITTING IN THE BUFFER (READ BY THE
+      * PRIMING READ IN 0050-OPEN-FILE OR BY THE PRIOR ITERATION OF
+      * THIS PARAGRAPH) BEFORE ADVANCING TO THE NEXT ONE, SO EXACTLY
+      * THE WS-CHECKPOINT-COUNT RECORDS ALREADY VALIDATED LAST RUN GET
+      * SEEDED AND THE RECORD LEFT CURRENT FOR 0100-PROCESS-RECORDS TO
+      * VALIDATE FOR REAL IS NOT ALSO SEEDED HERE
+        0058-SKIP-ONE-RECORD.
+           PERFORM 0059-SEED-SEEN-ID-TABLE.
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 0090-READ-CLIENTS-RECORD.
+
+      * REBUILD THE DUPLICATE-ID TABLE FOR EACH RECORD SKIPPED ON A
+      * CHECKPOINT RESTART, THE SAME WAY 0161-VAL-CLI-ID-DUPLICATE
+      * POPULATES IT DURING NORMAL PROCESSING, SO A DUPLICATE CLIENT-ID
+      * SPLIT ACROSS THE CHECKPOINT BOUNDARY IS STILL CAUGHT. NO ERROR
+      * IS REPORTED HERE SINCE THESE RECORDS WERE ALREADY VALIDATED
+      * AND REPORTED ON THE RUN THAT SET THIS CHECKPOINT
+        0059-SEED-SEEN-ID-TABLE.
+           IF CLIENT-ID NOT = SPACE AND CLIENT-ID NOT = LOW-VALUE
+              ADD 1 TO WS-SEEN-ID-COUNT
+              SET WS-ID-IDX TO WS-SEEN-ID-COUNT
+              MOVE CLIENT-ID TO WS-SEEN-ID-VALUE (WS-ID-IDX)
+           END-IF.
+
+        0060-ASK-THRESHOLD.
+           DISPLAY "MAX BAD RECORDS BEFORE STOP (ENTER = 5): ".
+           ACCEPT WS-THRESHOLD-REPLY.
+           IF WS-THRESHOLD-REPLY IS NUMERIC
+              AND WS-THRESHOLD-REPLY NOT = ZERO
+              MOVE WS-THRESHOLD-REPLY TO WS-BAD-THRESHOLD
+           END-IF.
+
+        0090-READ-CLIENTS-RECORD.
+           READ CLIENTS
+              AT END SET ENDOFCLIENTS TO TRUE
+              END-READ.
+
+        0100-PROCESS-RECORDS.
+           MOVE 'YES' TO VALID-RECORD-SWITCH.
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 0150-VALIDATE-CLIENTS.
+           PERFORM 0180-CHECK-SAVE-CHECKPOINT.
+           READ CLIENTS
+                AT END SET ENDOFCLIENTS TO TRUE
+                END-READ.
+
+      * SAVE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+        0180-CHECK-SAVE-CHECKPOINT.
+           DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CHECKPOINT-DIVQUOT
+              REMAINDER WS-CHECKPOINT-REMAIN.
+           IF WS-CHECKPOINT-REMAIN = ZERO
+              PERFORM 0181-WRITE-CHECKPOINT
+           END-IF.
+
+        0181-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPOINT.
+           MOVE WS-RECS-READ TO CHKPOINT-LINE.
+           WRITE CHKPOINT-LINE.
+           CLOSE CHKPOINT.
+
+      * THE RUN ENDED EARLY - LEAVE THE CHECKPOINT IN PLACE SO THE NEXT
+      * RUN CAN RESUME AFTER THE OPERATOR FIXES THE BAD DATA
+        0182-ABORT-SAVE-CHECKPOINT.
+           MOVE 'Y' TO WS-ABORT-SW.
+           PERFORM 0181-WRITE-CHECKPOINT.
+
+      * THE RUN FINISHED CLEANLY - CLEAR THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FROM THE TOP OF CLIENTS AGAIN
+        0185-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPOINT.
+           MOVE ZERO TO CHKPOINT-LINE.
+           WRITE CHKPOINT-LINE.
+           CLOSE CHKPOINT.
+
+        0110-WRITE-HEADING-LINE.
+            WRITE PRINT-LINE FROM HEADING-LINE1
+               AFTER ADVANCING 1 LINE.
+            WRITE PRINT-LINE FROM HEADING-LINE
+               AFTER ADVANCING 1 LINE.
+            WRITE PRINT-LINE FROM HEADING-LINE2
+               AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+
+        0150-VALIDATE-CLIENTS.
+            PERFORM 0155-PRINT-FILE-INFO.
+            PERFORM 0160-VAL-CLI-ID-SP-LOWVAL
+               THRU 0172-VAL-CLI-AGE-SANITY.
+            IF VALID-RECORD
+              WRITE VALID-CLIENTS-RECORD FROM CLIENT
+            ELSE
+              ADD 1 TO WS-BAD-RECORDS
+            END-IF.
+            IF WS-BAD-RECORDS > WS-BAD-THRESHOLD
+               DISPLAY "TOO MANY INVALID RECORDS - STOPPING RUN"
+               PERFORM 0182-ABORT-SAVE-CHECKPOINT
+               SET ENDOFCLIENTS TO TRUE
+            END-IF.
+
+        0155-PRINT-FILE-INFO.
+            MOVE CLIENT-ID                 TO DET-CLIENT-ID.
+            MOVE CLIENT-LNAME              TO DET-CLIENT-LNAME.
+            MOVE CLIENT-NAME               TO DET-CLIENT-NAME.
+            MOVE YEAR-DOB                  TO DET-YEAR-DOB.
+            MOVE MONTH-DOB                 TO DET-MONTH-DOB.
+            MOVE DAY-DOB                   TO DET-DAY-DOB.
+            MOVE CLIENT-GENDER             TO DET-CLIENT-GENDER.
+            MOVE CLIENT-CIVIL-STATUS       TO DET-CLIENT-CIVIL-STATUS.
+            MOVE CLIENT-PEOPLE-CHARGE      TO DET-CLIENT-PEOPLE-CHARGE.
+            MOVE CLIENT-SALARY             TO DET-CLIENT-SALARY.
+
+
+        0160-VAL-CLI-ID-SP-LOWVAL.
+            IF CLIENT-ID = SPACE OR CLIENT-ID = LOW-VALUE THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE VALUE-SPACES-LOW-VALUE TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-ID-MISSING
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0161-VAL-CLI-ID-DUPLICATE.
+            IF CLIENT-ID NOT = SPACE AND CLIENT-ID NOT = LOW-VALUE
+               PERFORM 0161-A-CHECK-FOR-DUPLICATE
+               IF WS-DUP-ID-FOUND
+                  MOVE 'NO' TO VALID-RECORD-SWITCH
+                  MOVE DUPLICATE-CLIENT-ID TO DET-ERROR-MSG
+                  ADD 1 TO WS-CNT-DUPLICATE-ID
+                  WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                     ADVANCING 1 LINE
+               ELSE
+                  ADD 1 TO WS-SEEN-ID-COUNT
+                  SET WS-ID-IDX TO WS-SEEN-ID-COUNT
+                  MOVE CLIENT-ID TO WS-SEEN-ID-VALUE (WS-ID-IDX)
+               END-IF
+            END-IF.
+
+        0162-VAL-MISS-CLI-LNAME.
+            IF CLIENT-LNAME = SPACE OR CLIENT-LNAME = LOW-VALUE THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE MISSING-LNAME TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-LNAME-MISSING
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0163-VAL-MISS-CLI-NAME.
+            IF CLIENT-NAME = SPACE OR CLIENT-NAME = LOW-VALUE THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE MISSING-NAME TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-NAME-MISSING
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0164-VAL-CLI-YEAR-DOB.
+            IF YEAR-DOB IS > WS-SYS-YEAR THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-YEAR-DOB TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-YEAR-DOB
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0165-VAL-CLI-MONTH-DOB.
+            IF MONTH-DOB IS > 12 THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-MONTH-DOB TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-MONTH-DOB
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0166-VAL-CLI-DAY-DOB.
+            IF DAY-DOB IS > 31 THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-DAY-DOB TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-DAY-DOB
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0167-VAL-CLI-GENDER.
+            IF  CLIENT-GENDER IS NOT = 'M'
+            AND CLIENT-GENDER IS NOT = 'F'  THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-GENDER TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-GENDER
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0168-VAL-CLI-CIVIL-STATUS.
+            IF  CLIENT-CIVIL-STATUS IS NOT = 'M'
+            AND CLIENT-CIVIL-STATUS IS NOT = 'S'  THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-CIVIL-STATUS TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-CIVIL-STATUS
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0169-VAL-CLI-PEOPLE-CHARGE.
+            IF CLIENT-PEOPLE-CHARGE NOT NUMERIC THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-PEOPLE-CHARGE TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-PEOPLE-CHARGE
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0170-VAL-CLI-SALARY.
+            IF CLIENT-SALARY NOT NUMERIC THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-SALARY TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-SALARY-NONNUM
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0171-VAL-CLI-SALARY-RANGE.
+            IF CLIENT-SALARY IS NUMERIC
+               AND (CLIENT-SALARY < WS-MIN-SALARY
+               OR CLIENT-SALARY > WS-MAX-SALARY) THEN
+               MOVE 'NO' TO VALID-RECORD-SWITCH
+               MOVE INVALID-SALARY-RANGE TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-SALARY-RANGE
+               WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                  ADVANCING 1 LINE.
+
+        0172-VAL-CLI-AGE-SANITY.
+            MOVE ZERO TO WS-CLIENT-AGE.
+            IF YEAR-DOB IS NUMERIC AND YEAR-DOB NOT = ZERO
+               AND YEAR-DOB NOT > WS-SYS-YEAR
+               COMPUTE WS-CLIENT-AGE = WS-SYS-YEAR - YEAR-DOB
+               IF WS-CLIENT-AGE > 120
+                  MOVE 'NO' TO VALID-RECORD-SWITCH
+                  MOVE INVALID-AGE-SANITY TO DET-ERROR-MSG
+                  ADD 1 TO WS-CNT-AGE-SANITY
+                  WRITE PRINT-LINE FROM DET-CLIENT AFTER
+                     ADVANCING 1 LINE
+               END-IF
+            END-IF.
+
+      * REACHED ONLY VIA THE EXPLICIT PERFORM IN 0161-VAL-CLI-ID-
+      * DUPLICATE ABOVE - KEPT OUTSIDE THE 0160...0172 THRU RANGE SO
+      * IT DOES NOT ALSO RUN A SECOND TIME BY FALL-THROUGH
+        0161-A-CHECK-FOR-DUPLICATE.
+            MOVE 'N' TO WS-DUP-ID-SW.
+            SET WS-ID-IDX TO 1.
+            SEARCH WS-SEEN-ID-ENTRY
+               WHEN WS-SEEN-ID-VALUE (WS-ID-IDX) = CLIENT-ID
+                  MOVE 'Y' TO WS-DUP-ID-SW
+            END-SEARCH.
+
+        0190-WRITE-ERROR-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "END-OF-RUN ERROR-TYPE SUMMARY" DELIMITED BY SIZE
+               INTO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "MISSING CLIENT ID"         TO SUM-LABEL-TXT.
+            MOVE WS-CNT-ID-MISSING           TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "DUPLICATE CLIENT ID"       TO SUM-LABEL-TXT.
+            MOVE WS-CNT-DUPLICATE-ID         TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "MISSING LAST NAME"         TO SUM-LABEL-TXT.
+            MOVE WS-CNT-LNAME-MISSING        TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "MISSING NAME"              TO SUM-LABEL-TXT.
+            MOVE WS-CNT-NAME-MISSING         TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID YEAR OF BIRTH"     TO SUM-LABEL-TXT.
+            MOVE WS-CNT-YEAR-DOB             TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID MONTH OF BIRTH"    TO SUM-LABEL-TXT.
+            MOVE WS-CNT-MONTH-DOB            TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID DAY OF BIRTH"      TO SUM-LABEL-TXT.
+            MOVE WS-CNT-DAY-DOB              TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID GENDER"            TO SUM-LABEL-TXT.
+            MOVE WS-CNT-GENDER               TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID CIVIL STATUS"      TO SUM-LABEL-TXT.
+            MOVE WS-CNT-CIVIL-STATUS         TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "INVALID PEOPLE IN CHARGE"  TO SUM-LABEL-TXT.
+            MOVE WS-CNT-PEOPLE-CHARGE        TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "NON-NUMERIC SALARY"        TO SUM-LABEL-TXT.
+            MOVE WS-CNT-SALARY-NONNUM        TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "SALARY OUT OF RANGE"       TO SUM-LABEL-TXT.
+            MOVE WS-CNT-SALARY-RANGE         TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "AGE OUT OF SANE RANGE"     TO SUM-LABEL-TXT.
+            MOVE WS-CNT-AGE-SANITY           TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE "TOTAL BAD RECORDS"         TO SUM-LABEL-TXT.
+            MOVE WS-BAD-RECORDS              TO SUM-LABEL-VAL.
+            MOVE WS-SUMMARY-LABEL TO PRINT-LINE.
+            WRITE PRINT-LINE.
+
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN
+        0195-WRITE-RUNLOG.
+           ACCEPT WS-SYSTIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           IF WS-ABORTED
+              STRING "VLDTFSQ1 " WS-SYS-YEAR "-" WS-SYS-MONTH "-"
+                 WS-SYS-DAY " " WS-SYS-HH ":" WS-SYS-MN ":" WS-SYS-SS
+                 " STATUS=ABORTED  READ=" WS-RECS-READ
+                 " BADRECS=" WS-BAD-RECORDS
+                 DELIMITED BY SIZE INTO RUNLOG-LINE
+           ELSE
+              STRING "VLDTFSQ1 " WS-SYS-YEAR "-" WS-SYS-MONTH "-"
+                 WS-SYS-DAY " " WS-SYS-HH ":" WS-SYS-MN ":" WS-SYS-SS
+                 " STATUS=COMPLETE READ=" WS-RECS-READ
+                 " BADRECS=" WS-BAD-RECORDS
+                 DELIMITED BY SIZE INTO RUNLOG-LINE
+           END-IF.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+
+        0200-STOP-RUN.
+           IF NOT WS-ABORTED
+              PERFORM 0185-CLEAR-CHECKPOINT
+           END-IF.
+           PERFORM 0195-WRITE-RUNLOG.
+           IF WS-ABORTED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-BAD-RECORDS > ZERO
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+           CLOSE CLIENTS.
+           CLOSE VCLIENTS.
+           CLOSE ERRORREP.
+           GOBACK.
+
+        END PROGRAM VLDTFSQ1.
