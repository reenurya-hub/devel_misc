@@ -8,8 +8,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
            FILE STATUS IS WS-FILE-STATUS.
+           SELECT EMPRPT ASSIGN TO "EMPRESA.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -34,18 +39,29 @@
            03 EMP-WEB1         PIC X(30).
            03 EMP-WEB2         PIC X(30).
            03 EMP-RLEGAL       PIC X(60).
-           03 EMP-FILLER       PIC X(500).
+           03 EMP-FEC-CREA     PIC 9(08).
+           03 EMP-FEC-MOD      PIC 9(08).
+           03 EMP-FILLER       PIC X(484).
+      *
+       FD EMPRPT.
+       01 RPT-LINE             PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
        01  ST-FILE                PIC XX.
+       01  WS-RPT-STATUS          PIC XX.
        01  WS-SWITCH.
                05  WS-FILE-STATUS PIC XX.
                    88      WS-EMP-NOFILE     VALUE '00'.
                    88      WS-EMPRESA-OPEN   VALUE '41'.
+                   88      WS-EMP-NOTFND     VALUE '23' '35'.
+                   88      WS-EMP-DUPKEY     VALUE '22'.
+       01  WS-END-BROWSE           PIC X(01) VALUE 'N'.
+           88 WS-NO-MORE-EMPRESAS      VALUE 'Y'.
        01 WS-EMPRESA.
            03 WS-EMP-TIP-ID       PIC X(20).
                88 WS-TIP-ID-BLANK     VALUE SPACE.
+               88 WS-TIP-ID-VALIDO    VALUE 'NIT' 'CC' 'CE' 'TI' 'PA'.
            03 WS-EMP-ID           PIC X(20).
                88 WS-EMP-ID-BLANK     VALUE SPACE.
            03 WS-EMP-RSOCIAL      PIC X(30).
@@ -72,14 +88,30 @@
            03 WS-EMP-WEB2         PIC X(30).
            03 WS-EMP-RLEGAL       PIC X(60).
                88 WS-EMP-RLGL-BNK     VALUE SPACE.
+           03 WS-EMP-FEC-CREA     PIC 9(08).
+           03 WS-EMP-FEC-MOD      PIC 9(08).
+
+       01  WS-FECHA-SISTEMA.
+           05  WS-FEC-YY          PIC 9(04).
+           05  WS-FEC-MM          PIC 9(02).
+           05  WS-FEC-DD          PIC 9(02).
+
+       01  WS-EMAIL-CHECK.
+           03  WS-EMAIL-SWITCH        PIC X(03).
+               88 WS-EMAIL-OK             VALUE 'YES'.
+           03  WS-EMAIL-USER          PIC X(30).
+           03  WS-EMAIL-DOMAIN        PIC X(30).
+           03  WS-AT-COUNT            PIC 9(02).
+           03  WS-DOT-COUNT           PIC 9(02).
 
        01  SCREEN-CHARS.
            03  GUIONES            PIC X(80) VALUES ALL "-".
            03  OPC                PIC 9.
            03  INS_OPCION         PIC X(18)
            VALUE 'Ingrese opcion [ ]'.
-           03  OPCIONES1          PIC X(42)
-           VALUE '1=LISTAR - 2=CREAR - 3=MODIFICAR - 4=SALIR'.
+           03  OPCIONES1          PIC X(65)
+           VALUE '1=LISTAR - 2=CREAR - 3=MODIFICAR - 4=SALIR'
+           & ' - 5=BORRAR - 6=REPORTE'.
            03  MSG-NO-FILE        PIC X(30)
            VALUE 'NO HAY UNA EMPRESA CREADA.    '.
            03  MSG-EMPTY-FIELD    PIC X(30)
@@ -87,18 +119,49 @@
            03  MSG-REG-OK         PIC X(30)
            VALUE 'REGISTROS INSERTADOS.         '.
            03  MSG-GENERICO       PIC X(30).
+           03  MSG-BAD-EMAIL      PIC X(30)
+           VALUE 'EMAIL INVALIDO, USE NOMBRE@DOM'.
+           03  MSG-DUP-ID         PIC X(30)
+           VALUE 'EMPRESA ID YA EXISTE.         '.
+           03  MSG-NOT-FOUND      PIC X(30)
+           VALUE 'EMPRESA ID NO ENCONTRADA.     '.
+           03  MSG-SIGUIENTE      PIC X(30)
+           VALUE 'ENTER=SIGUIENTE EMPRESA'.
+           03  MSG-BAD-TIP-ID     PIC X(30)
+           VALUE 'TIPO ID INVALIDO: NIT,CC,CE...'.
+           03  MSG-CONFIRM-DEL    PIC X(30)
+           VALUE 'BORRAR EMPRESA? (S/N):'.
+           03  MSG-DEL-OK         PIC X(30)
+           VALUE 'EMPRESA BORRADA.'.
+           03  MSG-RPT-OK         PIC X(30)
+           VALUE 'REPORTE GENERADO: EMPRESA.RPT'.
+           03  WS-CONFIRM         PIC X(01).
            03  MSG-SP             PIC X(30) VALUE SPACES.
            03  HEADER1    PIC X(20)
            VALUE 'F A C T O - EMPRESAS'.
            03  X                  PIC X.
            03  SP                 PIC X(39) VALUE SPACES.
+
+       01  WS-RPT-LABEL.
+           03  FILLER             PIC X(14) VALUE SPACES.
+           03  RPT-LABEL-TXT      PIC X(14).
+           03  RPT-LABEL-VAL      PIC X(60).
+
+       01  WS-RPT-LABEL-IN        PIC X(14).
+       01  WS-RPT-VALUE-IN        PIC X(60).
+
        PROCEDURE DIVISION.
        0100-START.
            PERFORM 0100-SHOW-DISPLAY.
            ACCEPT X.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
        0100-SHOW-DISPLAY.
+           PERFORM 0101-DRAW-LABELS.
+           PERFORM 0110-OPCIONES.
+
+       0101-DRAW-LABELS.
                    DISPLAY " "           LINE 01 COL 01 ERASE EOS
                    HEADER1               LINE 03 COL 30
                    GUIONES               LINE 04 COL 01
@@ -121,8 +184,9 @@
                    "17-Web 1   :"    LINE 16 COL 03
                    "18-Web 2   :"    LINE 17 COL 03
                    "19-Rep.Leg.:"    LINE 18 COL 03
+                   "Creada     :"    LINE 19 COL 03
+                   "Modificada :"    LINE 19 COL 39
                    GUIONES               LINE 22 COL 01.
-                   PERFORM 0110-OPCIONES.
        0110-OPCIONES.
            DISPLAY INS_OPCION            LINE 02 COL 01
                    OPCIONES1             LINE 23 COL 01.
@@ -131,17 +195,26 @@
                WHEN 1
                    PERFORM 0120-VAL-FILE-EXISTS
                WHEN 2
-                   OPEN OUTPUT EMPRESA
+                   PERFORM 0222-OPEN-FOR-CREATE
                    PERFORM 0130-ENT-WS-TIP-ID
                    THRU    0220-GRAB-FILE
                    CLOSE EMPRESA
-                   DISPLAY MSG-REG-OK    LINE 02 COL 41
-                   ACCEPT  X             LINE 02 COL 40 PROMPT
-                   DISPLAY MSG-SP        LINE 02 COL 41
+                   PERFORM 0100-SHOW-DISPLAY
+                   GO TO 0110-OPCIONES
+               WHEN 3
+                   PERFORM 0225-MODIFICAR
                    PERFORM 0100-SHOW-DISPLAY
                    GO TO 0110-OPCIONES
                WHEN 4
                    PERFORM 9990-END-PROGRAM
+               WHEN 5
+                   PERFORM 0227-BORRAR
+                   PERFORM 0100-SHOW-DISPLAY
+                   GO TO 0110-OPCIONES
+               WHEN 6
+                   PERFORM 0240-REPORTE
+                   PERFORM 0100-SHOW-DISPLAY
+                   GO TO 0110-OPCIONES
                WHEN OTHER
                    GO TO 0110-OPCIONES
            END-EVALUATE.
@@ -163,6 +236,10 @@
                DISPLAY MSG-EMPTY-FIELD    LINE 02 COL 41
                ACCEPT X LINE 02 COL 40 PROMPT
                GO TO 0130-ENT-WS-TIP-ID.
+           IF NOT WS-TIP-ID-VALIDO
+               DISPLAY MSG-BAD-TIP-ID     LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0130-ENT-WS-TIP-ID.
        0135-ENT-WS-EMP-ID.
            DISPLAY MSG-SP LINE 02 COL 41
            SET WS-EMP-ID-BLANK TO TRUE
@@ -232,6 +309,28 @@
                DISPLAY MSG-EMPTY-FIELD    LINE 02 COL 41
                ACCEPT X LINE 02 COL 40 PROMPT
                GO TO 0190-ENT-WS-EMP-EMAIL1.
+           PERFORM 0191-VAL-EMAIL-FORMAT.
+           IF NOT WS-EMAIL-OK
+               DISPLAY MSG-BAD-EMAIL      LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0190-ENT-WS-EMP-EMAIL1.
+
+       0191-VAL-EMAIL-FORMAT.
+           MOVE 'NO '             TO WS-EMAIL-SWITCH.
+           MOVE ZERO              TO WS-AT-COUNT WS-DOT-COUNT.
+           MOVE SPACES             TO WS-EMAIL-USER WS-EMAIL-DOMAIN.
+           INSPECT WS-EMP-EMAIL1 TALLYING WS-AT-COUNT FOR ALL '@'.
+           IF WS-AT-COUNT = 1
+               UNSTRING WS-EMP-EMAIL1 DELIMITED BY '@'
+                   INTO WS-EMAIL-USER WS-EMAIL-DOMAIN
+               INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT
+                   FOR ALL '.'
+               IF WS-EMAIL-USER NOT = SPACES
+               AND WS-EMAIL-DOMAIN NOT = SPACES
+               AND WS-DOT-COUNT > 0
+                   MOVE 'YES' TO WS-EMAIL-SWITCH
+               END-IF
+           END-IF.
        0195-ENT-WS-EMP-EMAIL2.
            ACCEPT WS-EMP-EMAIL2 LINE 14 COL 15 PROMPT.
        0200-ENT-WS-EMP-EMAIL3.
@@ -249,6 +348,19 @@
                ACCEPT X LINE 02 COL 40 PROMPT
                GO TO 0215-ENT-WS-EMP-RLEGAL.
        0220-GRAB-FILE.
+           PERFORM 0228-STAMP-FECHA-CREA.
+           MOVE WS-FECHA-SISTEMA TO WS-EMP-FEC-MOD.
+           PERFORM 0221-MOVE-WS-TO-REG.
+           WRITE REG-EMPRESA
+               INVALID KEY
+                   DISPLAY MSG-DUP-ID     LINE 02 COL 41
+               NOT INVALID KEY
+                   DISPLAY MSG-REG-OK     LINE 02 COL 41
+           END-WRITE.
+           ACCEPT  X                      LINE 02 COL 40 PROMPT.
+           DISPLAY MSG-SP                 LINE 02 COL 41.
+
+       0221-MOVE-WS-TO-REG.
            MOVE WS-EMP-TIP-ID  TO EMP-TIP-ID.
            MOVE WS-EMP-ID      TO EMP-ID.
            MOVE WS-EMP-RSOCIAL TO EMP-RSOCIAL.
@@ -268,23 +380,218 @@
            MOVE WS-EMP-WEB1    TO EMP-WEB1.
            MOVE WS-EMP-WEB2    TO EMP-WEB2.
            MOVE WS-EMP-RLEGAL  TO EMP-RLEGAL.
-           WRITE REG-EMPRESA.
+           MOVE WS-EMP-FEC-CREA TO EMP-FEC-CREA.
+           MOVE WS-EMP-FEC-MOD  TO EMP-FEC-MOD.
+
+       0228-STAMP-FECHA-CREA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA TO WS-EMP-FEC-CREA.
+
+       0229-STAMP-FECHA-MOD.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA TO WS-EMP-FEC-MOD.
+
+       0222-OPEN-FOR-CREATE.
+           OPEN I-O EMPRESA.
+           IF WS-EMP-NOTFND
+               OPEN OUTPUT EMPRESA
+               CLOSE EMPRESA
+               OPEN I-O EMPRESA
+           END-IF.
+
+       0225-MODIFICAR.
+           OPEN I-O EMPRESA.
+           IF WS-EMP-NOTFND
+              DISPLAY MSG-NO-FILE     LINE 02 COL 41
+              CLOSE EMPRESA
+              ACCEPT  X               LINE 02 COL 40 PROMPT
+              DISPLAY MSG-SP          LINE 02 COL 41
+           ELSE
+              PERFORM 0135-ENT-WS-EMP-ID
+              MOVE WS-EMP-ID TO EMP-ID
+              READ EMPRESA
+                  INVALID KEY
+                      DISPLAY MSG-NOT-FOUND   LINE 02 COL 41
+                      ACCEPT  X               LINE 02 COL 40 PROMPT
+                      DISPLAY MSG-SP          LINE 02 COL 41
+                  NOT INVALID KEY
+                      PERFORM 0226-MOVE-REG-TO-WS
+                      PERFORM 0226-SHOW-CURRENT-VALUES
+                      PERFORM 0130-ENT-WS-TIP-ID
+      * EMP-ID IS THE RECORD KEY JUST READ - DO NOT LET MODIFICAR
+      * RE-COLLECT IT, SO THE REWRITE BELOW ALWAYS KEEPS THE SAME KEY
+                      PERFORM 0140-ENT-WS-EMP-RSOC
+                      THRU    0215-ENT-WS-EMP-RLEGAL
+                      PERFORM 0229-STAMP-FECHA-MOD
+                      PERFORM 0221-MOVE-WS-TO-REG
+                      REWRITE REG-EMPRESA
+                      DISPLAY MSG-REG-OK      LINE 02 COL 41
+                      ACCEPT  X               LINE 02 COL 40 PROMPT
+                      DISPLAY MSG-SP          LINE 02 COL 41
+              END-READ
+              CLOSE EMPRESA
+           END-IF.
+
+       0227-BORRAR.
+           OPEN I-O EMPRESA.
+           IF WS-EMP-NOTFND
+               DISPLAY MSG-NO-FILE       LINE 02 COL 41
+               CLOSE EMPRESA
+               ACCEPT  X                 LINE 02 COL 40 PROMPT
+               DISPLAY MSG-SP            LINE 02 COL 41
+           ELSE
+               PERFORM 0135-ENT-WS-EMP-ID
+               MOVE WS-EMP-ID TO EMP-ID
+               READ EMPRESA
+                   INVALID KEY
+                       DISPLAY MSG-NOT-FOUND   LINE 02 COL 41
+                       ACCEPT  X               LINE 02 COL 40 PROMPT
+                       DISPLAY MSG-SP          LINE 02 COL 41
+                   NOT INVALID KEY
+                       DISPLAY MSG-CONFIRM-DEL LINE 02 COL 41
+                       ACCEPT  WS-CONFIRM      LINE 02 COL 64 PROMPT
+                       IF WS-CONFIRM = 'S' OR WS-CONFIRM = 's'
+                           DELETE EMPRESA RECORD
+                           DISPLAY MSG-DEL-OK  LINE 02 COL 41
+                       ELSE
+                           DISPLAY MSG-SP      LINE 02 COL 41
+                       END-IF
+                       ACCEPT  X               LINE 02 COL 40 PROMPT
+                       DISPLAY MSG-SP          LINE 02 COL 41
+               END-READ
+               CLOSE EMPRESA
+           END-IF.
+
+       0240-REPORTE.
+           OPEN I-O EMPRESA.
+           IF WS-EMP-NOTFND
+               DISPLAY MSG-NO-FILE       LINE 02 COL 41
+               CLOSE EMPRESA
+               ACCEPT  X                 LINE 02 COL 40 PROMPT
+               DISPLAY MSG-SP            LINE 02 COL 41
+           ELSE
+               PERFORM 0135-ENT-WS-EMP-ID
+               MOVE WS-EMP-ID TO EMP-ID
+               READ EMPRESA
+                   INVALID KEY
+                       DISPLAY MSG-NOT-FOUND   LINE 02 COL 41
+                       ACCEPT  X               LINE 02 COL 40 PROMPT
+                       DISPLAY MSG-SP          LINE 02 COL 41
+                   NOT INVALID KEY
+                       PERFORM 0226-MOVE-REG-TO-WS
+                       PERFORM 0241-WRITE-REPORTE
+                       DISPLAY MSG-RPT-OK      LINE 02 COL 41
+                       ACCEPT  X               LINE 02 COL 40 PROMPT
+                       DISPLAY MSG-SP          LINE 02 COL 41
+               END-READ
+               CLOSE EMPRESA
+           END-IF.
+
+       0241-WRITE-REPORTE.
+           OPEN OUTPUT EMPRPT.
+           MOVE SPACES TO RPT-LINE.
+           STRING GUIONES DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "  PERFIL DE EMPRESA" DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING GUIONES DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "Tipo Id       "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-TIP-ID     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Id Nro.       "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-ID         TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Razon Social  "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-RSOCIAL    TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Razon Cial.   "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-RCCIAL     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Siglas        "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-SIGLA      TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Direccion 1   "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-DIR1       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Direccion 2   "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-DIR2       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Direccion 3   "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-DIR3       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Telefono 1    "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-TEL1       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Telefono 2    "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-TEL2       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Telefono 3    "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-TEL3       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Ciudad        "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-CIU        TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Departamento  "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-DEPTO      TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Email 1       "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-EMAIL1     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Email 2       "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-EMAIL2     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Email 3       "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-EMAIL3     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Web 1         "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-WEB1       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Web 2         "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-WEB2       TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE "Rep. Legal    "  TO WS-RPT-LABEL-IN
+           MOVE WS-EMP-RLEGAL     TO WS-RPT-VALUE-IN
+           PERFORM 0242-RPT-LABEL-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING GUIONES DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE EMPRPT.
+
+       0242-RPT-LABEL-LINE.
+           MOVE SPACES TO WS-RPT-LABEL.
+           MOVE WS-RPT-LABEL-IN TO RPT-LABEL-TXT.
+           MOVE WS-RPT-VALUE-IN TO RPT-LABEL-VAL.
+           MOVE WS-RPT-LABEL TO RPT-LINE.
+           WRITE RPT-LINE.
 
        0230-READ-FILE.
-           IF WS-EMPRESA-OPEN
-               CONTINUE
+           MOVE 'N' TO WS-END-BROWSE.
+           READ EMPRESA NEXT RECORD
+               AT END SET WS-NO-MORE-EMPRESAS TO TRUE
+           END-READ.
+           IF WS-NO-MORE-EMPRESAS
+               DISPLAY MSG-NO-FILE      LINE 02 COL 41
            ELSE
-           OPEN INPUT EMPRESA
+               PERFORM 0231-SHOW-ONE-EMPRESA UNTIL WS-NO-MORE-EMPRESAS
            END-IF.
-      *     IF WS-FILE-STATUS > "07"
-      *        STRING "ERROR ABRIENDO ARCH EMPRESA " WS-FILE-STATUS
-      *        DELIMITED BY SIZE
-      *        INTO MSG-GENERICO
-      *        DISPLAY MSG-GENERICO LINE 02 COL 41
-      *     ELSE
-      *    OPEN INPUT EMPRESA.
-           READ EMPRESA.
-           DISPLAY EMP-TIP-ID   LINE 05 COL 15.
+           CLOSE EMPRESA.
+           ACCEPT X LINE 02 COL 40 PROMPT.
+           DISPLAY MSG-SP               LINE 02 COL 41.
+
+       0231-SHOW-ONE-EMPRESA.
+           PERFORM 0226-MOVE-REG-TO-WS.
+           PERFORM 0101-DRAW-LABELS.
+           PERFORM 0226-SHOW-CURRENT-VALUES.
+           DISPLAY MSG-SIGUIENTE        LINE 02 COL 41.
+           ACCEPT  X                    LINE 02 COL 40 PROMPT.
+           READ EMPRESA NEXT RECORD
+               AT END SET WS-NO-MORE-EMPRESAS TO TRUE
+           END-READ.
+
+       0226-MOVE-REG-TO-WS.
            MOVE EMP-TIP-ID      TO WS-EMP-TIP-ID.
            MOVE EMP-ID      TO WS-EMP-ID.
            MOVE EMP-RSOCIAL TO WS-EMP-RSOCIAL.
@@ -304,6 +611,10 @@
            MOVE EMP-WEB1    TO WS-EMP-WEB1.
            MOVE EMP-WEB2    TO WS-EMP-WEB2.
            MOVE EMP-RLEGAL  TO WS-EMP-RLEGAL.
+           MOVE EMP-FEC-CREA TO WS-EMP-FEC-CREA.
+           MOVE EMP-FEC-MOD  TO WS-EMP-FEC-MOD.
+
+       0226-SHOW-CURRENT-VALUES.
            DISPLAY WS-EMP-TIP-ID   LINE 05 COL 15.
            DISPLAY WS-EMP-ID       LINE 05 COL 51.
            DISPLAY WS-EMP-RSOCIAL  LINE 06 COL 15.
@@ -323,9 +634,11 @@
            DISPLAY WS-EMP-WEB1     LINE 16 COL 15.
            DISPLAY WS-EMP-WEB2     LINE 17 COL 15.
            DISPLAY WS-EMP-RLEGAL   LINE 18 COL 15.
-      *     END-IF.
+           DISPLAY WS-EMP-FEC-CREA LINE 19 COL 15.
+           DISPLAY WS-EMP-FEC-MOD  LINE 19 COL 51.
        9990-END-PROGRAM.
            IF WS-EMPRESA-OPEN
            CLOSE EMPRESA.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
        END PROGRAM CRSFEMP.
