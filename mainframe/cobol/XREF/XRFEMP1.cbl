@@ -0,0 +1,428 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * XRFEMP1 = CROSS-REFERENCE MASTER - LINKS PLAYERS AND CLIENTS
+      * TO THEIR EMPRESA COMPANY RECORD BY EMP-ID
+       PROGRAM-ID. XRFEMP1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PLAY_ID
+                  FILE STATUS  IS WS-PLAYERS-STATUS.
+
+           SELECT OPTIONAL CLIENTS ASSIGN TO "DATA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-CLIENTS-STATUS.
+
+      * CLIENT-ID TO EMP-ID LOOKUP - CLIENTS.DAT HAS NO SPARE FILLER
+      * TO CARRY AN EMP-ID OF ITS OWN, SAME APPROACH AS SLSCIA.DAT
+      * FOR THE SALES FILE
+           SELECT OPTIONAL CLTCIA ASSIGN TO "CLTCIA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-CLTCIA-STATUS.
+
+           SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS EMP-ID IN REG-EMPRESA
+                  FILE STATUS  IS WS-EMPRESA-STATUS.
+
+           SELECT XREFRPT ASSIGN TO "XREFEMP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                          PIC 9(20).
+           03 PLAY_NAME                        PIC X(60).
+           03 PLAY_LNAME                       PIC X(60).
+           03 PLAY_POS                         PIC XX.
+           03 PLAY_NUM                         PIC 9(3).
+           03 TEAM_ID                          PIC X(20).
+           03 EMP-ID                           PIC X(20).
+           03 FILLER                           PIC X(260).
+
+       FD CLIENTS
+       RECORD CONTAINS 141 CHARACTERS.
+       01 CLIENT.
+           88 ENDOFCLIENTS VALUE HIGH-VALUES.
+           03 CLIENT-ID                        PIC X(20).
+           03 CLIENT-LNAME                     PIC X(50).
+           03 CLIENT-NAME                      PIC X(50).
+           03 CLIENT-DOB.
+               05 YEAR-DOB                     PIC 9(4).
+               05 MONTH-DOB                    PIC 9(2).
+               05 DAY-DOB                      PIC 9(2).
+           03 CLIENT-GENDER                    PIC X(1).
+           03 CLIENT-CIVIL-STATUS               PIC X(1).
+           03 CLIENT-PEOPLE-CHARGE              PIC 9(2).
+           03 CLIENT-SALARY                     PIC 9(9).
+
+       FD CLTCIA.
+       01 CLTCIA-REC.
+           03 CLTCIA-CLIENT-ID                 PIC X(20).
+           03 CLTCIA-EMP-ID                    PIC X(20).
+
+       FD EMPRESA.
+       01 REG-EMPRESA.
+           03 EMP-TIP-ID       PIC X(20).
+           03 EMP-ID           PIC X(20).
+           03 EMP-RSOCIAL      PIC X(30).
+           03 EMP-RCCIAL       PIC X(30).
+           03 EMP-SIGLA        PIC X(10).
+           03 EMP-DIR1         PIC X(30).
+           03 EMP-DIR2         PIC X(30).
+           03 EMP-DIR3         PIC X(30).
+           03 EMP-TEL1         PIC X(20).
+           03 EMP-TEL2         PIC X(20).
+           03 EMP-TEL3         PIC X(20).
+           03 EMP-CIUDAD       PIC X(20).
+           03 EMP-DEPTO        PIC X(20).
+           03 EMP-EMAIL1       PIC X(30).
+           03 EMP-EMAIL2       PIC X(30).
+           03 EMP-EMAIL3       PIC X(30).
+           03 EMP-WEB1         PIC X(30).
+           03 EMP-WEB2         PIC X(30).
+           03 EMP-RLEGAL       PIC X(60).
+           03 EMP-FEC-CREA     PIC 9(08).
+           03 EMP-FEC-MOD      PIC 9(08).
+           03 EMP-FILLER       PIC X(484).
+
+       FD XREFRPT.
+       01 PRINT-LINE                            PIC X(132).
+
+       FD RUNLOG.
+       01 RUNLOG-LINE                           PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-PLAYERS-STATUS                    PIC XX.
+       01  WS-CLIENTS-STATUS                    PIC XX.
+       01  WS-CLTCIA-STATUS                     PIC XX.
+       01  WS-EMPRESA-STATUS                    PIC XX.
+           88 WS-EMPRESA-NOTFND                 VALUE '23' '35'.
+       01  WS-NO-MORE-EMPRESAS                  PIC X(01).
+           88 WS-ALL-EMPRESAS-READ              VALUE 'Y'.
+
+      * CLIENT-ID TO EMP-ID LOOKUP TABLE, LOADED FROM CLTCIA.DAT
+       01  WS-CLTCIA-TABLE.
+           03 WS-CLTCIA-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-CLTCIA-IDX.
+              05 WS-CLTCIA-TBL-CLTID            PIC X(20).
+              05 WS-CLTCIA-TBL-EMPID            PIC X(20).
+       01  WS-CLTCIA-COUNT                      PIC 9(05) VALUE ZERO.
+       01  WS-CLTCIA-EOF-SW                     PIC X(01).
+           88 WS-CLTCIA-EOF                     VALUE 'Y'.
+       01  WS-CLTCIA-FOUND-SW                   PIC X(01).
+           88 WS-CLTCIA-FOUND                   VALUE 'Y'.
+
+      * PLAYER TABLE LOADED FROM PLAYERS.DAT, CARRYING EACH PLAYER'S
+      * OWN EMP-ID
+       01  WS-PLAYER-TABLE.
+           03 WS-PLY-ENTRY OCCURS 2000 TIMES INDEXED BY WS-PLY-IDX.
+              05 WS-PLY-ID                      PIC 9(20).
+              05 WS-PLY-NAME                    PIC X(60).
+              05 WS-PLY-LNAME                   PIC X(60).
+              05 WS-PLY-EMPID                   PIC X(20).
+       01  WS-PLAYER-COUNT                      PIC 9(05) VALUE ZERO.
+       01  WS-PLAYERS-LINKED                    PIC 9(05) VALUE ZERO.
+
+      * CLIENT TABLE LOADED FROM DATA.DAT, RESOLVED AGAINST CLTCIA.DAT
+       01  WS-CLIENT-TABLE.
+           03 WS-CLT-ENTRY OCCURS 5000 TIMES INDEXED BY WS-CLT-IDX.
+              05 WS-CLT-ID                      PIC X(20).
+              05 WS-CLT-NAME                    PIC X(50).
+              05 WS-CLT-LNAME                   PIC X(50).
+              05 WS-CLT-EMPID                   PIC X(20).
+       01  WS-CLIENT-COUNT                      PIC 9(05) VALUE ZERO.
+       01  WS-CLIENTS-LINKED                    PIC 9(05) VALUE ZERO.
+
+       01  WS-CIA-PLY-COUNT                     PIC 9(05).
+       01  WS-CIA-CLT-COUNT                     PIC 9(05).
+       01  WS-CURRENT-EMP-ID                    PIC X(20).
+
+       01  COMPANY-HEADING-LINE.
+           03 FILLER            PIC X(9)  VALUE 'COMPANY: '.
+           03 CHL-NAME          PIC X(30).
+           03 FILLER            PIC X(2)  VALUE SPACES.
+           03 FILLER            PIC X(8)  VALUE 'EMP-ID: '.
+           03 CHL-EMP-ID        PIC X(20).
+
+       01  PLAYER-DETAIL-LINE.
+           03 FILLER            PIC X(5)  VALUE SPACES.
+           03 FILLER            PIC X(11) VALUE 'PLAYER ID: '.
+           03 PDL-ID            PIC Z(19)9.
+           03 FILLER            PIC X(2)  VALUE SPACES.
+           03 PDL-NAME          PIC X(60).
+
+       01  CLIENT-DETAIL-LINE.
+           03 FILLER            PIC X(5)  VALUE SPACES.
+           03 FILLER            PIC X(11) VALUE 'CLIENT ID: '.
+           03 CDL-ID            PIC X(20).
+           03 FILLER            PIC X(2)  VALUE SPACES.
+           03 CDL-NAME          PIC X(50).
+
+       01  COMPANY-TOTAL-LINE.
+           03 FILLER            PIC X(5)  VALUE SPACES.
+           03 FILLER            PIC X(18) VALUE 'PLAYERS LINKED:   '.
+           03 CTL-PLY-COUNT     PIC ZZZZ9.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(18) VALUE 'CLIENTS LINKED:   '.
+           03 CTL-CLT-COUNT     PIC ZZZZ9.
+
+       01  UNLINKED-HEADING-LINE PIC X(40) VALUE
+           'PLAYERS AND CLIENTS WITH NO COMPANY LINK'.
+
+       01  GRAND-TOTAL-LINE.
+           03 FILLER            PIC X(20) VALUE 'GRAND TOTAL PLAYERS:'.
+           03 GTL-PLY-COUNT     PIC ZZZZ9.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE 'GRAND TOTAL CLIENTS:'.
+           03 GTL-CLT-COUNT     PIC ZZZZ9.
+
+       01  WS-RUNLOG-DATE.
+           03 WS-RL-YEAR                        PIC 9(4).
+           03 WS-RL-MONTH                       PIC 99.
+           03 WS-RL-DAY                         PIC 99.
+       01  WS-RUNLOG-TIME.
+           03 WS-RL-HH                          PIC 99.
+           03 WS-RL-MN                          PIC 99.
+           03 WS-RL-SS                          PIC 99.
+           03 WS-RL-HS                          PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-CLTCIA-TABLE.
+           PERFORM 2100-LOAD-PLAYERS-TABLE.
+           PERFORM 2200-LOAD-CLIENTS-TABLE.
+           PERFORM 3000-WRITE-REPORT.
+           PERFORM 3900-WRITE-UNLINKED-SECTION.
+           PERFORM 3950-WRITE-GRAND-TOTAL.
+           PERFORM 4000-CLOSE-FILES.
+           PERFORM 4100-WRITE-RUNLOG.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+      * ...............................................................
+       1000-INITIALIZE.
+           OPEN OUTPUT XREFRPT.
+           MOVE SPACES TO PRINT-LINE.
+           MOVE 'PLAYER / CLIENT / EMPRESA CROSS-REFERENCE MASTER'
+              TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      * ...............................................................
+      * LOAD THE CLIENT-ID TO EMP-ID LOOKUP INTO A TABLE
+       2000-LOAD-CLTCIA-TABLE.
+           OPEN INPUT CLTCIA.
+           IF WS-CLTCIA-STATUS = "00"
+              SET WS-CLTCIA-EOF-SW TO 'N'
+              PERFORM 2010-READ-NEXT-CLTCIA
+              PERFORM 2020-ADD-CLTCIA-ENTRY
+                 UNTIL WS-CLTCIA-EOF
+              CLOSE CLTCIA
+           END-IF.
+
+       2010-READ-NEXT-CLTCIA.
+           READ CLTCIA
+              AT END SET WS-CLTCIA-EOF-SW TO 'Y'
+           END-READ.
+
+       2020-ADD-CLTCIA-ENTRY.
+           ADD 1 TO WS-CLTCIA-COUNT.
+           SET WS-CLTCIA-IDX TO WS-CLTCIA-COUNT.
+           MOVE CLTCIA-CLIENT-ID
+              TO WS-CLTCIA-TBL-CLTID (WS-CLTCIA-IDX).
+           MOVE CLTCIA-EMP-ID
+              TO WS-CLTCIA-TBL-EMPID (WS-CLTCIA-IDX).
+           PERFORM 2010-READ-NEXT-CLTCIA.
+      * ...............................................................
+      * LOAD EVERY PLAYER RECORD INTO A TABLE, CARRYING ITS OWN EMP-ID
+       2100-LOAD-PLAYERS-TABLE.
+           OPEN INPUT PLAYERS.
+           IF WS-PLAYERS-STATUS = "00"
+              PERFORM 2110-READ-NEXT-PLAYER
+              PERFORM 2120-ADD-PLAYER-ENTRY
+                 UNTIL WS-PLAYERS-STATUS = "10"
+              CLOSE PLAYERS
+           END-IF.
+
+       2110-READ-NEXT-PLAYER.
+           READ PLAYERS NEXT RECORD
+              AT END MOVE "10" TO WS-PLAYERS-STATUS
+           END-READ.
+
+       2120-ADD-PLAYER-ENTRY.
+           ADD 1 TO WS-PLAYER-COUNT.
+           SET WS-PLY-IDX TO WS-PLAYER-COUNT.
+           MOVE PLAY_ID   TO WS-PLY-ID (WS-PLY-IDX).
+           MOVE PLAY_NAME TO WS-PLY-NAME (WS-PLY-IDX).
+           MOVE PLAY_LNAME TO WS-PLY-LNAME (WS-PLY-IDX).
+           MOVE EMP-ID IN REG-PLAYERS TO WS-PLY-EMPID (WS-PLY-IDX).
+           PERFORM 2110-READ-NEXT-PLAYER.
+      * ...............................................................
+      * LOAD EVERY CLIENT RECORD, RESOLVING ITS EMP-ID THROUGH THE
+      * CLTCIA LOOKUP TABLE
+       2200-LOAD-CLIENTS-TABLE.
+           OPEN INPUT CLIENTS.
+           IF WS-CLIENTS-STATUS = "00"
+              PERFORM 2210-READ-NEXT-CLIENT
+              PERFORM 2220-ADD-CLIENT-ENTRY
+                 UNTIL WS-CLIENTS-STATUS = "10"
+              CLOSE CLIENTS
+           END-IF.
+
+       2210-READ-NEXT-CLIENT.
+           READ CLIENTS
+              AT END MOVE "10" TO WS-CLIENTS-STATUS
+           END-READ.
+
+       2220-ADD-CLIENT-ENTRY.
+           ADD 1 TO WS-CLIENT-COUNT.
+           SET WS-CLT-IDX TO WS-CLIENT-COUNT.
+           MOVE CLIENT-ID    TO WS-CLT-ID (WS-CLT-IDX).
+           MOVE CLIENT-NAME  TO WS-CLT-NAME (WS-CLT-IDX).
+           MOVE CLIENT-LNAME TO WS-CLT-LNAME (WS-CLT-IDX).
+           PERFORM 2230-LOOKUP-CLIENT-EMPID.
+           PERFORM 2210-READ-NEXT-CLIENT.
+
+       2230-LOOKUP-CLIENT-EMPID.
+           MOVE SPACES TO WS-CLT-EMPID (WS-CLT-IDX).
+           SET WS-CLTCIA-FOUND-SW TO 'N'.
+           SET WS-CLTCIA-IDX TO 1.
+           SEARCH WS-CLTCIA-ENTRY
+              WHEN WS-CLTCIA-TBL-CLTID (WS-CLTCIA-IDX) = CLIENT-ID
+                 SET WS-CLTCIA-FOUND-SW TO 'Y'
+           END-SEARCH.
+           IF WS-CLTCIA-FOUND
+              MOVE WS-CLTCIA-TBL-EMPID (WS-CLTCIA-IDX)
+                 TO WS-CLT-EMPID (WS-CLT-IDX)
+           END-IF.
+      * ...............................................................
+      * WALK EVERY EMPRESA COMPANY AND LIST ITS LINKED PLAYERS AND
+      * CLIENTS FROM THE TABLES BUILT ABOVE
+       3000-WRITE-REPORT.
+           OPEN INPUT EMPRESA.
+           IF WS-EMPRESA-STATUS = "00"
+              SET WS-NO-MORE-EMPRESAS TO 'N'
+              PERFORM 3010-READ-NEXT-EMPRESA
+              PERFORM 3020-WRITE-ONE-COMPANY
+                 UNTIL WS-ALL-EMPRESAS-READ
+           END-IF.
+
+       3010-READ-NEXT-EMPRESA.
+           READ EMPRESA NEXT RECORD
+              AT END SET WS-NO-MORE-EMPRESAS TO 'Y'
+           END-READ.
+
+       3020-WRITE-ONE-COMPANY.
+           MOVE EMP-ID IN REG-EMPRESA TO WS-CURRENT-EMP-ID.
+           MOVE EMP-RSOCIAL TO CHL-NAME.
+           MOVE EMP-ID IN REG-EMPRESA TO CHL-EMP-ID.
+           WRITE PRINT-LINE FROM COMPANY-HEADING-LINE.
+           MOVE ZERO TO WS-CIA-PLY-COUNT.
+           MOVE ZERO TO WS-CIA-CLT-COUNT.
+           IF WS-PLAYER-COUNT > 0
+              PERFORM 3030-WRITE-COMPANY-PLAYERS
+                 VARYING WS-PLY-IDX FROM 1 BY 1
+                 UNTIL WS-PLY-IDX > WS-PLAYER-COUNT
+           END-IF.
+           IF WS-CLIENT-COUNT > 0
+              PERFORM 3040-WRITE-COMPANY-CLIENTS
+                 VARYING WS-CLT-IDX FROM 1 BY 1
+                 UNTIL WS-CLT-IDX > WS-CLIENT-COUNT
+           END-IF.
+           MOVE WS-CIA-PLY-COUNT TO CTL-PLY-COUNT.
+           MOVE WS-CIA-CLT-COUNT TO CTL-CLT-COUNT.
+           WRITE PRINT-LINE FROM COMPANY-TOTAL-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM 3010-READ-NEXT-EMPRESA.
+
+       3030-WRITE-COMPANY-PLAYERS.
+           IF WS-PLY-EMPID (WS-PLY-IDX) = WS-CURRENT-EMP-ID
+              MOVE WS-PLY-ID (WS-PLY-IDX)   TO PDL-ID
+              MOVE WS-PLY-NAME (WS-PLY-IDX) TO PDL-NAME
+              WRITE PRINT-LINE FROM PLAYER-DETAIL-LINE
+              ADD 1 TO WS-CIA-PLY-COUNT
+              ADD 1 TO WS-PLAYERS-LINKED
+           END-IF.
+
+       3040-WRITE-COMPANY-CLIENTS.
+           IF WS-CLT-EMPID (WS-CLT-IDX) = WS-CURRENT-EMP-ID
+              MOVE WS-CLT-ID (WS-CLT-IDX)   TO CDL-ID
+              MOVE WS-CLT-NAME (WS-CLT-IDX) TO CDL-NAME
+              WRITE PRINT-LINE FROM CLIENT-DETAIL-LINE
+              ADD 1 TO WS-CIA-CLT-COUNT
+              ADD 1 TO WS-CLIENTS-LINKED
+           END-IF.
+      * ...............................................................
+      * LIST THE PLAYERS AND CLIENTS THAT DID NOT RESOLVE TO ANY
+      * EMPRESA COMPANY - BLANK EMP-ID OR AN EMP-ID NOT ON FILE
+       3900-WRITE-UNLINKED-SECTION.
+           WRITE PRINT-LINE FROM UNLINKED-HEADING-LINE.
+           IF WS-PLAYER-COUNT > 0
+              PERFORM 3910-WRITE-UNLINKED-PLAYER
+                 VARYING WS-PLY-IDX FROM 1 BY 1
+                 UNTIL WS-PLY-IDX > WS-PLAYER-COUNT
+           END-IF.
+           IF WS-CLIENT-COUNT > 0
+              PERFORM 3920-WRITE-UNLINKED-CLIENT
+                 VARYING WS-CLT-IDX FROM 1 BY 1
+                 UNTIL WS-CLT-IDX > WS-CLIENT-COUNT
+           END-IF.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       3910-WRITE-UNLINKED-PLAYER.
+           IF WS-PLY-EMPID (WS-PLY-IDX) = SPACES
+              MOVE WS-PLY-ID (WS-PLY-IDX)   TO PDL-ID
+              MOVE WS-PLY-NAME (WS-PLY-IDX) TO PDL-NAME
+              WRITE PRINT-LINE FROM PLAYER-DETAIL-LINE
+           END-IF.
+
+       3920-WRITE-UNLINKED-CLIENT.
+           IF WS-CLT-EMPID (WS-CLT-IDX) = SPACES
+              MOVE WS-CLT-ID (WS-CLT-IDX)   TO CDL-ID
+              MOVE WS-CLT-NAME (WS-CLT-IDX) TO CDL-NAME
+              WRITE PRINT-LINE FROM CLIENT-DETAIL-LINE
+           END-IF.
+      * ...............................................................
+       3950-WRITE-GRAND-TOTAL.
+           MOVE WS-PLAYER-COUNT TO GTL-PLY-COUNT.
+           MOVE WS-CLIENT-COUNT TO GTL-CLT-COUNT.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE.
+      * ...............................................................
+       4000-CLOSE-FILES.
+           IF WS-EMPRESA-STATUS = "00"
+              CLOSE EMPRESA
+           END-IF.
+           CLOSE XREFRPT.
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN
+       4100-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "XRFEMP1  " WS-RL-YEAR "-" WS-RL-MONTH "-"
+              WS-RL-DAY " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " STATUS=COMPLETE PLAYERS-LINKED=" WS-PLAYERS-LINKED
+              " CLIENTS-LINKED=" WS-CLIENTS-LINKED
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ===============================================================
+       END PROGRAM XRFEMP1.
