@@ -1,205 +1,730 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SF4SALE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT SALES ASSIGN TO "SALES.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT SALESREP ASSIGN TO "SALESREP.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD SALES.
-       01 SALESDETAILS.
-           88 ENDOFSALESFILE VALUE HIGH-VALUES.
-           03 SLSMAN-ID                    PIC 9(4).
-           03 D1-SALES                     PIC 9(8).
-           03 D2-SALES                     PIC 9(8).
-           03 D3-SALES                     PIC 9(8).
-           03 D4-SALES                     PIC 9(8).
-           03 D5-SALES                     PIC 9(8).
-           03 D6-SALES                     PIC 9(8).
-           03 D7-SALES                     PIC 9(8).
-           03 D8-SALES                     PIC 9(8).
-           03 D9-SALES                     PIC 9(8).
-           03 D10-SALES                    PIC 9(8).
-           03 D11-SALES                    PIC 9(8).
-           03 D12-SALES                    PIC 9(8).
-           03 D13-SALES                    PIC 9(8).
-           03 D14-SALES                    PIC 9(8).
-           03 D15-SALES                    PIC 9(8).
-           03 D16-SALES                    PIC 9(8).
-           03 D17-SALES                    PIC 9(8).
-           03 D18-SALES                    PIC 9(8).
-           03 D19-SALES                    PIC 9(8).
-           03 D20-SALES                    PIC 9(8).
-           03 D21-SALES                    PIC 9(8).
-           03 D22-SALES                    PIC 9(8).
-           03 D23-SALES                    PIC 9(8).
-           03 D24-SALES                    PIC 9(8).
-           03 COMMISSION                   PIC 9(3).
-
-       FD SALESREP.
-            01 PRINT-LINE       PIC X(132).
-
-       WORKING-STORAGE SECTION.
-        01  WS-FIELDS.
-           03  WS-COUNT         PIC 99999 VALUE ZEROES.
-
-        01  WS-DATE.
-           03  WS-YEAR          PIC 99.
-           03  WS-MONTH         PIC 99.
-           03  WS-DAY           PIC 99.
-
-        01  WS-SALES.
-           03 WS-MM-SALES       PIC 9(10).
-           03 WS-SALES-COMM     PIC 9(10).
-           03 WS-AVG-SLS-DAY    PIC 9(10).
-           03 WS-COMMISSION     PIC 9V99.
-
-        01  HEADING-LINE.
-           03 FILLER            PIC X(11)  VALUE 'SALESMAN ID'.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(15)  VALUE 'MONTH SALES'.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(10)  VALUE 'COMMISSION'.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(16)  VALUE 'TOTAL COMM.SALES'.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(17)  VALUE 'AVG. SALES BY DAY'.
-
-        01 HEADING-LINE2.
-           03 FILLER            PIC X(11)  VALUE '==========='.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(15)  VALUE '==============='.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(10)  VALUE '=========='.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(16)  VALUE '================'.
-           03 FILLER            PIC X(3)   VALUE SPACES.
-           03 FILLER            PIC X(17)  VALUE '================='.
-
-        01 DETAIL-SALES.
-           03 DET-D1-SALES                 PIC 9(8).
-           03 DET-D2-SALES                    PIC 9(8).
-           03 DET-D3-SALES                    PIC 9(8).
-           03 DET-D4-SALES                    PIC 9(8).
-           03 DET-D5-SALES                    PIC 9(8).
-           03 DET-D6-SALES                    PIC 9(8).
-           03 DET-D7-SALES                    PIC 9(8).
-           03 DET-D8-SALES                    PIC 9(8).
-           03 DET-D9-SALES                    PIC 9(8).
-           03 DET-D10-SALES                    PIC 9(8).
-           03 DET-D11-SALES                    PIC 9(8).
-           03 DET-D12-SALES                    PIC 9(8).
-           03 DET-D13-SALES                    PIC 9(8).
-           03 DET-D14-SALES                    PIC 9(8).
-           03 DET-D15-SALES                    PIC 9(8).
-           03 DET-D16-SALES                    PIC 9(8).
-           03 DET-D17-SALES                    PIC 9(8).
-           03 DET-D18-SALES                    PIC 9(8).
-           03 DET-D19-SALES                    PIC 9(8).
-           03 DET-D20-SALES                    PIC 9(8).
-           03 DET-D21-SALES                    PIC 9(8).
-           03 DET-D22-SALES                    PIC 9(8).
-           03 DET-D23-SALES                    PIC 9(8).
-           03 DET-D24-SALES                    PIC 9(8).
-
-
-        01  DETAIL-TOTAL-LINE.
-           03 DET-SLSMAN-ID    PIC 9(4).
-           03 FILLER           PIC X(10)  VALUE SPACES.
-           03 DET-TOT-SALES    PIC $$$,$$$,$$$,$$9.
-           03 FILLER           PIC X(3)  VALUE SPACES.
-           03 DET-COMMISSION   PIC 9,99.
-           03 FILLER           PIC X(9)  VALUE SPACES.
-           03 DET-TOT-SALES-F  PIC $$$,$$$,$$9.
-           03 FILLER           PIC X(8)  VALUE SPACES.
-           03 DET-AVG-SLS-DAY  PIC $,$$$,$$$,$$9.
-      *   03 FILLER           PIC X(7)  VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-       0100-OPENFILE.
-           OPEN INPUT SALES.
-           OPEN OUTPUT SALESREP.
-           WRITE PRINT-LINE FROM HEADING-LINE AFTER
-              ADVANCING 1 LINE.
-           WRITE PRINT-LINE FROM HEADING-LINE2 AFTER
-              ADVANCING 1 LINE.
-           READ SALES
-              AT END SET ENDOFSALESFILE TO TRUE
-              END-READ.
-           IF(ENDOFSALESFILE)
-              GO TO 0900-STOP-RUN.
-           PERFORM 0200-PROCESS-SALES THRU
-               0210-READ-NEXT-RECORD
-               UNTIL ENDOFSALESFILE.
-           PERFORM 0200-PROCESS-SALES.
-           PERFORM 0900-STOP-RUN.
-
-       0200-PROCESS-SALES.
-
-            MOVE SLSMAN-ID TO DET-SLSMAN-ID.
-
-            MOVE D1-SALES TO DET-D1-SALES.
-            MOVE D2-SALES TO DET-D2-SALES.
-            MOVE D3-SALES TO DET-D3-SALES.
-            MOVE D4-SALES TO DET-D4-SALES.
-            MOVE D5-SALES TO DET-D5-SALES.
-            MOVE D6-SALES TO DET-D6-SALES.
-            MOVE D7-SALES TO DET-D7-SALES.
-            MOVE D8-SALES TO DET-D8-SALES.
-            MOVE D9-SALES TO DET-D9-SALES.
-            MOVE D10-SALES TO DET-D10-SALES.
-            MOVE D11-SALES TO DET-D11-SALES.
-            MOVE D12-SALES TO DET-D12-SALES.
-            MOVE D13-SALES TO DET-D13-SALES.
-            MOVE D14-SALES TO DET-D14-SALES.
-            MOVE D15-SALES TO DET-D15-SALES.
-            MOVE D16-SALES TO DET-D16-SALES.
-            MOVE D17-SALES TO DET-D17-SALES.
-            MOVE D18-SALES TO DET-D18-SALES.
-            MOVE D19-SALES TO DET-D19-SALES.
-            MOVE D20-SALES TO DET-D20-SALES.
-            MOVE D21-SALES TO DET-D21-SALES.
-            MOVE D22-SALES TO DET-D22-SALES.
-            MOVE D23-SALES TO DET-D23-SALES.
-            MOVE D24-SALES TO DET-D24-SALES.
-
-            COMPUTE WS-MM-SALES = DET-D1-SALES + DET-D2-SALES +
-            DET-D3-SALES + DET-D4-SALES + DET-D5-SALES +
-            DET-D6-SALES + DET-D7-SALES + DET-D8-SALES +
-            DET-D9-SALES + DET-D10-SALES + DET-D11-SALES +
-            DET-D12-SALES + DET-D13-SALES + DET-D14-SALES +
-            DET-D15-SALES + DET-D16-SALES + DET-D17-SALES +
-            DET-D18-SALES + DET-D19-SALES + DET-D20-SALES +
-            DET-D21-SALES + DET-D22-SALES + DET-D23-SALES +
-            DET-D24-SALES.
-
-            MOVE WS-MM-SALES TO DET-TOT-SALES.
-
-            MOVE COMMISSION TO WS-COMMISSION.
-
-            MOVE WS-COMMISSION TO DET-COMMISSION.
-
-            COMPUTE WS-SALES-COMM = WS-MM-SALES * (WS-COMMISSION/100).
-
-            MOVE WS-SALES-COMM TO DET-TOT-SALES-F.
-
-            COMPUTE WS-AVG-SLS-DAY = WS-MM-SALES / 24.
-
-            MOVE WS-AVG-SLS-DAY TO DET-AVG-SLS-DAY.
-
-            WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE AFTER
-               ADVANCING 1 LINE.
-
-        0210-READ-NEXT-RECORD.
-            READ SALES
-            AT END SET ENDOFSALESFILE TO TRUE
-            END-READ.
-
-        0900-STOP-RUN.
-              CLOSE SALES, SALESREP.
-             STOP RUN.
-       END PROGRAM SF4SALE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SF4SALE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SALES ASSIGN TO "SALES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SALESREP ASSIGN TO "SALESREP.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * SALESMAN-TO-COMPANY LOOKUP, FOR MULTI-COMPANY SALES REPORTING
+       SELECT OPTIONAL SLSCIA ASSIGN TO "SLSCIA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SLSCIA-STATUS.
+      * COMPANY MASTER - SAME FILE MAINTAINED BY CRSFEMP
+       SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMPRESA-STATUS.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+       SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES.
+       01 SALESDETAILS.
+           88 ENDOFSALESFILE VALUE HIGH-VALUES.
+           03 SLSMAN-ID                    PIC 9(4).
+           03 D1-SALES                     PIC 9(8).
+           03 D2-SALES                     PIC 9(8).
+           03 D3-SALES                     PIC 9(8).
+           03 D4-SALES                     PIC 9(8).
+           03 D5-SALES                     PIC 9(8).
+           03 D6-SALES                     PIC 9(8).
+           03 D7-SALES                     PIC 9(8).
+           03 D8-SALES                     PIC 9(8).
+           03 D9-SALES                     PIC 9(8).
+           03 D10-SALES                    PIC 9(8).
+           03 D11-SALES                    PIC 9(8).
+           03 D12-SALES                    PIC 9(8).
+           03 D13-SALES                    PIC 9(8).
+           03 D14-SALES                    PIC 9(8).
+           03 D15-SALES                    PIC 9(8).
+           03 D16-SALES                    PIC 9(8).
+           03 D17-SALES                    PIC 9(8).
+           03 D18-SALES                    PIC 9(8).
+           03 D19-SALES                    PIC 9(8).
+           03 D20-SALES                    PIC 9(8).
+           03 D21-SALES                    PIC 9(8).
+           03 D22-SALES                    PIC 9(8).
+           03 D23-SALES                    PIC 9(8).
+           03 D24-SALES                    PIC 9(8).
+           03 COMMISSION                   PIC 9(3).
+
+       FD SALESREP.
+            01 PRINT-LINE       PIC X(132).
+
+       FD SLSCIA.
+       01 SLSCIA-REC.
+           03 SLSCIA-SLSMAN-ID             PIC 9(4).
+           03 SLSCIA-EMP-ID                PIC X(20).
+
+       FD EMPRESA.
+       01 REG-EMPRESA.
+           03 EMP-TIP-ID       PIC X(20).
+           03 EMP-ID           PIC X(20).
+           03 EMP-RSOCIAL      PIC X(30).
+           03 EMP-RCCIAL       PIC X(30).
+           03 EMP-SIGLA        PIC X(10).
+           03 EMP-DIR1         PIC X(30).
+           03 EMP-DIR2         PIC X(30).
+           03 EMP-DIR3         PIC X(30).
+           03 EMP-TEL1         PIC X(20).
+           03 EMP-TEL2         PIC X(20).
+           03 EMP-TEL3         PIC X(20).
+           03 EMP-CIUDAD       PIC X(20).
+           03 EMP-DEPTO        PIC X(20).
+           03 EMP-EMAIL1       PIC X(30).
+           03 EMP-EMAIL2       PIC X(30).
+           03 EMP-EMAIL3       PIC X(30).
+           03 EMP-WEB1         PIC X(30).
+           03 EMP-WEB2         PIC X(30).
+           03 EMP-RLEGAL       PIC X(60).
+           03 EMP-FEC-CREA     PIC 9(08).
+           03 EMP-FEC-MOD      PIC 9(08).
+           03 EMP-FILLER       PIC X(484).
+
+       FD RUNLOG.
+            01 RUNLOG-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01  WS-FIELDS.
+           03  WS-COUNT         PIC 99999 VALUE ZEROES.
+
+        01  WS-DATE.
+           03  WS-YEAR          PIC 99.
+           03  WS-MONTH         PIC 99.
+           03  WS-DAY           PIC 99.
+
+        01  WS-SYSDATE.
+           03  WS-SYS-YEAR      PIC 9(4).
+           03  WS-SYS-MONTH     PIC 99.
+           03  WS-SYS-DAY       PIC 99.
+
+        01  WS-RUN-DATE-DISP    PIC X(10).
+
+        01  WS-SYSTIME.
+           03  WS-SYS-HH        PIC 99.
+           03  WS-SYS-MN        PIC 99.
+           03  WS-SYS-SS        PIC 99.
+           03  WS-SYS-HS        PIC 99.
+
+        01  WS-RUN-TIME-DISP    PIC X(08).
+        01  WS-RUNLOG-STATUS    PIC X(10) VALUE SPACES.
+
+        01  WS-PAGE-NUM         PIC 9(04) VALUE ZERO.
+        01  WS-LINE-COUNT       PIC 9(02) VALUE ZERO.
+        01  WS-LINES-PER-PAGE   PIC 9(02) VALUE 20.
+
+      * NUMBER OF SALES DAYS IN THE PERIOD - CONFIGURABLE, DEFAULT 24
+        01  WS-SALES-DAYS       PIC 9(02) VALUE 24.
+        01  WS-SALES-DAYS-REPLY PIC X(02).
+
+        01  WS-SALES.
+           03 WS-MM-SALES       PIC 9(10).
+           03 WS-SALES-COMM     PIC 9(10).
+           03 WS-AVG-SLS-DAY    PIC 9(10).
+           03 WS-COMMISSION     PIC 9V99.
+
+        01  WS-ZERO-DAY-COUNT   PIC 9(02).
+
+        01  WS-GRAND-TOTALS.
+           03 WS-GRAND-SALES    PIC 9(12) VALUE ZERO.
+           03 WS-GRAND-COMM     PIC 9(12) VALUE ZERO.
+           03 WS-GRAND-COUNT    PIC 9(05) VALUE ZERO.
+
+      * RANKING TABLE - ONE ENTRY PER SALESMAN, FOR THE TOP-PERFORMER
+      * SECTION PRINTED AFTER THE LAST DETAIL LINE
+        01  WS-RANK-TABLE.
+           03 WS-RANK-ENTRY OCCURS 500 TIMES INDEXED BY WS-RANK-IDX.
+              05 WS-RANK-ID          PIC 9(4).
+              05 WS-RANK-COMM-SALES  PIC 9(10).
+        01  WS-RANK-COUNT       PIC 9(05) VALUE ZERO.
+        01  WS-RANK-TOP-N       PIC 9(02) VALUE 3.
+        01  WS-SWAP-ID          PIC 9(4).
+        01  WS-SWAP-SALES       PIC 9(10).
+        01  WS-RANK-IDX2        PIC 9(05).
+
+      * ZERO-SALES-DAY EXCEPTION TABLE - ONE ENTRY PER SALESMAN WITH
+      * AT LEAST ONE ZERO-SALES DAY IN THE PERIOD
+        01  WS-EXC-TABLE.
+           03 WS-EXC-ENTRY OCCURS 500 TIMES INDEXED BY WS-EXC-IDX.
+              05 WS-EXC-ID            PIC 9(4).
+              05 WS-EXC-ZERO-DAYS     PIC 9(2).
+        01  WS-EXC-TABLE-COUNT  PIC 9(05) VALUE ZERO.
+
+        01  WS-COMM-FLAG        PIC X(01) VALUE SPACE.
+           88 WS-COMM-OUT-OF-RANGE VALUE 'Y'.
+
+        01  WS-SLSCIA-STATUS     PIC XX.
+        01  WS-EMPRESA-STATUS    PIC XX.
+           88 WS-EMPRESA-NOTFND  VALUE '23' '35'.
+
+      * SALESMAN-TO-COMPANY LOOKUP TABLE, LOADED FROM SLSCIA.DAT
+        01  WS-SLSCIA-TABLE.
+           03 WS-SLSCIA-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY WS-SLSCIA-IDX.
+              05 WS-SLSCIA-TBL-SLSID  PIC 9(4).
+              05 WS-SLSCIA-TBL-EMPID  PIC X(20).
+        01  WS-SLSCIA-COUNT      PIC 9(05) VALUE ZERO.
+        01  WS-SLSCIA-EOF-SW     PIC X(01).
+           88 WS-SLSCIA-EOF      VALUE 'Y'.
+        01  WS-SLSCIA-FOUND-SW   PIC X(01).
+           88 WS-SLSCIA-FOUND    VALUE 'Y'.
+
+        01  WS-CURRENT-EMP-ID    PIC X(20).
+        01  WS-CURRENT-COMPANY   PIC X(30).
+
+      * PER-COMPANY SUBTOTALS FOR MULTI-COMPANY SALES REPORTING
+        01  WS-COMPANY-TABLE.
+           03 WS-CIA-ENTRY OCCURS 200 TIMES INDEXED BY WS-CIA-IDX.
+              05 WS-CIA-EMP-ID    PIC X(20).
+              05 WS-CIA-NAME      PIC X(30).
+              05 WS-CIA-SLSMEN    PIC 9(05).
+              05 WS-CIA-SALES     PIC 9(12).
+              05 WS-CIA-COMM      PIC 9(12).
+        01  WS-CIA-TABLE-COUNT   PIC 9(05) VALUE ZERO.
+        01  WS-CIA-FOUND-SW      PIC X(01).
+           88 WS-CIA-FOUND       VALUE 'Y'.
+
+        01  HEADING-LINE0.
+           03 FILLER            PIC X(5)   VALUE SPACES.
+           03 FILLER            PIC X(27)  VALUE
+              'SALESMAN COMMISSION REPORT'.
+           03 FILLER            PIC X(4)   VALUE SPACES.
+           03 FILLER            PIC X(10)  VALUE 'RUN DATE: '.
+           03 H0-RUN-DATE       PIC X(10).
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(10)  VALUE 'TIME:     '.
+           03 H0-RUN-TIME       PIC X(08).
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(6)   VALUE 'PAGE: '.
+           03 H0-PAGE-NUM       PIC ZZZ9.
+
+        01  HEADING-LINE.
+           03 FILLER            PIC X(11)  VALUE 'SALESMAN ID'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(15)  VALUE 'MONTH SALES'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(10)  VALUE 'COMMISSION'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(16)  VALUE 'TOTAL COMM.SALES'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(17)  VALUE 'AVG. SALES BY DAY'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(12)  VALUE 'ZERO-SALES'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(20)  VALUE 'WARNING'.
+
+        01 HEADING-LINE2.
+           03 FILLER            PIC X(11)  VALUE '==========='.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(15)  VALUE '==============='.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(10)  VALUE '=========='.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(16)  VALUE '================'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(17)  VALUE '================='.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(12)  VALUE '==========='.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 FILLER            PIC X(20)  VALUE '===================='.
+
+        01 DETAIL-SALES.
+           03 DET-D1-SALES                 PIC 9(8).
+           03 DET-D2-SALES                    PIC 9(8).
+           03 DET-D3-SALES                    PIC 9(8).
+           03 DET-D4-SALES                    PIC 9(8).
+           03 DET-D5-SALES                    PIC 9(8).
+           03 DET-D6-SALES                    PIC 9(8).
+           03 DET-D7-SALES                    PIC 9(8).
+           03 DET-D8-SALES                    PIC 9(8).
+           03 DET-D9-SALES                    PIC 9(8).
+           03 DET-D10-SALES                    PIC 9(8).
+           03 DET-D11-SALES                    PIC 9(8).
+           03 DET-D12-SALES                    PIC 9(8).
+           03 DET-D13-SALES                    PIC 9(8).
+           03 DET-D14-SALES                    PIC 9(8).
+           03 DET-D15-SALES                    PIC 9(8).
+           03 DET-D16-SALES                    PIC 9(8).
+           03 DET-D17-SALES                    PIC 9(8).
+           03 DET-D18-SALES                    PIC 9(8).
+           03 DET-D19-SALES                    PIC 9(8).
+           03 DET-D20-SALES                    PIC 9(8).
+           03 DET-D21-SALES                    PIC 9(8).
+           03 DET-D22-SALES                    PIC 9(8).
+           03 DET-D23-SALES                    PIC 9(8).
+           03 DET-D24-SALES                    PIC 9(8).
+
+
+        01  DETAIL-TOTAL-LINE.
+           03 DET-SLSMAN-ID    PIC 9(4).
+           03 FILLER           PIC X(10)  VALUE SPACES.
+           03 DET-TOT-SALES    PIC $$$,$$$,$$$,$$9.
+           03 FILLER           PIC X(3)  VALUE SPACES.
+           03 DET-COMMISSION   PIC 9,99.
+           03 FILLER           PIC X(9)  VALUE SPACES.
+           03 DET-TOT-SALES-F  PIC $$$,$$$,$$9.
+           03 FILLER           PIC X(8)  VALUE SPACES.
+           03 DET-AVG-SLS-DAY  PIC $,$$$,$$$,$$9.
+           03 FILLER           PIC X(5)  VALUE SPACES.
+           03 DET-ZERO-DAYS    PIC Z9.
+           03 FILLER           PIC X(9)  VALUE SPACES.
+           03 DET-WARNING      PIC X(20).
+
+        01  DETAIL-COMPANY-LINE.
+           03 FILLER           PIC X(5)   VALUE SPACES.
+           03 FILLER           PIC X(9)   VALUE 'COMPANY: '.
+           03 DET-COMPANY-NAME PIC X(30).
+           03 FILLER           PIC X(3)   VALUE SPACES.
+           03 FILLER           PIC X(8)   VALUE 'EMP-ID: '.
+           03 DET-COMPANY-EMPID PIC X(20).
+
+        01  GRAND-TOTAL-LINE.
+           03 FILLER           PIC X(15) VALUE 'GRAND TOTAL:'.
+           03 FILLER           PIC X(5)  VALUE SPACES.
+           03 GT-SALESMEN      PIC ZZZZ9.
+           03 FILLER           PIC X(3)  VALUE SPACES.
+           03 FILLER           PIC X(13) VALUE 'TOTAL SALES:'.
+           03 GT-TOT-SALES     PIC $$$,$$$,$$$,$$9.
+           03 FILLER           PIC X(3)  VALUE SPACES.
+           03 FILLER           PIC X(13) VALUE 'TOTAL COMM.:'.
+           03 GT-TOT-COMM      PIC $$$,$$$,$$9.
+
+        01  RANK-HEADING-LINE  PIC X(40) VALUE
+            'TOP PERFORMERS - COMMISSION SALES'.
+
+        01  RANK-DETAIL-LINE.
+           03 FILLER           PIC X(5)  VALUE SPACES.
+           03 RANK-POSITION    PIC Z9.
+           03 FILLER           PIC X(3)  VALUE '. '.
+           03 FILLER           PIC X(11) VALUE 'SALESMAN ID'.
+           03 RANK-ID          PIC ZZZ9.
+           03 FILLER           PIC X(4)  VALUE SPACES.
+           03 FILLER           PIC X(13) VALUE 'COMM. SALES: '.
+           03 RANK-COMM-SALES  PIC $$$,$$$,$$9.
+
+        01  EXC-HEADING-LINE   PIC X(40) VALUE
+            'ZERO-SALES-DAY EXCEPTIONS'.
+
+        01  EXC-DETAIL-LINE.
+           03 FILLER           PIC X(11) VALUE 'SALESMAN ID'.
+           03 EXC-ID           PIC ZZZ9.
+           03 FILLER           PIC X(4)  VALUE SPACES.
+           03 FILLER           PIC X(21) VALUE
+              'HAD ZERO SALES DAYS: '.
+           03 EXC-ZERO-DAYS    PIC Z9.
+
+        01  CIA-HEADING-LINE    PIC X(40) VALUE
+            'MULTI-COMPANY SALES TOTALS'.
+
+        01  CIA-DETAIL-LINE.
+           03 FILLER           PIC X(10) VALUE 'COMPANY: '.
+           03 CIA-NAME         PIC X(30).
+           03 FILLER           PIC X(2)  VALUE SPACES.
+           03 FILLER           PIC X(9)  VALUE 'SLSMEN: '.
+           03 CIA-SLSMEN       PIC ZZZ9.
+           03 FILLER           PIC X(3)  VALUE SPACES.
+           03 FILLER           PIC X(7)  VALUE 'SALES: '.
+           03 CIA-SALES        PIC $$$,$$$,$$$,$$9.
+           03 FILLER           PIC X(3)  VALUE SPACES.
+           03 FILLER           PIC X(6)  VALUE 'COMM: '.
+           03 CIA-COMM         PIC $$$,$$$,$$9.
+
+       PROCEDURE DIVISION.
+      * SINGLE ENTRY POINT - 0100-OPENFILE IS WHAT ACTUALLY DRIVES THE
+      * RUN (IT PERFORMS 0050-ASK-PARAMETERS ITSELF). WITHOUT THIS
+      * PARAGRAPH, CONTROL WOULD START AT 0050-ASK-PARAMETERS AND FALL
+      * THROUGH 0060-LOAD-SLSCIA-TABLE BEFORE EVER REACHING 0100-OPENFILE
+       0000-MAINLINE.
+           PERFORM 0100-OPENFILE.
+           GOBACK.
+
+       0050-ASK-PARAMETERS.
+           DISPLAY "SALES DAYS IN PERIOD (ENTER = 24): ".
+           ACCEPT WS-SALES-DAYS-REPLY.
+           IF WS-SALES-DAYS-REPLY IS NUMERIC
+              AND WS-SALES-DAYS-REPLY NOT = ZERO
+              MOVE WS-SALES-DAYS-REPLY TO WS-SALES-DAYS
+           END-IF.
+
+      * LOAD THE SALESMAN-TO-COMPANY LOOKUP INTO A TABLE SO EACH
+      * SALES RECORD CAN BE RESOLVED TO A COMPANY WITHOUT RE-READING
+      * SLSCIA.DAT FOR EVERY SALESMAN
+       0060-LOAD-SLSCIA-TABLE.
+           OPEN INPUT SLSCIA.
+           IF WS-SLSCIA-STATUS = "00"
+              SET WS-SLSCIA-EOF-SW TO 'N'
+              PERFORM 0061-READ-NEXT-SLSCIA
+              PERFORM 0062-ADD-SLSCIA-ENTRY
+                 UNTIL WS-SLSCIA-EOF
+              CLOSE SLSCIA
+           END-IF.
+
+       0061-READ-NEXT-SLSCIA.
+           READ SLSCIA
+              AT END SET WS-SLSCIA-EOF-SW TO 'Y'
+           END-READ.
+
+       0062-ADD-SLSCIA-ENTRY.
+           ADD 1 TO WS-SLSCIA-COUNT.
+           SET WS-SLSCIA-IDX TO WS-SLSCIA-COUNT.
+           MOVE SLSCIA-SLSMAN-ID TO WS-SLSCIA-TBL-SLSID (WS-SLSCIA-IDX).
+           MOVE SLSCIA-EMP-ID    TO WS-SLSCIA-TBL-EMPID (WS-SLSCIA-IDX).
+           PERFORM 0061-READ-NEXT-SLSCIA.
+
+       0100-OPENFILE.
+           PERFORM 0050-ASK-PARAMETERS.
+           OPEN INPUT SALES.
+           OPEN OUTPUT SALESREP.
+           PERFORM 0060-LOAD-SLSCIA-TABLE.
+           OPEN INPUT EMPRESA.
+           ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+           STRING WS-SYS-MONTH "/" WS-SYS-DAY "/" WS-SYS-YEAR
+              DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+           ACCEPT WS-SYSTIME FROM TIME.
+           STRING WS-SYS-HH ":" WS-SYS-MN ":" WS-SYS-SS
+              DELIMITED BY SIZE INTO WS-RUN-TIME-DISP.
+           PERFORM 0110-WRITE-HEADING-LINE.
+           READ SALES
+              AT END SET ENDOFSALESFILE TO TRUE
+              END-READ.
+           IF(ENDOFSALESFILE)
+              GO TO 0900-STOP-RUN.
+           PERFORM 0200-PROCESS-SALES THRU
+               0210-READ-NEXT-RECORD
+               UNTIL ENDOFSALESFILE.
+      * THE UNTIL ABOVE ALREADY PROCESSES THE LAST GOOD RECORD BEFORE
+      * ENDOFSALESFILE IS SET - SET ENDOFSALESFILE TO TRUE FILLS THE
+      * WHOLE SALESDETAILS RECORD WITH HIGH-VALUES, SO A FURTHER
+      * PERFORM HERE WOULD AGGREGATE THAT GARBAGE RECORD INSTEAD OF
+      * JUST RE-PRINTING THE LAST DETAIL LINE
+           PERFORM 0900-STOP-RUN.
+
+       0110-WRITE-HEADING-LINE.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-RUN-DATE-DISP TO H0-RUN-DATE.
+           MOVE WS-RUN-TIME-DISP TO H0-RUN-TIME.
+           MOVE WS-PAGE-NUM TO H0-PAGE-NUM.
+           WRITE PRINT-LINE FROM HEADING-LINE0 AFTER
+              ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM HEADING-LINE AFTER
+              ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM HEADING-LINE2 AFTER
+              ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0200-PROCESS-SALES.
+
+            IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 0110-WRITE-HEADING-LINE
+            END-IF.
+
+            MOVE SLSMAN-ID TO DET-SLSMAN-ID.
+
+            MOVE D1-SALES TO DET-D1-SALES.
+            MOVE D2-SALES TO DET-D2-SALES.
+            MOVE D3-SALES TO DET-D3-SALES.
+            MOVE D4-SALES TO DET-D4-SALES.
+            MOVE D5-SALES TO DET-D5-SALES.
+            MOVE D6-SALES TO DET-D6-SALES.
+            MOVE D7-SALES TO DET-D7-SALES.
+            MOVE D8-SALES TO DET-D8-SALES.
+            MOVE D9-SALES TO DET-D9-SALES.
+            MOVE D10-SALES TO DET-D10-SALES.
+            MOVE D11-SALES TO DET-D11-SALES.
+            MOVE D12-SALES TO DET-D12-SALES.
+            MOVE D13-SALES TO DET-D13-SALES.
+            MOVE D14-SALES TO DET-D14-SALES.
+            MOVE D15-SALES TO DET-D15-SALES.
+            MOVE D16-SALES TO DET-D16-SALES.
+            MOVE D17-SALES TO DET-D17-SALES.
+            MOVE D18-SALES TO DET-D18-SALES.
+            MOVE D19-SALES TO DET-D19-SALES.
+            MOVE D20-SALES TO DET-D20-SALES.
+            MOVE D21-SALES TO DET-D21-SALES.
+            MOVE D22-SALES TO DET-D22-SALES.
+            MOVE D23-SALES TO DET-D23-SALES.
+            MOVE D24-SALES TO DET-D24-SALES.
+
+            COMPUTE WS-MM-SALES = DET-D1-SALES + DET-D2-SALES +
+            DET-D3-SALES + DET-D4-SALES + DET-D5-SALES +
+            DET-D6-SALES + DET-D7-SALES + DET-D8-SALES +
+            DET-D9-SALES + DET-D10-SALES + DET-D11-SALES +
+            DET-D12-SALES + DET-D13-SALES + DET-D14-SALES +
+            DET-D15-SALES + DET-D16-SALES + DET-D17-SALES +
+            DET-D18-SALES + DET-D19-SALES + DET-D20-SALES +
+            DET-D21-SALES + DET-D22-SALES + DET-D23-SALES +
+            DET-D24-SALES.
+
+            MOVE WS-MM-SALES TO DET-TOT-SALES.
+
+            PERFORM 0220-COUNT-ZERO-DAYS.
+            MOVE WS-ZERO-DAY-COUNT TO DET-ZERO-DAYS.
+
+            MOVE SPACE TO WS-COMM-FLAG.
+            MOVE SPACES TO DET-WARNING.
+            IF COMMISSION > 100
+               MOVE 'Y' TO WS-COMM-FLAG
+               MOVE '** COMM OUT OF RANGE **' TO DET-WARNING
+            END-IF.
+
+            MOVE COMMISSION TO WS-COMMISSION.
+
+            MOVE WS-COMMISSION TO DET-COMMISSION.
+
+            IF WS-COMM-OUT-OF-RANGE
+               MOVE ZERO TO WS-SALES-COMM
+            ELSE
+               COMPUTE WS-SALES-COMM =
+                  WS-MM-SALES * (WS-COMMISSION/100)
+            END-IF.
+
+            MOVE WS-SALES-COMM TO DET-TOT-SALES-F.
+
+            COMPUTE WS-AVG-SLS-DAY = WS-MM-SALES / WS-SALES-DAYS.
+
+            MOVE WS-AVG-SLS-DAY TO DET-AVG-SLS-DAY.
+
+            WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE AFTER
+               ADVANCING 1 LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+            PERFORM 0250-LOOKUP-COMPANY.
+            MOVE WS-CURRENT-COMPANY TO DET-COMPANY-NAME.
+            MOVE WS-CURRENT-EMP-ID  TO DET-COMPANY-EMPID.
+            WRITE PRINT-LINE FROM DETAIL-COMPANY-LINE AFTER
+               ADVANCING 1 LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            PERFORM 0260-ADD-COMPANY-TOTAL.
+
+            ADD WS-MM-SALES   TO WS-GRAND-SALES.
+            IF NOT WS-COMM-OUT-OF-RANGE
+               ADD WS-SALES-COMM TO WS-GRAND-COMM
+            END-IF.
+            ADD 1             TO WS-GRAND-COUNT.
+
+            IF NOT WS-COMM-OUT-OF-RANGE
+               PERFORM 0230-ADD-RANK-ENTRY
+            END-IF.
+
+            IF WS-ZERO-DAY-COUNT > 0
+               PERFORM 0240-ADD-EXCEPTION-ENTRY
+            END-IF.
+
+        0210-READ-NEXT-RECORD.
+            READ SALES
+            AT END SET ENDOFSALESFILE TO TRUE
+            END-READ.
+
+      * COUNT HOW MANY OF THE SALES-DAYS FIELDS CAME IN AT ZERO
+        0220-COUNT-ZERO-DAYS.
+            MOVE ZERO TO WS-ZERO-DAY-COUNT.
+            IF DET-D1-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D2-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D3-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D4-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D5-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D6-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D7-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D8-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D9-SALES  = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D10-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D11-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D12-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D13-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D14-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D15-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D16-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D17-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D18-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D19-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D20-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D21-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D22-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D23-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+            IF DET-D24-SALES = ZERO ADD 1 TO WS-ZERO-DAY-COUNT END-IF.
+
+        0230-ADD-RANK-ENTRY.
+            ADD 1 TO WS-RANK-COUNT.
+            SET WS-RANK-IDX TO WS-RANK-COUNT.
+            MOVE SLSMAN-ID    TO WS-RANK-ID (WS-RANK-IDX).
+            MOVE WS-SALES-COMM TO WS-RANK-COMM-SALES (WS-RANK-IDX).
+
+        0240-ADD-EXCEPTION-ENTRY.
+            ADD 1 TO WS-EXC-TABLE-COUNT.
+            SET WS-EXC-IDX TO WS-EXC-TABLE-COUNT.
+            MOVE SLSMAN-ID       TO WS-EXC-ID (WS-EXC-IDX).
+            MOVE WS-ZERO-DAY-COUNT TO WS-EXC-ZERO-DAYS (WS-EXC-IDX).
+
+      * RESOLVE THE CURRENT SALESMAN TO HIS EMPRESA COMPANY RECORD,
+      * VIA THE SLSCIA LOOKUP TABLE LOADED AT OPEN TIME
+        0250-LOOKUP-COMPANY.
+            MOVE SPACES TO WS-CURRENT-EMP-ID.
+            MOVE 'NO COMPANY LINKED' TO WS-CURRENT-COMPANY.
+            SET WS-SLSCIA-FOUND-SW TO 'N'.
+            SET WS-SLSCIA-IDX TO 1.
+            SEARCH WS-SLSCIA-ENTRY
+               WHEN WS-SLSCIA-TBL-SLSID (WS-SLSCIA-IDX) = SLSMAN-ID
+                  SET WS-SLSCIA-FOUND-SW TO 'Y'
+            END-SEARCH.
+            IF WS-SLSCIA-FOUND
+               MOVE WS-SLSCIA-TBL-EMPID (WS-SLSCIA-IDX)
+                  TO WS-CURRENT-EMP-ID
+               MOVE WS-CURRENT-EMP-ID TO EMP-ID
+               READ EMPRESA
+                  INVALID KEY
+                     MOVE 'COMPANY NOT ON FILE' TO WS-CURRENT-COMPANY
+                  NOT INVALID KEY
+                     MOVE EMP-RSOCIAL TO WS-CURRENT-COMPANY
+               END-READ
+            END-IF.
+
+      * ACCUMULATE THIS SALESMAN'S FIGURES INTO HIS COMPANY'S SUBTOTAL,
+      * FOR THE MULTI-COMPANY TOTALS SECTION PRINTED AT RUN END
+        0260-ADD-COMPANY-TOTAL.
+            SET WS-CIA-FOUND-SW TO 'N'.
+            SET WS-CIA-IDX TO 1.
+            SEARCH WS-CIA-ENTRY
+               WHEN WS-CIA-EMP-ID (WS-CIA-IDX) = WS-CURRENT-EMP-ID
+                  SET WS-CIA-FOUND-SW TO 'Y'
+            END-SEARCH.
+            IF NOT WS-CIA-FOUND
+               ADD 1 TO WS-CIA-TABLE-COUNT
+               SET WS-CIA-IDX TO WS-CIA-TABLE-COUNT
+               MOVE WS-CURRENT-EMP-ID  TO WS-CIA-EMP-ID (WS-CIA-IDX)
+               MOVE WS-CURRENT-COMPANY TO WS-CIA-NAME (WS-CIA-IDX)
+            END-IF.
+            ADD 1             TO WS-CIA-SLSMEN (WS-CIA-IDX).
+            ADD WS-MM-SALES   TO WS-CIA-SALES  (WS-CIA-IDX).
+            IF NOT WS-COMM-OUT-OF-RANGE
+               ADD WS-SALES-COMM TO WS-CIA-COMM (WS-CIA-IDX)
+            END-IF.
+
+       0900-STOP-RUN.
+           PERFORM 0910-WRITE-GRAND-TOTAL.
+           PERFORM 0920-WRITE-RANKING-SECTION.
+           PERFORM 0930-WRITE-EXCEPTION-SECTION.
+           PERFORM 0935-WRITE-COMPANY-SECTION.
+           IF WS-GRAND-COUNT = ZERO
+              MOVE 4 TO RETURN-CODE
+              MOVE "NO RECORDS" TO WS-RUNLOG-STATUS
+           ELSE
+              MOVE 0 TO RETURN-CODE
+              MOVE "COMPLETE  " TO WS-RUNLOG-STATUS
+           END-IF.
+           PERFORM 0940-WRITE-RUNLOG.
+           CLOSE SALES, SALESREP, EMPRESA.
+           STOP RUN.
+
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN,
+      * REFLECTING THE OUTCOME DECIDED ABOVE AND THE READ/WRITE COUNTS
+       0940-WRITE-RUNLOG.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "SF4SALE " WS-RUN-DATE-DISP " " WS-RUN-TIME-DISP
+              " STATUS=" WS-RUNLOG-STATUS
+              " READ=" WS-GRAND-COUNT
+              " SALESMEN=" WS-GRAND-COUNT
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+
+       0910-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO GT-SALESMEN.
+           MOVE WS-GRAND-SALES TO GT-TOT-SALES.
+           MOVE WS-GRAND-COMM  TO GT-TOT-COMM.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE AFTER
+              ADVANCING 1 LINE.
+
+      * SELECTION SORT OF THE RANK TABLE, DESCENDING BY COMM. SALES,
+      * THEN PRINT THE TOP WS-RANK-TOP-N ENTRIES
+       0920-WRITE-RANKING-SECTION.
+           IF WS-RANK-COUNT > 0
+              PERFORM 0921-SORT-RANK-TABLE
+              MOVE SPACES TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              WRITE PRINT-LINE FROM RANK-HEADING-LINE AFTER
+                 ADVANCING 1 LINE
+              SET WS-RANK-IDX TO 1
+              PERFORM 0922-WRITE-ONE-RANK-LINE
+                 THRU 0922-WRITE-ONE-RANK-LINE-EXIT
+                 VARYING WS-RANK-IDX FROM 1 BY 1
+                 UNTIL WS-RANK-IDX > WS-RANK-COUNT
+                 OR WS-RANK-IDX > WS-RANK-TOP-N
+           END-IF.
+
+       0921-SORT-RANK-TABLE.
+           PERFORM 0921-A-OUTER-PASS
+              VARYING WS-RANK-IDX FROM 1 BY 1
+              UNTIL WS-RANK-IDX >= WS-RANK-COUNT.
+
+       0921-A-OUTER-PASS.
+           PERFORM 0921-B-INNER-PASS
+              VARYING WS-RANK-IDX2 FROM WS-RANK-IDX BY 1
+              UNTIL WS-RANK-IDX2 >= WS-RANK-COUNT.
+
+       0921-B-INNER-PASS.
+           IF WS-RANK-COMM-SALES (WS-RANK-IDX2 + 1) >
+              WS-RANK-COMM-SALES (WS-RANK-IDX)
+              MOVE WS-RANK-ID (WS-RANK-IDX) TO WS-SWAP-ID
+              MOVE WS-RANK-COMM-SALES (WS-RANK-IDX) TO WS-SWAP-SALES
+              MOVE WS-RANK-ID (WS-RANK-IDX2 + 1)
+                 TO WS-RANK-ID (WS-RANK-IDX)
+              MOVE WS-RANK-COMM-SALES (WS-RANK-IDX2 + 1)
+                 TO WS-RANK-COMM-SALES (WS-RANK-IDX)
+              MOVE WS-SWAP-ID TO WS-RANK-ID (WS-RANK-IDX2 + 1)
+              MOVE WS-SWAP-SALES
+                 TO WS-RANK-COMM-SALES (WS-RANK-IDX2 + 1)
+           END-IF.
+
+       0922-WRITE-ONE-RANK-LINE.
+           MOVE WS-RANK-IDX TO RANK-POSITION.
+           MOVE WS-RANK-ID (WS-RANK-IDX) TO RANK-ID.
+           MOVE WS-RANK-COMM-SALES (WS-RANK-IDX) TO RANK-COMM-SALES.
+           WRITE PRINT-LINE FROM RANK-DETAIL-LINE AFTER
+              ADVANCING 1 LINE.
+       0922-WRITE-ONE-RANK-LINE-EXIT.
+           EXIT.
+
+       0930-WRITE-EXCEPTION-SECTION.
+           IF WS-EXC-TABLE-COUNT > 0
+              MOVE SPACES TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              WRITE PRINT-LINE FROM EXC-HEADING-LINE AFTER
+                 ADVANCING 1 LINE
+              PERFORM 0931-WRITE-ONE-EXCEPTION-LINE
+                 VARYING WS-EXC-IDX FROM 1 BY 1
+                 UNTIL WS-EXC-IDX > WS-EXC-TABLE-COUNT
+           END-IF.
+
+       0931-WRITE-ONE-EXCEPTION-LINE.
+           MOVE WS-EXC-ID (WS-EXC-IDX) TO EXC-ID.
+           MOVE WS-EXC-ZERO-DAYS (WS-EXC-IDX) TO EXC-ZERO-DAYS.
+           WRITE PRINT-LINE FROM EXC-DETAIL-LINE AFTER
+              ADVANCING 1 LINE.
+
+      * ONE SUBTOTAL LINE PER COMPANY LINKED TO AT LEAST ONE SALESMAN
+       0935-WRITE-COMPANY-SECTION.
+           IF WS-CIA-TABLE-COUNT > 0
+              MOVE SPACES TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              WRITE PRINT-LINE FROM CIA-HEADING-LINE AFTER
+                 ADVANCING 1 LINE
+              PERFORM 0936-WRITE-ONE-COMPANY-LINE
+                 VARYING WS-CIA-IDX FROM 1 BY 1
+                 UNTIL WS-CIA-IDX > WS-CIA-TABLE-COUNT
+           END-IF.
+
+       0936-WRITE-ONE-COMPANY-LINE.
+           MOVE WS-CIA-NAME   (WS-CIA-IDX) TO CIA-NAME.
+           MOVE WS-CIA-SLSMEN (WS-CIA-IDX) TO CIA-SLSMEN.
+           MOVE WS-CIA-SALES  (WS-CIA-IDX) TO CIA-SALES.
+           MOVE WS-CIA-COMM   (WS-CIA-IDX) TO CIA-COMM.
+           WRITE PRINT-LINE FROM CIA-DETAIL-LINE AFTER
+              ADVANCING 1 LINE.
+       END PROGRAM SF4SALE.
