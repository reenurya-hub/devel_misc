@@ -1,114 +1,350 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCFIL1.
-      ***************************************************************
-      *  This program reads a file containing total of passengers   *
-      *   in flight and generates a report file.                    *
-      ***************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT FFILE ASSIGN TO "FLIGHTS.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT PRINT-FILE ASSIGN TO "FFREP.DAT".
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD FFILE.
-
-       01 FLIGHTDETAILS.
-            88 ENDOFFILE                 VALUE HIGH-VALUES.
-            05 FLIGHT-CODE               PIC 9(5).
-            05 FLIGHT-AIRLINE            PIC X(20).
-            05 FLIGHT-DEPARTURE          PIC X(20).
-            05 FLIGHT-ARRIVAL            PIC X(20).
-            05 FLIGHT-PASSENGERS         PIC 9(4).
-            05 TOTAL-FLIGHT-PASSENGERS    PIC 9(6).
-
-        FD PRINT-FILE.
-
-        01  PRINT-LINE                  PIC X(132).
-
-        WORKING-STORAGE SECTION.
-        01   WS-TOTAL-PASSENGERS        PIC 9(4).
-
-
-        01  HEADING-LINE.
-            05 FILLER               PIC X(5) VALUE SPACES.
-            05 FILLER               PIC X(11) VALUE 'FLIGHT-CODE'.
-            05 FILLER               PIC X(9) VALUE SPACES.
-            05 FILLER               PIC X(15)  VALUE 'FLIGHT-AIRLINE'.
-            05 FILLER               PIC X(15) VALUE SPACES.
-            05 FILLER               PIC X(20) VALUE 'FLIGHT-PASSENGERS'.
-            05 FILLER               PIC X(73) VALUE SPACES.
-
-        01  DETAIL-LINE.
-            05 FILLER                   PIC X(5)  VALUE SPACES.
-            05 DET-FLIGHT-CODE               PIC 9(5).
-            05 FILLER                   PIC X(15)  VALUE SPACES.
-            05 DET-FLIGHT-AIRLINE        PIC X(20).
-            05 FILLER                   PIC X(10)  VALUE SPACES.
-            05 DET-FLIGHT-PASSENGERS       PIC 9(5).
-            05 FILLER                   PIC X(15)  VALUE SPACES.
-
-        01  TOTAL-LINE.
-            05 FILLER                       PIC X(5)   VALUE SPACES.
-            05 FILLER                       PIC X(20)  VALUE SPACES.
-            05 FILLER                       PIC X(20)  VALUE SPACES.
-            05 FILLER                       PIC X(10)   VALUE SPACES.
-            05 F-TOTAL-FLIGHT-PASSENGERS       PIC 9(6).
-
-
-        PROCEDURE DIVISION.
-
-        0050-OPEN-FILE.
-           OPEN INPUT FFILE.
-           OPEN OUTPUT PRINT-FILE.
-           PERFORM 0100-PROCESS-RECORDS.
-           PERFORM 0200-STOP-RUN.
-
-        0100-PROCESS-RECORDS.
-
-           PERFORM 0110-WRITE-HEADING-LINE.
-           READ FFILE
-                AT END SET ENDOFFILE TO TRUE
-                END-READ.
-           PERFORM UNTIL ENDOFFILE
-            MOVE FLIGHT-CODE TO DET-FLIGHT-CODE
-            MOVE FLIGHT-AIRLINE TO DET-FLIGHT-AIRLINE
-            MOVE FLIGHT-PASSENGERS TO DET-FLIGHT-PASSENGERS
-            ADD FLIGHT-PASSENGERS TO WS-TOTAL-PASSENGERS
-            PERFORM 0120-WRITE-DETAIL-LINE
-
-            READ FFILE
-            AT END SET ENDOFFILE TO TRUE
-            END-READ
-           END-PERFORM.
-           PERFORM 0130-WRITE-TOTAL-LINE.
-
-        0110-WRITE-HEADING-LINE.
-            MOVE HEADING-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE SPACES TO PRINT-LINE.
-            WRITE PRINT-LINE.
-
-        0120-WRITE-DETAIL-LINE.
-            MOVE DETAIL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-        0130-WRITE-TOTAL-LINE.
-            MOVE WS-TOTAL-PASSENGERS TO F-TOTAL-FLIGHT-PASSENGERS.
-            MOVE TOTAL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-        0200-STOP-RUN.
-           CLOSE FFILE.
-           CLOSE PRINT-FILE.
-           STOP RUN.
-
-          END PROGRAM SCFIL1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCFIL1.
+      ***************************************************************
+      *  This program reads a file containing total of passengers   *
+      *   in flight and generates a report file.                    *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FFILE ASSIGN TO "FLIGHTS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FFILE-STATUS.
+            SELECT PRINT-FILE ASSIGN TO "FFREP.DAT".
+            SELECT CSV-FILE ASSIGN TO "FFREP.CSV"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+            SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FFILE.
+
+       01 FLIGHTDETAILS.
+            88 ENDOFFILE                 VALUE HIGH-VALUES.
+            05 FLIGHT-CODE               PIC 9(5).
+            05 FLIGHT-AIRLINE            PIC X(20).
+            05 FLIGHT-DEPARTURE          PIC X(20).
+            05 FLIGHT-ARRIVAL            PIC X(20).
+            05 FLIGHT-PASSENGERS         PIC 9(4).
+            05 FLIGHT-CAPACITY           PIC 9(4).
+            05 TOTAL-FLIGHT-PASSENGERS    PIC 9(6).
+
+        FD PRINT-FILE.
+
+        01  PRINT-LINE                  PIC X(132).
+
+        FD CSV-FILE.
+
+        01  CSV-LINE                    PIC X(132).
+
+        FD RUNLOG.
+
+        01  RUNLOG-LINE                 PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01   WS-FFILE-STATUS            PIC XX.
+             88 WS-FFILE-NOTFND         VALUE "35".
+        01   WS-TOTAL-PASSENGERS        PIC 9(4).
+        01   WS-TOTAL-CAPACITY          PIC 9(5).
+        01   WS-LOAD-FACTOR             PIC 999.
+        01   WS-RECORDS-READ            PIC 9(5).
+        01   WS-RECORDS-WRITTEN         PIC 9(5).
+        01   WS-RUNLOG-STATUS           PIC X(10).
+
+        01   WS-RUN-WANTS-CSV           PIC X(01).
+             88 WS-CSV-REQUESTED        VALUE "Y" "y".
+
+      * ROUTE FILTER - BLANK FIELDS MEAN NO FILTERING ON THAT PART
+        01   WS-ROUTE-DEP-FILTER        PIC X(20).
+        01   WS-ROUTE-ARR-FILTER        PIC X(20).
+
+      * AIRLINE CONTROL-BREAK WORKING FIELDS
+        01   WS-PREV-AIRLINE            PIC X(20) VALUE SPACES.
+        01   WS-SUB-PASSENGERS          PIC 9(5).
+        01   WS-SUB-CAPACITY            PIC 9(6).
+        01   WS-FIRST-RECORD-SW         PIC X(01) VALUE "Y".
+             88 WS-FIRST-RECORD         VALUE "Y".
+
+      * PAGE / RUN-DATE CONTROL
+        01   WS-RUN-DATE.
+             05 WS-RUN-YY               PIC 9(04).
+             05 WS-RUN-MM               PIC 9(02).
+             05 WS-RUN-DD               PIC 9(02).
+        01   WS-RUN-DATE-DISP           PIC X(10).
+        01   WS-PAGE-NUM                PIC 9(04) VALUE ZERO.
+        01   WS-RUN-TIME.
+             05 WS-RUN-HH               PIC 99.
+             05 WS-RUN-MN               PIC 99.
+             05 WS-RUN-SS               PIC 99.
+             05 WS-RUN-HS               PIC 99.
+        01   WS-LINE-COUNT              PIC 9(02) VALUE ZERO.
+        01   WS-LINES-PER-PAGE          PIC 9(02) VALUE 20.
+
+        01  HEADING-LINE-1.
+            05 FILLER          PIC X(5)  VALUE SPACES.
+            05 FILLER          PIC X(24) VALUE
+               'FLIGHT PASSENGER REPORT'.
+            05 FILLER          PIC X(16) VALUE SPACES.
+            05 FILLER          PIC X(10) VALUE 'RUN DATE: '.
+            05 H1-RUN-DATE     PIC X(10).
+            05 FILLER          PIC X(10) VALUE SPACES.
+            05 FILLER          PIC X(6)  VALUE 'PAGE: '.
+            05 H1-PAGE-NUM     PIC ZZZ9.
+
+        01  HEADING-LINE.
+            05 FILLER               PIC X(5) VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'FLIGHT-CODE'.
+            05 FILLER               PIC X(9) VALUE SPACES.
+            05 FILLER               PIC X(15)  VALUE 'FLIGHT-AIRLINE'.
+            05 FILLER               PIC X(9) VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'PASSENGERS'.
+            05 FILLER               PIC X(5) VALUE SPACES.
+            05 FILLER               PIC X(8) VALUE 'CAPACITY'.
+            05 FILLER               PIC X(4) VALUE SPACES.
+            05 FILLER               PIC X(11) VALUE 'LOAD-FACTOR'.
+            05 FILLER               PIC X(39) VALUE SPACES.
+
+        01  DETAIL-LINE.
+            05 FILLER                   PIC X(5)  VALUE SPACES.
+            05 DET-FLIGHT-CODE               PIC 9(5).
+            05 FILLER                   PIC X(15)  VALUE SPACES.
+            05 DET-FLIGHT-AIRLINE        PIC X(20).
+            05 FILLER                   PIC X(4)  VALUE SPACES.
+            05 DET-FLIGHT-PASSENGERS       PIC 9(5).
+            05 FILLER                   PIC X(6)  VALUE SPACES.
+            05 DET-FLIGHT-CAPACITY         PIC 9(5).
+            05 FILLER                   PIC X(6)  VALUE SPACES.
+            05 DET-LOAD-FACTOR          PIC ZZ9.
+            05 FILLER                   PIC X(1)  VALUE '%'.
+            05 FILLER                   PIC X(14)  VALUE SPACES.
+
+        01  SUBTOTAL-LINE.
+            05 FILLER                  PIC X(5)  VALUE SPACES.
+            05 FILLER                  PIC X(15) VALUE
+               'SUBTOTAL FOR:'.
+            05 SUB-FLIGHT-AIRLINE      PIC X(20).
+            05 FILLER                  PIC X(4)  VALUE SPACES.
+            05 SUB-TOTAL-PASSENGERS    PIC 9(6).
+            05 FILLER                  PIC X(6)  VALUE SPACES.
+            05 SUB-TOTAL-CAPACITY           PIC 9(6).
+
+        01  TOTAL-LINE.
+            05 FILLER                       PIC X(5)   VALUE SPACES.
+            05 FILLER                       PIC X(20)  VALUE SPACES.
+            05 FILLER                       PIC X(20)  VALUE SPACES.
+            05 FILLER                       PIC X(10)   VALUE SPACES.
+            05 F-TOTAL-FLIGHT-PASSENGERS       PIC 9(6).
+
+
+        PROCEDURE DIVISION.
+
+      * RESET ACCUMULATING FIELDS EACH TIME THIS PROGRAM IS RUN, SO A
+      * SECOND CALL WITHIN THE SAME RUN UNIT DOES NOT CARRY OVER TOTALS
+      * OR CONTROL-BREAK STATE LEFT BEHIND BY AN EARLIER CALL
+        0045-INITIALIZE-COUNTERS.
+           MOVE ZERO TO WS-TOTAL-PASSENGERS.
+           MOVE ZERO TO WS-TOTAL-CAPACITY.
+           MOVE ZERO TO WS-SUB-PASSENGERS.
+           MOVE ZERO TO WS-SUB-CAPACITY.
+           MOVE ZERO TO WS-RECORDS-READ.
+           MOVE ZERO TO WS-RECORDS-WRITTEN.
+           MOVE ZERO TO WS-PAGE-NUM.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE SPACES TO WS-PREV-AIRLINE.
+           MOVE "Y" TO WS-FIRST-RECORD-SW.
+
+        0050-OPEN-FILE.
+           PERFORM 0045-INITIALIZE-COUNTERS.
+           PERFORM 0060-ASK-FILTER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YY
+              DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+           OPEN INPUT FFILE.
+           IF WS-FFILE-NOTFND
+              DISPLAY "FLIGHTS.DAT NOT FOUND - NO REPORT GENERATED"
+           ELSE
+              IF WS-FFILE-STATUS NOT = "00"
+                 DISPLAY "OPEN FFILE ERROR, FILE STATUS = "
+                    WS-FFILE-STATUS
+              ELSE
+                 OPEN OUTPUT PRINT-FILE
+                 IF WS-CSV-REQUESTED
+                    OPEN OUTPUT CSV-FILE
+                    PERFORM 0115-WRITE-CSV-HEADING
+                 END-IF
+                 PERFORM 0100-PROCESS-RECORDS
+              END-IF
+           END-IF.
+           PERFORM 0200-STOP-RUN.
+
+        0060-ASK-FILTER.
+           DISPLAY "FILTRAR POR DEPARTURE (ENTER = TODOS): ".
+           ACCEPT WS-ROUTE-DEP-FILTER.
+           DISPLAY "FILTRAR POR ARRIVAL   (ENTER = TODOS): ".
+           ACCEPT WS-ROUTE-ARR-FILTER.
+           DISPLAY "GENERAR TAMBIEN SALIDA CSV? (Y/N): ".
+           ACCEPT WS-RUN-WANTS-CSV.
+
+        0100-PROCESS-RECORDS.
+
+           PERFORM 0110-WRITE-HEADING-LINE.
+           READ FFILE
+                AT END SET ENDOFFILE TO TRUE
+                END-READ.
+           IF NOT ENDOFFILE
+              ADD 1 TO WS-RECORDS-READ
+           END-IF.
+           PERFORM 0140-PROCESS-ONE-RECORD
+              UNTIL ENDOFFILE.
+           IF NOT WS-FIRST-RECORD
+              PERFORM 0125-WRITE-SUBTOTAL-LINE
+           END-IF.
+           PERFORM 0130-WRITE-TOTAL-LINE.
+           CLOSE PRINT-FILE.
+           IF WS-CSV-REQUESTED
+              CLOSE CSV-FILE
+           END-IF.
+
+        0140-PROCESS-ONE-RECORD.
+           IF (WS-ROUTE-DEP-FILTER = SPACES OR
+               FLIGHT-DEPARTURE = WS-ROUTE-DEP-FILTER) AND
+              (WS-ROUTE-ARR-FILTER = SPACES OR
+               FLIGHT-ARRIVAL = WS-ROUTE-ARR-FILTER)
+              IF NOT WS-FIRST-RECORD AND
+                 FLIGHT-AIRLINE NOT = WS-PREV-AIRLINE
+                 PERFORM 0125-WRITE-SUBTOTAL-LINE
+              END-IF
+              MOVE "N" TO WS-FIRST-RECORD-SW
+              MOVE FLIGHT-AIRLINE TO WS-PREV-AIRLINE
+              PERFORM 0150-CALC-LOAD-FACTOR
+              MOVE FLIGHT-CODE TO DET-FLIGHT-CODE
+              MOVE FLIGHT-AIRLINE TO DET-FLIGHT-AIRLINE
+              MOVE FLIGHT-PASSENGERS TO DET-FLIGHT-PASSENGERS
+              MOVE FLIGHT-CAPACITY TO DET-FLIGHT-CAPACITY
+              MOVE WS-LOAD-FACTOR TO DET-LOAD-FACTOR
+              ADD FLIGHT-PASSENGERS TO WS-TOTAL-PASSENGERS
+              ADD FLIGHT-CAPACITY TO WS-TOTAL-CAPACITY
+              ADD FLIGHT-PASSENGERS TO WS-SUB-PASSENGERS
+              ADD FLIGHT-CAPACITY TO WS-SUB-CAPACITY
+              ADD 1 TO WS-RECORDS-WRITTEN
+              PERFORM 0120-WRITE-DETAIL-LINE
+              IF WS-CSV-REQUESTED
+                 PERFORM 0116-WRITE-CSV-DETAIL-LINE
+              END-IF
+           END-IF.
+
+           READ FFILE
+           AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           IF NOT ENDOFFILE
+              ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+        0150-CALC-LOAD-FACTOR.
+           MOVE ZERO TO WS-LOAD-FACTOR.
+           IF FLIGHT-CAPACITY > ZERO
+              COMPUTE WS-LOAD-FACTOR ROUNDED =
+                 (FLIGHT-PASSENGERS * 100) / FLIGHT-CAPACITY
+           END-IF.
+
+        0110-WRITE-HEADING-LINE.
+            ADD 1 TO WS-PAGE-NUM.
+            MOVE WS-RUN-DATE-DISP TO H1-RUN-DATE.
+            MOVE WS-PAGE-NUM TO H1-PAGE-NUM.
+            MOVE HEADING-LINE-1 TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        0115-WRITE-CSV-HEADING.
+            MOVE SPACES TO CSV-LINE.
+            STRING "FLIGHT-CODE,FLIGHT-AIRLINE,FLIGHT-PASSENGERS,"
+               "FLIGHT-CAPACITY,LOAD-FACTOR"
+               DELIMITED BY SIZE INTO CSV-LINE.
+            WRITE CSV-LINE.
+
+        0116-WRITE-CSV-DETAIL-LINE.
+            MOVE SPACES TO CSV-LINE.
+            STRING FLIGHT-CODE           DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   FLIGHT-AIRLINE         DELIMITED BY SPACE
+                   ","                   DELIMITED BY SIZE
+                   FLIGHT-PASSENGERS      DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   FLIGHT-CAPACITY        DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   WS-LOAD-FACTOR         DELIMITED BY SIZE
+               INTO CSV-LINE.
+            WRITE CSV-LINE.
+
+        0120-WRITE-DETAIL-LINE.
+            IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 0110-WRITE-HEADING-LINE
+            END-IF.
+            MOVE DETAIL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+        0125-WRITE-SUBTOTAL-LINE.
+            MOVE WS-PREV-AIRLINE TO SUB-FLIGHT-AIRLINE.
+            MOVE WS-SUB-PASSENGERS TO SUB-TOTAL-PASSENGERS.
+            MOVE WS-SUB-CAPACITY TO SUB-TOTAL-CAPACITY.
+            MOVE SUBTOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+            MOVE ZERO TO WS-SUB-PASSENGERS.
+            MOVE ZERO TO WS-SUB-CAPACITY.
+
+        0130-WRITE-TOTAL-LINE.
+            MOVE WS-TOTAL-PASSENGERS TO F-TOTAL-FLIGHT-PASSENGERS.
+            MOVE TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN,
+      * REFLECTING THE RETURN-CODE DECISION MADE IN 0200-STOP-RUN
+        0190-WRITE-RUNLOG.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            OPEN EXTEND RUNLOG.
+            MOVE SPACES TO RUNLOG-LINE.
+            STRING "SCFIL1  " WS-RUN-DATE-DISP " " WS-RUN-HH ":"
+               WS-RUN-MN ":" WS-RUN-SS
+               " STATUS=" WS-RUNLOG-STATUS
+               " READ=" WS-RECORDS-READ
+               " WRITTEN=" WS-RECORDS-WRITTEN
+               " PASSENGERS=" WS-TOTAL-PASSENGERS
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+            WRITE RUNLOG-LINE.
+            CLOSE RUNLOG.
+
+        0200-STOP-RUN.
+           IF WS-FFILE-STATUS = "00" OR WS-FFILE-STATUS = "10"
+              CLOSE FFILE
+           END-IF.
+           IF WS-FFILE-STATUS = "00" OR WS-FFILE-STATUS = "10"
+              MOVE 0 TO RETURN-CODE
+              MOVE "COMPLETE" TO WS-RUNLOG-STATUS
+           ELSE
+              IF WS-FFILE-NOTFND
+                 MOVE 4 TO RETURN-CODE
+                 MOVE "NOT FOUND" TO WS-RUNLOG-STATUS
+              ELSE
+                 MOVE 8 TO RETURN-CODE
+                 MOVE "FILE ERROR" TO WS-RUNLOG-STATUS
+              END-IF
+           END-IF.
+           PERFORM 0190-WRITE-RUNLOG.
+           GOBACK.
+
+          END PROGRAM SCFIL1.
