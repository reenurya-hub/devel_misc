@@ -0,0 +1,438 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * RECNCIL1 = NIGHTLY RECONCILIATION - COMPARES TONIGHT'S DATAOK,
+      * SALES AND PLAYERS VOLUME AGAINST EACH FILE'S OWN COUNT FROM
+      * THIS PROGRAM'S LAST RUN, AS LOGGED ON THE SHARED RUN-LOG
+       PROGRAM-ID. RECNCIL1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VCLIENTS ASSIGN TO "DATAOK.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-VCLIENTS-STATUS.
+
+           SELECT OPTIONAL SALES ASSIGN TO "SALES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-SALES-STATUS.
+
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PLAY_ID
+                  FILE STATUS  IS WS-PLAYERS-STATUS.
+
+           SELECT RECNRPT ASSIGN TO "RECNCIL.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN. ALSO
+      * READ BACK (INPUT) TO FIND THIS PROGRAM'S OWN COUNTS FROM ITS
+      * LAST RUN - OPTIONAL SINCE THE VERY FIRST RUN WILL FIND IT EMPTY
+           SELECT OPTIONAL RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RUNLOG-STATUS.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD VCLIENTS
+       RECORD CONTAINS 141 CHARACTERS.
+       01 VALID-CLIENTS-RECORD                  PIC X(57).
+
+       FD SALES.
+       01 SALESDETAILS.
+           88 ENDOFSALESFILE                    VALUE HIGH-VALUES.
+           03 SLSMAN-ID                         PIC 9(4).
+           03 D1-SALES                          PIC 9(8).
+           03 D2-SALES                          PIC 9(8).
+           03 D3-SALES                          PIC 9(8).
+           03 D4-SALES                          PIC 9(8).
+           03 D5-SALES                          PIC 9(8).
+           03 D6-SALES                          PIC 9(8).
+           03 D7-SALES                          PIC 9(8).
+           03 D8-SALES                          PIC 9(8).
+           03 D9-SALES                          PIC 9(8).
+           03 D10-SALES                         PIC 9(8).
+           03 D11-SALES                         PIC 9(8).
+           03 D12-SALES                         PIC 9(8).
+           03 D13-SALES                         PIC 9(8).
+           03 D14-SALES                         PIC 9(8).
+           03 D15-SALES                         PIC 9(8).
+           03 D16-SALES                         PIC 9(8).
+           03 D17-SALES                         PIC 9(8).
+           03 D18-SALES                         PIC 9(8).
+           03 D19-SALES                         PIC 9(8).
+           03 D20-SALES                         PIC 9(8).
+           03 D21-SALES                         PIC 9(8).
+           03 D22-SALES                         PIC 9(8).
+           03 D23-SALES                         PIC 9(8).
+           03 D24-SALES                         PIC 9(8).
+           03 COMMISSION                        PIC 9(3).
+
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                           PIC 9(20).
+           03 PLAY_NAME                         PIC X(60).
+           03 PLAY_LNAME                        PIC X(60).
+           03 PLAY_POS                          PIC XX.
+           03 PLAY_NUM                          PIC 9(3).
+           03 TEAM_ID                           PIC X(20).
+           03 EMP-ID                            PIC X(20).
+           03 FILLER                            PIC X(260).
+
+       FD RECNRPT.
+       01 PRINT-LINE                            PIC X(132).
+
+       FD RUNLOG.
+       01 RUNLOG-LINE                           PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-VCLIENTS-STATUS                   PIC XX.
+       01  WS-SALES-STATUS                      PIC XX.
+       01  WS-PLAYERS-STATUS                    PIC XX.
+       01  WS-RUNLOG-STATUS                     PIC XX.
+           88 WS-RUNLOG-OPEN-OK                 VALUE "00".
+           88 WS-RUNLOG-AT-END                  VALUE "10".
+
+       01  WS-DATAOK-COUNT                      PIC 9(07) VALUE ZERO.
+       01  WS-SALES-COUNT                       PIC 9(07) VALUE ZERO.
+       01  WS-PLAYERS-COUNT                     PIC 9(07) VALUE ZERO.
+
+      * THIS PROGRAM'S OWN COUNTS AS LOGGED ON ITS LAST RUN - READ BACK
+      * FROM RUNLOG.DAT SO TONIGHT'S VOLUME CAN BE COMPARED AGAINST IT
+       01  WS-PREV-DATAOK-COUNT                 PIC 9(07) VALUE ZERO.
+       01  WS-PREV-SALES-COUNT                  PIC 9(07) VALUE ZERO.
+       01  WS-PREV-PLAYERS-COUNT                PIC 9(07) VALUE ZERO.
+       01  WS-PREV-FOUND-SW                     PIC X(01) VALUE 'N'.
+           88 WS-PREV-FOUND                     VALUE 'Y'.
+
+      * VARIANCE THRESHOLD - HOW FAR A FILE'S COUNT MAY DRIFT FROM ITS
+      * OWN PRIOR RUN BEFORE THE RUN IS FLAGGED FOR REVIEW, PROMPTED
+      * AND DEFAULTED LIKE THE CLIENT-VALIDATION BAD-RECORD THRESHOLD
+       01  WS-THRESHOLD-PCT                     PIC 9(03) VALUE 50.
+       01  WS-THRESHOLD-REPLY                   PIC X(03).
+
+       01  WS-DATAOK-VAR-PCT                    PIC 9(05) VALUE ZERO.
+       01  WS-SALES-VAR-PCT                     PIC 9(05) VALUE ZERO.
+       01  WS-PLAYERS-VAR-PCT                   PIC 9(05) VALUE ZERO.
+       01  WS-DATAOK-VAR-FLAG                   PIC X(01) VALUE 'N'.
+           88 WS-DATAOK-OUT-OF-BOUNDS           VALUE 'Y'.
+       01  WS-SALES-VAR-FLAG                    PIC X(01) VALUE 'N'.
+           88 WS-SALES-OUT-OF-BOUNDS            VALUE 'Y'.
+       01  WS-PLAYERS-VAR-FLAG                  PIC X(01) VALUE 'N'.
+           88 WS-PLAYERS-OUT-OF-BOUNDS          VALUE 'Y'.
+       01  WS-ZERO-VOLUME-FLAG                  PIC X(01) VALUE 'N'.
+           88 WS-ZERO-VOLUME-SEEN               VALUE 'Y'.
+
+       01  WS-RECON-STATUS                      PIC X(30)
+              VALUE "RECONCILED OK".
+       01  WS-RUNLOG-STATUS-CODE                PIC X(08) VALUE SPACES.
+
+       01  WS-RUNLOG-DATE.
+           03 WS-RL-YEAR                        PIC 9(4).
+           03 WS-RL-MONTH                       PIC 99.
+           03 WS-RL-DAY                         PIC 99.
+       01  WS-RUNLOG-TIME.
+           03 WS-RL-HH                          PIC 99.
+           03 WS-RL-MN                          PIC 99.
+           03 WS-RL-SS                          PIC 99.
+           03 WS-RL-HS                          PIC 99.
+
+       01  WS-COUNT-LINE.
+           03 FILLER            PIC X(20)  VALUE SPACES.
+           03 CNL-LABEL         PIC X(20).
+           03 CNL-COUNT         PIC Z,ZZZ,ZZ9.
+
+       01  WS-VAR-LINE.
+           03 FILLER            PIC X(20)  VALUE SPACES.
+           03 VRL-LABEL         PIC X(30).
+           03 VRL-PCT           PIC ZZZ9.
+           03 FILLER            PIC X(1)   VALUE '%'.
+           03 FILLER            PIC X(3)   VALUE SPACES.
+           03 VRL-FLAG          PIC X(20).
+      * ===============================================================
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-COUNT-DATAOK.
+           PERFORM 2100-COUNT-SALES.
+           PERFORM 2200-COUNT-PLAYERS.
+           PERFORM 2500-READ-PRIOR-RUNLOG.
+           PERFORM 2900-EVALUATE-RECONCILIATION.
+           PERFORM 3000-WRITE-REPORT.
+           PERFORM 4000-WRITE-RUNLOG.
+           PERFORM 4100-SET-RETURN-CODE.
+           STOP RUN.
+      * ...............................................................
+       1000-INITIALIZE.
+           DISPLAY "VARIANCE THRESHOLD PCT (ENTER = 50): ".
+           ACCEPT WS-THRESHOLD-REPLY.
+           IF WS-THRESHOLD-REPLY NOT = SPACES
+              MOVE WS-THRESHOLD-REPLY TO WS-THRESHOLD-PCT
+           END-IF.
+           OPEN OUTPUT RECNRPT.
+      * ...............................................................
+      * COUNT DATAOK.DAT (THE CLIENT-VALIDATION OUTPUT FILE)
+       2000-COUNT-DATAOK.
+           OPEN INPUT VCLIENTS.
+           IF WS-VCLIENTS-STATUS = "00"
+              PERFORM 2010-READ-NEXT-DATAOK
+                 UNTIL WS-VCLIENTS-STATUS NOT = "00"
+              CLOSE VCLIENTS
+           END-IF.
+
+       2010-READ-NEXT-DATAOK.
+           READ VCLIENTS
+              AT END MOVE "10" TO WS-VCLIENTS-STATUS
+              NOT AT END ADD 1 TO WS-DATAOK-COUNT
+           END-READ.
+      * ...............................................................
+      * COUNT SALES.DAT
+       2100-COUNT-SALES.
+           OPEN INPUT SALES.
+           IF WS-SALES-STATUS = "00"
+              PERFORM 2110-READ-NEXT-SALES
+                 UNTIL WS-SALES-STATUS NOT = "00"
+              CLOSE SALES
+           END-IF.
+
+       2110-READ-NEXT-SALES.
+           READ SALES
+              AT END MOVE "10" TO WS-SALES-STATUS
+              NOT AT END ADD 1 TO WS-SALES-COUNT
+           END-READ.
+      * ...............................................................
+      * COUNT PLAYERS.DAT
+       2200-COUNT-PLAYERS.
+           OPEN INPUT PLAYERS.
+           IF WS-PLAYERS-STATUS = "00"
+              PERFORM 2210-READ-NEXT-PLAYER
+                 UNTIL WS-PLAYERS-STATUS NOT = "00"
+              CLOSE PLAYERS
+           END-IF.
+
+       2210-READ-NEXT-PLAYER.
+           READ PLAYERS NEXT RECORD
+              AT END MOVE "10" TO WS-PLAYERS-STATUS
+              NOT AT END ADD 1 TO WS-PLAYERS-COUNT
+           END-READ.
+      * ...............................................................
+      * SCAN THE SHARED RUN-LOG FOR THIS PROGRAM'S OWN LAST ENTRY AND
+      * PULL OUT THE THREE COUNTS IT LOGGED THAT NIGHT - RUNLOG.DAT IS
+      * APPENDED TO BY EVERY PROGRAM, SO KEEP ONLY THE LAST LINE THAT
+      * STARTS WITH "RECNCIL1". "05" COMES BACK ON THIS OPTIONAL FILE'S
+      * VERY FIRST OPEN (NO RUNLOG.DAT ON DISK YET) - THE FILE IS STILL
+      * CONSIDERED OPEN IN THAT CASE AND MUST BE CLOSED HERE TOO, OR
+      * THE OPEN EXTEND IN 4000-WRITE-RUNLOG BELOW FAILS WITH "41"
+       2500-READ-PRIOR-RUNLOG.
+           OPEN INPUT RUNLOG.
+           IF WS-RUNLOG-OPEN-OK
+              PERFORM 2510-READ-NEXT-RUNLOG-LINE
+                 UNTIL WS-RUNLOG-AT-END
+              CLOSE RUNLOG
+           ELSE
+              IF WS-RUNLOG-STATUS = "05" OR WS-RUNLOG-STATUS = "35"
+                 CLOSE RUNLOG
+              END-IF
+           END-IF.
+
+       2510-READ-NEXT-RUNLOG-LINE.
+           READ RUNLOG
+              AT END SET WS-RUNLOG-AT-END TO TRUE
+              NOT AT END PERFORM 2520-CHECK-PRIOR-RECNCIL1-LINE
+           END-READ.
+
+       2520-CHECK-PRIOR-RECNCIL1-LINE.
+           IF RUNLOG-LINE (1:8) = "RECNCIL1"
+              MOVE RUNLOG-LINE (46:7) TO WS-PREV-DATAOK-COUNT
+              MOVE RUNLOG-LINE (58:7) TO WS-PREV-SALES-COUNT
+              MOVE RUNLOG-LINE (70:7) TO WS-PREV-PLAYERS-COUNT
+              SET WS-PREV-FOUND TO TRUE
+           END-IF.
+      * ...............................................................
+      * FLAG A ZERO VOLUME OUTRIGHT, OTHERWISE COMPARE EACH FILE'S
+      * TONIGHT'S COUNT AGAINST ITS OWN COUNT FROM THIS PROGRAM'S LAST
+      * RUN AND FLAG ANY FILE THAT SWUNG OUTSIDE THE THRESHOLD. WITH NO
+      * PRIOR RUN ON FILE YET, THERE IS NO BASELINE TO COMPARE AGAINST
+       2900-EVALUATE-RECONCILIATION.
+           IF WS-DATAOK-COUNT = ZERO OR WS-SALES-COUNT = ZERO
+                 OR WS-PLAYERS-COUNT = ZERO
+              SET WS-ZERO-VOLUME-SEEN TO TRUE
+           END-IF.
+           IF WS-PREV-FOUND
+              PERFORM 2910-COMPARE-PRIOR-DATAOK
+              PERFORM 2920-COMPARE-PRIOR-SALES
+              PERFORM 2930-COMPARE-PRIOR-PLAYERS
+           END-IF.
+           IF WS-ZERO-VOLUME-SEEN
+              MOVE "WARNING - ZERO VOLUME" TO WS-RECON-STATUS
+              MOVE "ZEROVOL " TO WS-RUNLOG-STATUS-CODE
+           ELSE
+              IF WS-DATAOK-OUT-OF-BOUNDS OR WS-SALES-OUT-OF-BOUNDS
+                    OR WS-PLAYERS-OUT-OF-BOUNDS
+                 MOVE "WARNING - OUT OF BALANCE" TO WS-RECON-STATUS
+                 MOVE "VARIANCE" TO WS-RUNLOG-STATUS-CODE
+              ELSE
+                 IF NOT WS-PREV-FOUND
+                    MOVE "OK - NO PRIOR BASELINE" TO WS-RECON-STATUS
+                    MOVE "NOBASE  " TO WS-RUNLOG-STATUS-CODE
+                 ELSE
+                    MOVE "RECONCILED OK" TO WS-RECON-STATUS
+                    MOVE "OK      " TO WS-RUNLOG-STATUS-CODE
+                 END-IF
+              END-IF
+           END-IF.
+
+       2910-COMPARE-PRIOR-DATAOK.
+           IF WS-PREV-DATAOK-COUNT > ZERO
+              IF WS-DATAOK-COUNT > WS-PREV-DATAOK-COUNT
+                 COMPUTE WS-DATAOK-VAR-PCT =
+                    (WS-DATAOK-COUNT - WS-PREV-DATAOK-COUNT) * 100
+                    / WS-PREV-DATAOK-COUNT
+              ELSE
+                 COMPUTE WS-DATAOK-VAR-PCT =
+                    (WS-PREV-DATAOK-COUNT - WS-DATAOK-COUNT) * 100
+                    / WS-PREV-DATAOK-COUNT
+              END-IF
+              IF WS-DATAOK-VAR-PCT > WS-THRESHOLD-PCT
+                 SET WS-DATAOK-OUT-OF-BOUNDS TO TRUE
+              END-IF
+           END-IF.
+
+       2920-COMPARE-PRIOR-SALES.
+           IF WS-PREV-SALES-COUNT > ZERO
+              IF WS-SALES-COUNT > WS-PREV-SALES-COUNT
+                 COMPUTE WS-SALES-VAR-PCT =
+                    (WS-SALES-COUNT - WS-PREV-SALES-COUNT) * 100
+                    / WS-PREV-SALES-COUNT
+              ELSE
+                 COMPUTE WS-SALES-VAR-PCT =
+                    (WS-PREV-SALES-COUNT - WS-SALES-COUNT) * 100
+                    / WS-PREV-SALES-COUNT
+              END-IF
+              IF WS-SALES-VAR-PCT > WS-THRESHOLD-PCT
+                 SET WS-SALES-OUT-OF-BOUNDS TO TRUE
+              END-IF
+           END-IF.
+
+       2930-COMPARE-PRIOR-PLAYERS.
+           IF WS-PREV-PLAYERS-COUNT > ZERO
+              IF WS-PLAYERS-COUNT > WS-PREV-PLAYERS-COUNT
+                 COMPUTE WS-PLAYERS-VAR-PCT =
+                    (WS-PLAYERS-COUNT - WS-PREV-PLAYERS-COUNT) * 100
+                    / WS-PREV-PLAYERS-COUNT
+              ELSE
+                 COMPUTE WS-PLAYERS-VAR-PCT =
+                    (WS-PREV-PLAYERS-COUNT - WS-PLAYERS-COUNT) * 100
+                    / WS-PREV-PLAYERS-COUNT
+              END-IF
+              IF WS-PLAYERS-VAR-PCT > WS-THRESHOLD-PCT
+                 SET WS-PLAYERS-OUT-OF-BOUNDS TO TRUE
+              END-IF
+           END-IF.
+      * ...............................................................
+       3000-WRITE-REPORT.
+           MOVE SPACES TO PRINT-LINE.
+           MOVE "NIGHTLY VOLUME RECONCILIATION REPORT" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE SPACES TO WS-COUNT-LINE.
+           MOVE "DATAOK.DAT RECORDS  " TO CNL-LABEL.
+           MOVE WS-DATAOK-COUNT TO CNL-COUNT.
+           WRITE PRINT-LINE FROM WS-COUNT-LINE.
+
+           MOVE SPACES TO WS-COUNT-LINE.
+           MOVE "SALES.DAT RECORDS   " TO CNL-LABEL.
+           MOVE WS-SALES-COUNT TO CNL-COUNT.
+           WRITE PRINT-LINE FROM WS-COUNT-LINE.
+
+           MOVE SPACES TO WS-COUNT-LINE.
+           MOVE "PLAYERS.DAT RECORDS " TO CNL-LABEL.
+           MOVE WS-PLAYERS-COUNT TO CNL-COUNT.
+           WRITE PRINT-LINE FROM WS-COUNT-LINE.
+
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           IF NOT WS-PREV-FOUND
+              MOVE SPACES TO PRINT-LINE
+              STRING "NO PRIOR RECNCIL1 RUN-LOG ENTRY - BASELINE "
+                 "ESTABLISHED THIS RUN" DELIMITED BY SIZE
+                 INTO PRINT-LINE
+              WRITE PRINT-LINE
+           ELSE
+              MOVE SPACES TO WS-VAR-LINE
+              MOVE "DATAOK VS PRIOR RUN         " TO VRL-LABEL
+              MOVE WS-DATAOK-VAR-PCT TO VRL-PCT
+              IF WS-DATAOK-OUT-OF-BOUNDS
+                 MOVE "** OUT OF BALANCE **" TO VRL-FLAG
+              ELSE
+                 MOVE SPACES TO VRL-FLAG
+              END-IF
+              WRITE PRINT-LINE FROM WS-VAR-LINE
+
+              MOVE SPACES TO WS-VAR-LINE
+              MOVE "SALES VS PRIOR RUN          " TO VRL-LABEL
+              MOVE WS-SALES-VAR-PCT TO VRL-PCT
+              IF WS-SALES-OUT-OF-BOUNDS
+                 MOVE "** OUT OF BALANCE **" TO VRL-FLAG
+              ELSE
+                 MOVE SPACES TO VRL-FLAG
+              END-IF
+              WRITE PRINT-LINE FROM WS-VAR-LINE
+
+              MOVE SPACES TO WS-VAR-LINE
+              MOVE "PLAYERS VS PRIOR RUN        " TO VRL-LABEL
+              MOVE WS-PLAYERS-VAR-PCT TO VRL-PCT
+              IF WS-PLAYERS-OUT-OF-BOUNDS
+                 MOVE "** OUT OF BALANCE **" TO VRL-FLAG
+              ELSE
+                 MOVE SPACES TO VRL-FLAG
+              END-IF
+              WRITE PRINT-LINE FROM WS-VAR-LINE
+           END-IF.
+
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "RECONCILIATION STATUS: " WS-RECON-STATUS
+              DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           CLOSE RECNRPT.
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN. THE
+      * DOK=/SAL=/PLY= COUNTS ARE WRITTEN AT FIXED COLUMNS SO THE NEXT
+      * RUN'S 2520-CHECK-PRIOR-RECNCIL1-LINE CAN PULL THEM BACK OUT
+       4000-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "RECNCIL1 " WS-RL-YEAR "-" WS-RL-MONTH "-" WS-RL-DAY
+              " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " ST=" WS-RUNLOG-STATUS-CODE
+              " DOK=" WS-DATAOK-COUNT
+              " SAL=" WS-SALES-COUNT
+              " PLY=" WS-PLAYERS-COUNT
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ...............................................................
+       4100-SET-RETURN-CODE.
+           IF WS-ZERO-VOLUME-SEEN
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-DATAOK-OUT-OF-BOUNDS OR WS-SALES-OUT-OF-BOUNDS
+                    OR WS-PLAYERS-OUT-OF-BOUNDS
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+      * ===============================================================
+       END PROGRAM RECNCIL1.
