@@ -0,0 +1,248 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * RPSCFIL1 = ROSTER REPORT FOR SECUENTIAL FILE 1
+       PROGRAM-ID. RPSCFIL1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PLAY_ID
+                  STATUS ST-FILE.
+           SELECT ROSTRPT ASSIGN TO "ROSTER.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                          PIC 9(20).
+           03 PLAY_NAME                        PIC X(60).
+           03 PLAY_LNAME                       PIC X(60).
+           03 PLAY_POS                         PIC XX.
+           03 PLAY_NUM                         PIC 9(3).
+           03 TEAM_ID                          PIC X(20).
+           03 EMP-ID                           PIC X(20).
+           03 FILLER                           PIC X(260).
+      *
+       FD ROSTRPT.
+       01 RPT-LINE                             PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-FILE                              PIC XX.
+           88 WS-END-OF-PLAYERS                VALUE "10".
+       01 WS-RPT-STATUS                        PIC XX.
+       01 X                                    PIC X.
+       01 WS-PROCEED-SW                        PIC X(01) VALUE "Y".
+           88 WS-PROCEED                        VALUE "Y".
+      *
+      * ROSTER FILTER - WHEN LEFT BLANK EVERY TEAM IS REPORTED
+       01 WS-TEAM-FILTER                       PIC X(20).
+      *
+      * JERSEY-NUMBER DUPLICATE CHECK TABLE
+       01 WS-NUM-TABLE-COUNT                  PIC 9(5) VALUE ZERO.
+       01 WS-NUM-TALLY.
+      * OCCURS DEPENDING ON LIMITS SEARCH TO THE POPULATED ENTRIES SO
+      * IT DOES NOT FALSE-MATCH AN UNUSED TAIL SLOT LEFT AT ITS
+      * INITIALIZE'D VALUE
+           03 WS-NUM-ENTRY OCCURS 1 TO 1000 TIMES
+                           DEPENDING ON WS-NUM-TABLE-COUNT
+                           INDEXED BY WS-NUM-IDX.
+              05 WS-NUM-VALUE                 PIC 9(3).
+              05 WS-NUM-COUNT                 PIC 9(5).
+       01 WS-NUM-FOUND-SW                     PIC X(01).
+           88 WS-NUM-FOUND                     VALUE "Y".
+      *
+      * POSITION-COUNT SUMMARY TABLE
+       01 WS-POS-TABLE-COUNT                  PIC 9(5) VALUE ZERO.
+       01 WS-POS-TALLY.
+      * OCCURS DEPENDING ON LIMITS SEARCH TO THE POPULATED ENTRIES SO
+      * A BLANK/UNRECORDED PLAY_POS DOES NOT FALSE-MATCH AN UNUSED
+      * TAIL SLOT LEFT AT SPACES BY THE 1000-INITIALIZE ABOVE
+           03 WS-POS-ENTRY OCCURS 1 TO 50 TIMES
+                           DEPENDING ON WS-POS-TABLE-COUNT
+                           INDEXED BY WS-POS-IDX.
+              05 WS-POS-VALUE                 PIC XX.
+              05 WS-POS-COUNT                 PIC 9(5).
+       01 WS-POS-FOUND-SW                     PIC X(01).
+           88 WS-POS-FOUND                     VALUE "Y".
+      *
+       01 WS-PLAYER-COUNT                     PIC 9(5) VALUE ZERO.
+      *
+       01 WS-DETAIL-LINE.
+           03 FILLER                          PIC X(01) VALUE SPACES.
+           03 DET-PLAY-ID                     PIC 9(20).
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 DET-PLAY-NAME                   PIC X(30).
+           03 FILLER                          PIC X(01) VALUE SPACES.
+           03 DET-PLAY-POS                    PIC XX.
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 DET-PLAY-NUM                    PIC 9(3).
+           03 FILLER                          PIC X(02) VALUE SPACES.
+           03 DET-DUP-FLAG                    PIC X(18).
+      *
+       01 WS-RPT-LABEL.
+           03 FILLER                          PIC X(01) VALUE SPACES.
+           03 RPT-LABEL-TXT                   PIC X(20).
+           03 RPT-LABEL-VAL                   PIC X(20).
+      * ===============================================================
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF WS-PROCEED
+              PERFORM 2000-LOAD-TALLIES
+                 UNTIL WS-END-OF-PLAYERS
+              PERFORM 3000-WRITE-REPORT
+           END-IF.
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+           IF WS-PROCEED
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      * ...............................................................
+      * RESET THE TALLY TABLES AND COUNTS EACH TIME THIS PROGRAM IS
+      * RUN, SO A SECOND CALL WITHIN THE SAME RUN UNIT DOES NOT CARRY
+      * OVER JERSEY/POSITION TALLIES LEFT BEHIND BY AN EARLIER CALL
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-NUM-TABLE-COUNT.
+           MOVE ZERO TO WS-POS-TABLE-COUNT.
+           MOVE ZERO TO WS-PLAYER-COUNT.
+           MOVE "Y" TO WS-PROCEED-SW.
+           INITIALIZE WS-NUM-TALLY WS-POS-TALLY.
+           DISPLAY "FILTRAR POR TEAM_ID (ENTER = TODOS): ".
+           ACCEPT WS-TEAM-FILTER.
+           OPEN INPUT PLAYERS.
+           IF ST-FILE > "07" AND ST-FILE NOT = "35"
+              DISPLAY "OPEN FILE ERROR!"
+              MOVE "N" TO WS-PROCEED-SW
+              ACCEPT X
+           END-IF.
+           IF WS-PROCEED
+              OPEN OUTPUT ROSTRPT
+              PERFORM 1010-NEXT-PLAYER
+           END-IF.
+      * ...............................................................
+       1010-NEXT-PLAYER.
+           READ PLAYERS NEXT RECORD
+              AT END SET WS-END-OF-PLAYERS TO TRUE
+           END-READ.
+      * ...............................................................
+       2000-LOAD-TALLIES.
+           IF WS-TEAM-FILTER = SPACES OR TEAM_ID = WS-TEAM-FILTER
+              ADD 1 TO WS-PLAYER-COUNT
+              PERFORM 2100-TALLY-JERSEY-NUM
+              PERFORM 2200-TALLY-POSITION
+           END-IF.
+           PERFORM 1010-NEXT-PLAYER.
+      * ...............................................................
+       2100-TALLY-JERSEY-NUM.
+           MOVE "N" TO WS-NUM-FOUND-SW.
+           SET WS-NUM-IDX TO 1.
+           SEARCH WS-NUM-ENTRY
+              WHEN WS-NUM-VALUE (WS-NUM-IDX) = PLAY_NUM
+                 ADD 1 TO WS-NUM-COUNT (WS-NUM-IDX)
+                 MOVE "Y" TO WS-NUM-FOUND-SW
+           END-SEARCH.
+           IF NOT WS-NUM-FOUND
+              ADD 1 TO WS-NUM-TABLE-COUNT
+              SET WS-NUM-IDX TO WS-NUM-TABLE-COUNT
+              MOVE PLAY_NUM TO WS-NUM-VALUE (WS-NUM-IDX)
+              MOVE 1        TO WS-NUM-COUNT (WS-NUM-IDX)
+           END-IF.
+      * ...............................................................
+       2200-TALLY-POSITION.
+           MOVE "N" TO WS-POS-FOUND-SW.
+           SET WS-POS-IDX TO 1.
+           SEARCH WS-POS-ENTRY
+              WHEN WS-POS-VALUE (WS-POS-IDX) = PLAY_POS
+                 ADD 1 TO WS-POS-COUNT (WS-POS-IDX)
+                 MOVE "Y" TO WS-POS-FOUND-SW
+           END-SEARCH.
+           IF NOT WS-POS-FOUND
+              ADD 1 TO WS-POS-TABLE-COUNT
+              SET WS-POS-IDX TO WS-POS-TABLE-COUNT
+              MOVE PLAY_POS TO WS-POS-VALUE (WS-POS-IDX)
+              MOVE 1        TO WS-POS-COUNT (WS-POS-IDX)
+           END-IF.
+      * ...............................................................
+       3000-WRITE-REPORT.
+           MOVE SPACES TO RPT-LINE.
+           STRING "ROSTER REPORT" DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE PLAYERS.
+           OPEN INPUT PLAYERS.
+           MOVE "N" TO WS-NUM-FOUND-SW.
+           MOVE SPACE TO ST-FILE.
+           SET WS-NUM-IDX TO 1.
+           PERFORM 1010-NEXT-PLAYER.
+           PERFORM 3100-WRITE-DETAIL-LINE
+              UNTIL WS-END-OF-PLAYERS.
+           PERFORM 3200-WRITE-POSITION-SUMMARY.
+      * ...............................................................
+       3100-WRITE-DETAIL-LINE.
+           IF WS-TEAM-FILTER = SPACES OR TEAM_ID = WS-TEAM-FILTER
+              MOVE SPACES TO WS-DETAIL-LINE
+              MOVE PLAY_ID   TO DET-PLAY-ID
+              MOVE PLAY_NAME TO DET-PLAY-NAME
+              MOVE PLAY_POS  TO DET-PLAY-POS
+              MOVE PLAY_NUM  TO DET-PLAY-NUM
+              MOVE SPACES    TO DET-DUP-FLAG
+              PERFORM 3110-CHECK-DUP-FLAG
+              MOVE WS-DETAIL-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF.
+           PERFORM 1010-NEXT-PLAYER.
+      * ...............................................................
+       3110-CHECK-DUP-FLAG.
+           SET WS-NUM-IDX TO 1.
+           SEARCH WS-NUM-ENTRY
+              WHEN WS-NUM-VALUE (WS-NUM-IDX) = PLAY_NUM
+                 IF WS-NUM-COUNT (WS-NUM-IDX) > 1
+                    MOVE "** DUPLICADO **" TO DET-DUP-FLAG
+                 END-IF
+           END-SEARCH.
+      * ...............................................................
+       3200-WRITE-POSITION-SUMMARY.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RESUMEN POR POSICION" DELIMITED BY SIZE
+              INTO RPT-LINE.
+           WRITE RPT-LINE.
+           SET WS-POS-IDX TO 1.
+           PERFORM 3210-WRITE-ONE-POSITION
+              VARYING WS-POS-IDX FROM 1 BY 1
+              UNTIL WS-POS-IDX > WS-POS-TABLE-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO WS-RPT-LABEL.
+           MOVE "TOTAL JUGADORES     " TO RPT-LABEL-TXT.
+           MOVE WS-PLAYER-COUNT TO RPT-LABEL-VAL.
+           MOVE WS-RPT-LABEL TO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE PLAYERS.
+           CLOSE ROSTRPT.
+      * ...............................................................
+       3210-WRITE-ONE-POSITION.
+           MOVE SPACES TO WS-RPT-LABEL.
+           MOVE "POS " TO RPT-LABEL-TXT.
+           MOVE WS-POS-VALUE (WS-POS-IDX) TO RPT-LABEL-TXT (5:2).
+           MOVE WS-POS-COUNT (WS-POS-IDX) TO RPT-LABEL-VAL.
+           MOVE WS-RPT-LABEL TO RPT-LINE.
+           WRITE RPT-LINE.
+      * ...............................................................
+       9999-EXIT.
+           CONTINUE.
+       9999-EXIT-EXIT.
+           EXIT.
+      * ===============================================================
+       END PROGRAM RPSCFIL1.
