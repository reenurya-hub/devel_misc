@@ -1,104 +1,290 @@
-      * ===============================================================
-       IDENTIFICATION DIVISION.
-      * RDSCFIL1 = READ REGISTERS IN SECUENTIAL FILE 1
-       PROGRAM-ID. RDSCFIL1.
-      * ===============================================================
-       ENVIRONMENT DIVISION.
-      * ---------------------------------------------------------------
-       CONFIGURATION SECTION.
-      * ---------------------------------------------------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE  IS SEQUENTIAL
-                  STATUS ST_FILE.
-      * ===============================================================
-       DATA DIVISION.
-      * ---------------------------------------------------------------
-       FILE SECTION.
-       FD PLAYERS.
-       01 REG-PLAYERS.
-           03 PLAY_ID                          PIC 9(20).
-           03 PLAY_NAME                        PIC X(60).
-           03 PLAY_LNAME                       PIC X(60).
-           03 PLAY_POS                         PIC XX.
-           03 PLAY_NUM                         PIC 9(3).
-           03 FILLER                           PIC X(300).
-      * ---------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01  ST_FILE                             PIC XX.
-       01  X                                   PIC X.
-       01  RESULT                              PIC X(75).
-       01  END_OF_FILE                         PIC X.
-      *
-       01 DATAS.
-          03 D_PLAY_ID                         PIC 9(20).
-          03 D_PLAY_NAME                       PIC X(60).
-          03 D_PLAY_LNAME                      PIC X(60).
-          03 D_PLAY_POS                        PIC XX.
-          03 D_PLAY_NUM                        PIC 9(3).
-      * ===============================================================
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM OPEN-FILE.
-           MOVE "1" TO END_OF_FILE.
-           PERFORM READ-NEXT-RECORD.
-           PERFORM SHOW-RECORDS
-           UNTIL END_OF_FILE = "0".
-           ACCEPT X.
-           PERFORM CLOSE-FILE.
-           STOP RUN.
-      * ...............................................................
-       OPEN-FILE.
-      * OPEN INPUT SEQUENTIAL FILE TO READ REGISTERS
-           OPEN INPUT PLAYERS.
-           IF ST_FILE > "07"
-              DISPLAY "OPEN FILE ERROR!"
-              ACCEPT X
-           END-IF.
-      * ...............................................................
-       READ-NEXT-RECORD.
-           READ PLAYERS NEXT RECORD
-           AT END
-           DISPLAY "END READ OF THE REGISTERS"
-           MOVE "0" TO END_OF_FILE.
-      * ...............................................................
-       SHOW-RECORDS.
-           PERFORM SHOW-FIELDS.
-           PERFORM READ-NEXT-RECORD.
-      * ...............................................................
-       SHOW-FIELDS.
-               MOVE PLAY_ID     TO D_PLAY_ID.
-               MOVE PLAY_NAME     TO D_PLAY_NAME.
-               MOVE PLAY_LNAME     TO D_PLAY_LNAME.
-               MOVE PLAY_POS     TO D_PLAY_POS.
-               MOVE PLAY_NUM     TO D_PLAY_NUM.
-      *         DISPLAY "ID PLAYER:".
-      *         DISPLAY D_PLAY_ID.
-               MOVE SPACES TO RESULT.
-               STRING "ID PLAYER:" D_PLAY_ID
-               DELIMITED BY SIZE INTO RESULT
-               DISPLAY RESULT.
-               MOVE SPACES TO RESULT.
-               STRING "NAME     :" D_PLAY_NAME
-               DELIMITED BY SIZE INTO RESULT
-               DISPLAY RESULT.
-               MOVE SPACES TO RESULT.
-               STRING "LAST NAME:" D_PLAY_LNAME
-               DELIMITED BY SIZE INTO RESULT
-               DISPLAY RESULT.
-               MOVE SPACES TO RESULT.
-               STRING "POSITION :" D_PLAY_POS
-               DELIMITED BY SIZE INTO RESULT
-               DISPLAY RESULT.
-               MOVE SPACES TO RESULT.
-               STRING "NUMBER   :" D_PLAY_NUM
-               DELIMITED BY SIZE INTO RESULT
-               DISPLAY RESULT.
-      *         ACCEPT X.
-      * ...............................................................
-       CLOSE-FILE.
-         CLOSE PLAYERS.
-      * ===============================================================
-       END PROGRAM RDSCFIL1.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * RDSCFIL2 = READ/SEARCH/MAINTAIN REGISTERS IN SECUENTIAL FILE 1
+       PROGRAM-ID. RDSCFIL2.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS PLAY_ID
+                  STATUS ST_FILE.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                          PIC 9(20).
+           03 PLAY_NAME                        PIC X(60).
+           03 PLAY_LNAME                       PIC X(60).
+           03 PLAY_POS                         PIC XX.
+           03 PLAY_NUM                         PIC 9(3).
+           03 TEAM_ID                          PIC X(20).
+           03 EMP-ID                           PIC X(20).
+           03 FILLER                           PIC X(260).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  ST_FILE                             PIC XX.
+           88 ST-FILE-NOTFND                   VALUE "23" "35".
+       01  X                                   PIC X.
+       01  RESULT                              PIC X(75).
+       01  END_OF_FILE                         PIC X.
+      *
+       01 DATAS.
+          03 D_PLAY_ID                         PIC 9(20).
+          03 D_PLAY_NAME                       PIC X(60).
+          03 D_PLAY_LNAME                      PIC X(60).
+          03 D_PLAY_POS                        PIC XX.
+          03 D_PLAY_NUM                        PIC 9(3).
+          03 D_TEAM_ID                         PIC X(20).
+      *
+       01 WS-MAINT-OPTION                      PIC X(01).
+       01 WS-MAINT-ID                          PIC 9(20).
+      *
+       01 WS-SEARCH-MODE                       PIC X(01).
+       01 WS-SEARCH-ID                         PIC 9(20).
+       01 WS-SEARCH-TEAM                       PIC X(20).
+       01 WS-SEARCH-POS                        PIC XX.
+       01 WS-SEARCH-NUM-LOW                    PIC 9(3).
+       01 WS-SEARCH-NUM-HIGH                   PIC 9(3).
+       01 WS-SEARCH-LNAME                      PIC X(20).
+      *
+       01 WS-LNAME-LEN                         PIC 9(2) VALUE ZERO.
+       01 WS-LNAME-POS                         PIC 9(2).
+       01 WS-LNAME-MAXPOS                      PIC 9(2).
+       01 WS-LNAME-FOUND-SW                    PIC X(01).
+           88 WS-LNAME-FOUND                   VALUE "Y".
+       01 WS-MATCH-SW                          PIC X(01).
+           88 WS-MATCH                         VALUE "Y".
+      * ===============================================================
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-FILE.
+           PERFORM ASK-SEARCH-MODE.
+           IF WS-SEARCH-MODE = "2"
+              PERFORM FIND-BY-ID
+           ELSE
+              MOVE "1" TO END_OF_FILE
+              PERFORM READ-NEXT-RECORD
+              PERFORM SHOW-RECORDS
+                 UNTIL END_OF_FILE = "0"
+           END-IF.
+           PERFORM MAINTAIN-PLAYER.
+           PERFORM CLOSE-FILE.
+           IF ST_FILE > "07"
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      * ...............................................................
+      * 1=TODOS 2=PLAY_ID 3=TEAM_ID 4=POSICION 5=RANGO NUMERO
+      * 6=APELLIDO (COINCIDENCIA PARCIAL)
+       ASK-SEARCH-MODE.
+           DISPLAY "BUSCAR POR: (1) TODOS (2) PLAY_ID (3) TEAM_ID".
+           DISPLAY "           (4) POSICION (5) RANGO NUMERO".
+           DISPLAY "           (6) APELLIDO (PARCIAL)".
+           ACCEPT WS-SEARCH-MODE.
+           MOVE SPACES TO WS-SEARCH-TEAM.
+           MOVE SPACES TO WS-SEARCH-POS.
+           MOVE ZERO TO WS-SEARCH-NUM-LOW WS-SEARCH-NUM-HIGH.
+           MOVE SPACES TO WS-SEARCH-LNAME.
+           EVALUATE WS-SEARCH-MODE
+              WHEN "3"
+                 DISPLAY "INGRESE TEAM_ID: "
+                 ACCEPT WS-SEARCH-TEAM
+              WHEN "4"
+                 DISPLAY "INGRESE POSICION: "
+                 ACCEPT WS-SEARCH-POS
+              WHEN "5"
+                 DISPLAY "INGRESE NUMERO DESDE: "
+                 ACCEPT WS-SEARCH-NUM-LOW
+                 DISPLAY "INGRESE NUMERO HASTA: "
+                 ACCEPT WS-SEARCH-NUM-HIGH
+              WHEN "6"
+                 DISPLAY "INGRESE APELLIDO (PARCIAL): "
+                 ACCEPT WS-SEARCH-LNAME
+                 PERFORM 0900-CALC-LNAME-LEN
+           END-EVALUATE.
+      * ...............................................................
+      * TRIM TRAILING SPACES OFF THE ENTERED PARTIAL APELLIDO SO THE
+      * MATCH BELOW ONLY COMPARES THE CHARACTERS THE OPERATOR TYPED
+       0900-CALC-LNAME-LEN.
+           MOVE 20 TO WS-LNAME-LEN.
+           PERFORM 0901-SHRINK-LNAME-LEN
+              VARYING WS-LNAME-LEN FROM 20 BY -1
+              UNTIL WS-LNAME-LEN = 0
+                 OR WS-SEARCH-LNAME (WS-LNAME-LEN:1) NOT = SPACE.
+      * ...............................................................
+       0901-SHRINK-LNAME-LEN.
+           CONTINUE.
+      * ...............................................................
+       FIND-BY-ID.
+           DISPLAY "INGRESE PLAY_ID A BUSCAR: ".
+           ACCEPT WS-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO PLAY_ID.
+           READ PLAYERS
+              INVALID KEY
+                 DISPLAY "PLAY_ID NO ENCONTRADO"
+              NOT INVALID KEY
+                 PERFORM SHOW-FIELDS
+           END-READ.
+      * ...............................................................
+       OPEN-FILE.
+      * OPEN I-O FOR KEYED ACCESS SO RECORDS CAN BE UPDATED OR DELETED
+           OPEN I-O PLAYERS.
+           IF ST_FILE > "07"
+              DISPLAY "OPEN FILE ERROR!"
+              ACCEPT X
+           END-IF.
+      * ...............................................................
+       READ-NEXT-RECORD.
+           READ PLAYERS NEXT RECORD
+           AT END
+           DISPLAY "END READ OF THE REGISTERS"
+           MOVE "0" TO END_OF_FILE.
+      * ...............................................................
+       SHOW-RECORDS.
+           MOVE "N" TO WS-MATCH-SW.
+           EVALUATE WS-SEARCH-MODE
+              WHEN "3"
+                 IF TEAM_ID = WS-SEARCH-TEAM
+                    SET WS-MATCH TO TRUE
+                 END-IF
+              WHEN "4"
+                 IF PLAY_POS = WS-SEARCH-POS
+                    SET WS-MATCH TO TRUE
+                 END-IF
+              WHEN "5"
+                 IF PLAY_NUM >= WS-SEARCH-NUM-LOW
+                    AND PLAY_NUM <= WS-SEARCH-NUM-HIGH
+                    SET WS-MATCH TO TRUE
+                 END-IF
+              WHEN "6"
+                 PERFORM 0910-CHECK-LNAME-MATCH
+                 IF WS-LNAME-FOUND
+                    SET WS-MATCH TO TRUE
+                 END-IF
+              WHEN OTHER
+                 SET WS-MATCH TO TRUE
+           END-EVALUATE.
+           IF WS-MATCH
+              PERFORM SHOW-FIELDS
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+      * ...............................................................
+      * LOOK FOR THE ENTERED APELLIDO AS A SUBSTRING ANYWHERE IN
+      * PLAY_LNAME - A BLANK ENTRY MATCHES EVERY RECORD
+       0910-CHECK-LNAME-MATCH.
+           MOVE "N" TO WS-LNAME-FOUND-SW.
+           IF WS-LNAME-LEN = 0
+              MOVE "Y" TO WS-LNAME-FOUND-SW
+           ELSE
+              COMPUTE WS-LNAME-MAXPOS = 61 - WS-LNAME-LEN
+              PERFORM 0911-SCAN-LNAME-POSITION
+                 VARYING WS-LNAME-POS FROM 1 BY 1
+                 UNTIL WS-LNAME-POS > WS-LNAME-MAXPOS
+                    OR WS-LNAME-FOUND
+           END-IF.
+      * ...............................................................
+       0911-SCAN-LNAME-POSITION.
+           IF PLAY_LNAME (WS-LNAME-POS:WS-LNAME-LEN) =
+              WS-SEARCH-LNAME (1:WS-LNAME-LEN)
+              MOVE "Y" TO WS-LNAME-FOUND-SW
+           END-IF.
+      * ...............................................................
+       SHOW-FIELDS.
+               MOVE PLAY_ID     TO D_PLAY_ID.
+               MOVE PLAY_NAME     TO D_PLAY_NAME.
+               MOVE PLAY_LNAME     TO D_PLAY_LNAME.
+               MOVE PLAY_POS     TO D_PLAY_POS.
+               MOVE PLAY_NUM     TO D_PLAY_NUM.
+               MOVE TEAM_ID      TO D_TEAM_ID.
+      *         DISPLAY "ID PLAYER:".
+      *         DISPLAY D_PLAY_ID.
+               MOVE SPACES TO RESULT.
+               STRING "ID PLAYER:" D_PLAY_ID
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+               MOVE SPACES TO RESULT.
+               STRING "NAME     :" D_PLAY_NAME
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+               MOVE SPACES TO RESULT.
+               STRING "LAST NAME:" D_PLAY_LNAME
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+               MOVE SPACES TO RESULT.
+               STRING "POSITION :" D_PLAY_POS
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+               MOVE SPACES TO RESULT.
+               STRING "NUMBER   :" D_PLAY_NUM
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+               MOVE SPACES TO RESULT.
+               STRING "TEAM     :" D_TEAM_ID
+               DELIMITED BY SIZE INTO RESULT
+               DISPLAY RESULT.
+      *         ACCEPT X.
+      * ...............................................................
+       MAINTAIN-PLAYER.
+           DISPLAY "ACTUALIZAR (A), BORRAR (B) O SALIR (S)?".
+           ACCEPT WS-MAINT-OPTION.
+           IF WS-MAINT-OPTION = "A" OR WS-MAINT-OPTION = "a"
+              PERFORM UPDATE-PLAYER
+           ELSE
+              IF WS-MAINT-OPTION = "B" OR WS-MAINT-OPTION = "b"
+                 PERFORM DELETE-PLAYER
+              END-IF
+           END-IF.
+      * ...............................................................
+       UPDATE-PLAYER.
+           DISPLAY "PLAY_ID A ACTUALIZAR: ".
+           ACCEPT WS-MAINT-ID.
+           MOVE WS-MAINT-ID TO PLAY_ID.
+           READ PLAYERS
+              INVALID KEY
+                 DISPLAY "PLAY_ID NO EXISTE"
+              NOT INVALID KEY
+                 DISPLAY "INGRESE NOMBRE        : "
+                 ACCEPT PLAY_NAME
+                 DISPLAY "INGRESE APELLIDO      : "
+                 ACCEPT PLAY_LNAME
+                 DISPLAY "INGRESE POSICION      : "
+                 ACCEPT PLAY_POS
+                 DISPLAY "INGRESE NUMERO        : "
+                 ACCEPT PLAY_NUM
+                 DISPLAY "INGRESE EQUIPO (TEAM) : "
+                 ACCEPT TEAM_ID
+                 DISPLAY "INGRESE EMP-ID        : "
+                 ACCEPT EMP-ID
+                 REWRITE REG-PLAYERS
+                    INVALID KEY
+                       DISPLAY "ERROR AL ACTUALIZAR"
+                    NOT INVALID KEY
+                       DISPLAY "PLAYER ACTUALIZADO"
+                 END-REWRITE
+           END-READ.
+      * ...............................................................
+       DELETE-PLAYER.
+           DISPLAY "PLAY_ID A BORRAR     : ".
+           ACCEPT WS-MAINT-ID.
+           MOVE WS-MAINT-ID TO PLAY_ID.
+           DELETE PLAYERS RECORD
+              INVALID KEY
+                 DISPLAY "PLAY_ID NO EXISTE"
+              NOT INVALID KEY
+                 DISPLAY "PLAYER BORRADO"
+           END-DELETE.
+      * ...............................................................
+       CLOSE-FILE.
+         CLOSE PLAYERS.
+      * ===============================================================
+       END PROGRAM RDSCFIL2.
