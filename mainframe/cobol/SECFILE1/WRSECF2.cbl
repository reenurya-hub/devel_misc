@@ -0,0 +1,147 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * WRSECF2 = WRITE REGISTERS IN SECUENTIAL FILE 1 (INTERACTIVE)
+       PROGRAM-ID. WRSECF2.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PLAY_ID
+                  STATUS ST-FILE.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                          PIC 9(20).
+           03 PLAY_NAME                        PIC X(60).
+           03 PLAY_LNAME                       PIC X(60).
+           03 PLAY_POS                         PIC XX.
+           03 PLAY_NUM                         PIC 9(3).
+           03 TEAM_ID                          PIC X(20).
+           03 EMP-ID                           PIC X(20).
+           03 FILLER                           PIC X(260).
+
+       FD RUNLOG.
+       01 RUNLOG-LINE                          PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-FILE                              PIC XX.
+           88 WS-FILE-NOTFND                   VALUE "23" "35".
+           88 WS-FILE-DUPKEY                   VALUE "22".
+       01 X                                    PIC X.
+       01 WS-NEW-PLAYER.
+           03 WS-NEW-ID                        PIC 9(20).
+           03 WS-NEW-NAME                      PIC X(60).
+           03 WS-NEW-LNAME                     PIC X(60).
+           03 WS-NEW-POS                       PIC XX.
+           03 WS-NEW-NUM                       PIC 9(3).
+           03 WS-NEW-TEAM                      PIC X(20).
+           03 WS-NEW-EMPID                     PIC X(20).
+
+       01 WS-LAST-STATUS                       PIC X(20) VALUE SPACES.
+       01 WS-RECORDS-OUT                       PIC 9(01) VALUE ZERO.
+       01 WS-RUNLOG-DATE.
+           03 WS-RL-YEAR                       PIC 9(4).
+           03 WS-RL-MONTH                      PIC 99.
+           03 WS-RL-DAY                        PIC 99.
+       01 WS-RUNLOG-TIME.
+           03 WS-RL-HH                         PIC 99.
+           03 WS-RL-MN                         PIC 99.
+           03 WS-RL-SS                         PIC 99.
+           03 WS-RL-HS                         PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE ZERO TO WS-RECORDS-OUT.
+           MOVE SPACES TO WS-LAST-STATUS.
+           PERFORM 150-ENTER-PLAYER.
+           PERFORM 200-OPEN-FILE.
+           PERFORM 400-REC-REG-PLAYERS.
+           PERFORM 600-CLOSE-FILE.
+           PERFORM 900-WRITE-RUNLOG.
+           IF WS-LAST-STATUS = "RECORDED"
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      * ...............................................................
+       150-ENTER-PLAYER.
+           DISPLAY "INGRESE ID DEL JUGADOR: ".
+           ACCEPT WS-NEW-ID.
+           DISPLAY "INGRESE NOMBRE        : ".
+           ACCEPT WS-NEW-NAME.
+           DISPLAY "INGRESE APELLIDO      : ".
+           ACCEPT WS-NEW-LNAME.
+           DISPLAY "INGRESE POSICION      : ".
+           ACCEPT WS-NEW-POS.
+           DISPLAY "INGRESE NUMERO        : ".
+           ACCEPT WS-NEW-NUM.
+           DISPLAY "INGRESE EQUIPO (TEAM) : ".
+           ACCEPT WS-NEW-TEAM.
+           DISPLAY "INGRESE EMP-ID (ENTER = NINGUNA): ".
+           ACCEPT WS-NEW-EMPID.
+      * ...............................................................
+      * OPEN I-O FOR KEYED ACCESS, CREATING PLAYERS.DAT ON FIRST USE
+       200-OPEN-FILE.
+           OPEN I-O PLAYERS.
+           IF WS-FILE-NOTFND
+              OPEN OUTPUT PLAYERS
+              CLOSE PLAYERS
+              OPEN I-O PLAYERS
+           END-IF.
+           IF ST-FILE > "07"
+              DISPLAY "OPEN FILE ERROR!"
+              ACCEPT X
+           END-IF.
+      * ...............................................................
+      * DUPLICATE PLAY_ID IS CAUGHT BY THE KEYED WRITE'S INVALID KEY
+       400-REC-REG-PLAYERS.
+           INITIALIZE REG-PLAYERS.
+           MOVE WS-NEW-ID     TO PLAY_ID.
+           MOVE WS-NEW-NAME   TO PLAY_NAME.
+           MOVE WS-NEW-LNAME  TO PLAY_LNAME.
+           MOVE WS-NEW-POS    TO PLAY_POS.
+           MOVE WS-NEW-NUM    TO PLAY_NUM.
+           MOVE WS-NEW-TEAM   TO TEAM_ID.
+           MOVE WS-NEW-EMPID  TO EMP-ID.
+           WRITE REG-PLAYERS
+              INVALID KEY
+                 DISPLAY "PLAY_ID YA EXISTE, NO SE GRABA"
+                 MOVE "DUPLICATE PLAY_ID" TO WS-LAST-STATUS
+                 ACCEPT X
+              NOT INVALID KEY
+                 DISPLAY "PLAYER RECORDED"
+                 MOVE "RECORDED" TO WS-LAST-STATUS
+                 MOVE 1 TO WS-RECORDS-OUT
+           END-WRITE.
+      * ...............................................................
+       600-CLOSE-FILE.
+           CLOSE PLAYERS.
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN
+       900-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "WRSECF2 " WS-RL-YEAR "-" WS-RL-MONTH "-" WS-RL-DAY
+              " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " STATUS=" WS-LAST-STATUS
+              " RECORDS-OUT=" WS-RECORDS-OUT
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ===============================================================
+       END PROGRAM WRSECF2.
