@@ -0,0 +1,113 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * DRSECF1 = DRIVER THAT CHAINS THE SECFILE1 PLAYER-FILE STEPS
+      * (CRSECF1/WRSECF2/RDSCFIL1/RPSCFIL1) INTO ONE RUN. RDSCFIL2 IS
+      * NOT CHAINED HERE - ITS SEARCH/MAINTAIN LOGIC PROMPTS THE
+      * CONSOLE FOR INPUT AND WOULD HANG A RUN MEANT TO GO UNATTENDED
+       PROGRAM-ID. DRSECF1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD RUNLOG.
+       01 RUNLOG-LINE                          PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-WORST-RC                         PIC 9(02) VALUE ZERO.
+       01  WS-RUNLOG-STATUS                    PIC X(10) VALUE SPACES.
+
+       01  WS-RUNLOG-DATE.
+           03  WS-RL-YEAR                      PIC 9(4).
+           03  WS-RL-MONTH                     PIC 99.
+           03  WS-RL-DAY                       PIC 99.
+       01  WS-RUNLOG-TIME.
+           03  WS-RL-HH                        PIC 99.
+           03  WS-RL-MN                        PIC 99.
+           03  WS-RL-SS                        PIC 99.
+           03  WS-RL-HS                        PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * RESET THE WORST-RC RATCHET EACH TIME THIS DRIVER RUNS, SO A
+      * REPEAT INVOCATION WITHIN THE SAME RUN UNIT (E.G. FROM MNUSECF1)
+      * DOES NOT INHERIT A BAD RESULT LEFT OVER FROM AN EARLIER RUN
+           MOVE ZERO TO WS-WORST-RC.
+           DISPLAY "DRSECF1 - PLAYER-FILE BATCH CHAIN STARTING".
+           PERFORM 0100-RUN-CREATE.
+           PERFORM 0200-RUN-WRITE.
+           PERFORM 0300-RUN-READ1.
+           PERFORM 0500-RUN-REPORT.
+           DISPLAY "DRSECF1 - PLAYER-FILE BATCH CHAIN COMPLETE".
+           EVALUATE WS-WORST-RC
+              WHEN 0
+                 MOVE "COMPLETE" TO WS-RUNLOG-STATUS
+              WHEN 4
+                 MOVE "WARNING" TO WS-RUNLOG-STATUS
+              WHEN OTHER
+                 MOVE "ERROR" TO WS-RUNLOG-STATUS
+           END-EVALUATE.
+           PERFORM 0920-WRITE-RUNLOG.
+           MOVE WS-WORST-RC TO RETURN-CODE.
+           GOBACK.
+      * ...............................................................
+      * STEP 1 - CREATE/INITIALIZE PLAYERS.DAT
+       0100-RUN-CREATE.
+           DISPLAY "STEP 1 OF 4 - CRSECF1 (CREATE PLAYERS.DAT)".
+           CALL "CRSECF1".
+           CANCEL "CRSECF1".
+           PERFORM 0910-TRACK-STEP-RC.
+      * ...............................................................
+      * STEP 2 - ADD A PLAYER RECORD
+       0200-RUN-WRITE.
+           DISPLAY "STEP 2 OF 4 - WRSECF2 (ADD A PLAYER)".
+           CALL "WRSECF2".
+           CANCEL "WRSECF2".
+           PERFORM 0910-TRACK-STEP-RC.
+      * ...............................................................
+      * STEP 3 - LIST PLAYERS.DAT
+       0300-RUN-READ1.
+           DISPLAY "STEP 3 OF 4 - RDSCFIL1 (LIST PLAYERS.DAT)".
+           CALL "RDSCFIL1".
+           CANCEL "RDSCFIL1".
+           PERFORM 0910-TRACK-STEP-RC.
+      * ...............................................................
+      * STEP 4 - TEAM ROSTER REPORT
+       0500-RUN-REPORT.
+           DISPLAY "STEP 4 OF 4 - RPSCFIL1 (TEAM ROSTER REPORT)".
+           CALL "RPSCFIL1".
+           CANCEL "RPSCFIL1".
+           PERFORM 0910-TRACK-STEP-RC.
+      * ...............................................................
+      * KEEP THE HIGHEST RETURN-CODE SEEN ACROSS ALL FOUR STEPS SO THE
+      * DRIVER'S OWN RETURN-CODE REFLECTS THE WORST STEP IN THE CHAIN
+       0910-TRACK-STEP-RC.
+           IF RETURN-CODE > WS-WORST-RC
+              MOVE RETURN-CODE TO WS-WORST-RC
+           END-IF.
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN,
+      * REFLECTING THE WORST-RC DECIDED IN 0000-MAINLINE ABOVE
+       0920-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "DRSECF1  " WS-RL-YEAR "-" WS-RL-MONTH "-"
+              WS-RL-DAY " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " STATUS=" WS-RUNLOG-STATUS
+              " WORST-RC=" WS-WORST-RC
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ===============================================================
+       END PROGRAM DRSECF1.
