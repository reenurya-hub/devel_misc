@@ -1,53 +1,125 @@
-      * ===============================================================
-       IDENTIFICATION DIVISION.
-      * CRSECF1 = CREATE SECUENTIAL FILE 1
-       PROGRAM-ID. CRSECF1.
-      * ===============================================================
-       ENVIRONMENT DIVISION.
-      * ---------------------------------------------------------------
-       CONFIGURATION SECTION.
-      * ---------------------------------------------------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE  IS SEQUENTIAL
-                  STATUS ST-FILE.
-      * ===============================================================
-       DATA DIVISION.
-      * ---------------------------------------------------------------
-       FILE SECTION.
-       FD PLAYERS.
-       01 REG-PLAYERS.
-           03 PLAY_ID                          PIC 9(20).
-           03 PLAY_NAME                        PIC X(60).
-           03 PLAY_LNAME                       PIC X(60).
-           03 PLAY_POS                         PIC XX.
-           03 PLAY_NUM                         PIC 9(3).
-           03 FILLER                           PIC X(300).
-      * ---------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 ST-FILE                              PIC XX.
-       01 X                                    PIC X.
-      * ===============================================================
-       PROCEDURE DIVISION.
-       100-MAIN.
-           PERFORM 200-OPEN-FILE.
-           PERFORM 300-CLOSE-FILE.
-           ACCEPT X.
-           STOP RUN.
-      * ...............................................................
-       200-OPEN-FILE.
-      * OPEN OUTPUT SEQUENTIAL FILE TO CREATE AS NEW
-           OPEN OUTPUT PLAYERS.
-           IF ST-FILE > "07"
-              DISPLAY "OPEN FILE ERROR!"
-              ACCEPT X
-           END-IF.
-           DISPLAY "FILE PLAYERS.DAT CREATED AND OPEN".
-      * ...............................................................
-       300-CLOSE-FILE.
-           CLOSE PLAYERS.
-           DISPLAY "FILE PLAYERS.DAT CLOSED".
-      * ===============================================================
-       END PROGRAM CRSECF1.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * CRSECF1 = CREATE SECUENTIAL FILE 1
+       PROGRAM-ID. CRSECF1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+      * ---------------------------------------------------------------
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLAYERS ASSIGN TO "./players.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PLAY_ID
+                  STATUS ST-FILE.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * ===============================================================
+       DATA DIVISION.
+      * ---------------------------------------------------------------
+       FILE SECTION.
+       FD PLAYERS.
+       01 REG-PLAYERS.
+           03 PLAY_ID                          PIC 9(20).
+           03 PLAY_NAME                        PIC X(60).
+           03 PLAY_LNAME                       PIC X(60).
+           03 PLAY_POS                         PIC XX.
+           03 PLAY_NUM                         PIC 9(3).
+           03 TEAM_ID                          PIC X(20).
+           03 EMP-ID                           PIC X(20).
+           03 FILLER                           PIC X(260).
+
+       FD RUNLOG.
+       01 RUNLOG-LINE                          PIC X(80).
+      * ---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-FILE                              PIC XX.
+       01 X                                    PIC X.
+       01 WS-CONFIRM                           PIC X(01).
+           88 WS-CONFIRM-YES                   VALUE "Y" "y".
+       01 WS-PROCEED-SW                        PIC X(01) VALUE "Y".
+           88 WS-PROCEED                       VALUE "Y".
+
+       01 WS-RUNLOG-DATE.
+           03 WS-RL-YEAR                       PIC 9(4).
+           03 WS-RL-MONTH                      PIC 99.
+           03 WS-RL-DAY                        PIC 99.
+       01 WS-RUNLOG-TIME.
+           03 WS-RL-HH                         PIC 99.
+           03 WS-RL-MN                         PIC 99.
+           03 WS-RL-SS                         PIC 99.
+           03 WS-RL-HS                         PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 150-CHECK-EXISTING-FILE.
+           IF WS-PROCEED
+              PERFORM 200-OPEN-FILE
+              PERFORM 300-CLOSE-FILE
+           END-IF.
+           PERFORM 900-WRITE-RUNLOG.
+           IF WS-PROCEED
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           ACCEPT X.
+           GOBACK.
+      * ...............................................................
+      * WARN THE OPERATOR BEFORE AN OPEN OUTPUT TRUNCATES PLAYERS.DAT.
+      * "05" COMES BACK ON THIS OPTIONAL FILE'S VERY FIRST OPEN (NO
+      * PLAYERS.DAT ON DISK YET) - THE FILE IS STILL CONSIDERED OPEN IN
+      * THAT CASE AND MUST BE CLOSED HERE TOO, OR THE OPEN OUTPUT BELOW
+      * FAILS WITH "41" (ALREADY OPEN) AND PLAYERS.DAT NEVER GETS MADE
+       150-CHECK-EXISTING-FILE.
+           OPEN INPUT PLAYERS.
+           IF ST-FILE = "00"
+              CLOSE PLAYERS
+              DISPLAY "PLAYERS.DAT YA EXISTE Y SERA BORRADO."
+              DISPLAY "DESEA CONTINUAR? (Y/N): "
+              ACCEPT WS-CONFIRM
+              IF NOT WS-CONFIRM-YES
+                 MOVE "N" TO WS-PROCEED-SW
+                 DISPLAY "OPERACION CANCELADA"
+              END-IF
+           ELSE
+              IF ST-FILE = "05" OR ST-FILE = "35"
+                 CLOSE PLAYERS
+              END-IF
+           END-IF.
+      * ...............................................................
+       200-OPEN-FILE.
+      * OPEN OUTPUT SEQUENTIAL FILE TO CREATE AS NEW
+           OPEN OUTPUT PLAYERS.
+           IF ST-FILE > "07"
+              DISPLAY "OPEN FILE ERROR!"
+              MOVE "N" TO WS-PROCEED-SW
+              ACCEPT X
+           ELSE
+              DISPLAY "FILE PLAYERS.DAT CREATED AND OPEN"
+           END-IF.
+      * ...............................................................
+       300-CLOSE-FILE.
+           CLOSE PLAYERS.
+           DISPLAY "FILE PLAYERS.DAT CLOSED".
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN
+       900-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "CRSECF1 " WS-RL-YEAR "-" WS-RL-MONTH "-" WS-RL-DAY
+              " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " STATUS=" WS-PROCEED-SW
+      * PLAYERS.DAT IS ALWAYS RE-CREATED EMPTY BY THIS PROGRAM, SO THE
+      * RECORD-OUT COUNT IS ALWAYS ZERO WHEN THE CREATE ACTUALLY RUNS
+              " RECORDS-OUT=0000"
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ===============================================================
+       END PROGRAM CRSECF1.
