@@ -1,54 +1,248 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SFSRT1.
-       
+
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT LFSFSRT1 ASSIGN TO "VEGFRUT.DAT"
         FILE STATUS IS FILE-CHECK-KEY
         ORGANIZATION IS LINE SEQUENTIAL.
-        
+
         SELECT SORTEDFILE ASSIGN TO "NVEGFRUT.DAT"
+        FILE STATUS IS SORTEDFILE-CHECK-KEY
         ORGANIZATION IS LINE SEQUENTIAL.
-        
+
         SELECT WORKFILE ASSIGN TO "WORKFILE.TMP".
-        
+
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+        SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
-        
+
         FD LFSFSRT1.
         01 VEGFRUT-DETAILS      PIC X(27).
-       
+        01 VF-IN-FIELDS REDEFINES VEGFRUT-DETAILS.
+            03 VF-IN-CODVF      PIC 9(5).
+            03 VF-IN-DESC       PIC X(20).
+            03 VF-IN-UNID       PIC X(2).
+
         FD SORTEDFILE.
         01 SORTED-DETAILS       PIC X(27).
-       
+
         SD WORKFILE.
         01 WORKREC.
             03 CODVF		PIC 9(5).
             03 DESC		PIC X(20).
             03 UNID		PIC X(2).
-        
+
+        FD RUNLOG.
+        01 RUNLOG-LINE           PIC X(80).
+
         WORKING-STORAGE SECTION.
         01  WS-WORK-AREAS.
              05  FILE-CHECK-KEY   PIC X(2).
-        
-        
+             05  SORTEDFILE-CHECK-KEY PIC X(2).
+
+      * OPTIONAL UNID FILTER - BLANK MEANS NO FILTERING
+        01  WS-UNID-FILTER       PIC X(2).
+
+      * INPUT VS OUTPUT RECORD-COUNT RECONCILIATION
+        01  WS-INPUT-COUNT       PIC 9(7) VALUE ZERO.
+        01  WS-OUTPUT-COUNT      PIC 9(7) VALUE ZERO.
+        01  WS-FILTERED-COUNT    PIC 9(7) VALUE ZERO.
+
+      * DUPLICATE CODVF DETECTION TABLE
+        01  WS-CODVF-SEEN-TABLE.
+            05 WS-CODVF-ENTRY OCCURS 5000 TIMES
+                               INDEXED BY WS-CODVF-IDX.
+               10 WS-CODVF-SEEN-VALUE  PIC 9(5).
+        01  WS-CODVF-SEEN-COUNT  PIC 9(5) VALUE ZERO.
+        01  WS-CODVF-DUP-COUNT   PIC 9(5) VALUE ZERO.
+        01  WS-CODVF-FOUND-SW    PIC X(01).
+            88 WS-CODVF-FOUND    VALUE 'Y'.
+
+        01  WS-EOF-SW            PIC X(01).
+            88 WS-EOF            VALUE 'Y'.
+
+        01  WS-RUNLOG-STATUS     PIC X(10) VALUE SPACES.
+
+        01  WS-RUNLOG-DATE.
+            05 WS-RL-YEAR         PIC 9(4).
+            05 WS-RL-MONTH        PIC 99.
+            05 WS-RL-DAY          PIC 99.
+        01  WS-RUNLOG-TIME.
+            05 WS-RL-HH           PIC 99.
+            05 WS-RL-MN           PIC 99.
+            05 WS-RL-SS           PIC 99.
+            05 WS-RL-HS           PIC 99.
+
+
         PROCEDURE DIVISION.
-        0100-READ-FILE.
+      * SINGLE ENTRY POINT - 0100-READ-FILE IS WHAT ACTUALLY DRIVES THE
+      * RUN (IT PERFORMS 0050-ASK-FILTER ITSELF). WITHOUT THIS
+      * PARAGRAPH, CONTROL WOULD START AT 0050-ASK-FILTER AND FALL
+      * THROUGH INTO 0100-READ-FILE'S OWN PERFORM OF IT, PROMPTING TWICE
+        0000-MAINLINE.
+            PERFORM 0100-READ-FILE.
+            GOBACK.
+
+        0050-ASK-FILTER.
+            DISPLAY "UNID FILTER (ENTER = ALL UNITS): ".
+            ACCEPT WS-UNID-FILTER.
 
+        0100-READ-FILE.
+            PERFORM 0050-ASK-FILTER.
             OPEN INPUT LFSFSRT1.
-            SORT WORKFILE ON ASCENDING KEY CODVF
-      *    SORT WORKFILE ON DESCENDING KEY DESC
-      *    SORT WORKFILE ON ASCENDING KEY UNID
-            USING LFSFSRT1 GIVING SORTEDFILE.
-		 
-        PERFORM 9000-END-PROGRAM.
-		   
-        0100-END.
-	   
-	   
+            IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING VEGFRUT.DAT - STATUS: "
+                  FILE-CHECK-KEY
+               PERFORM 9000-END-PROGRAM
+            END-IF.
+
+            SORT WORKFILE
+               ON ASCENDING KEY CODVF
+               ON DESCENDING KEY DESC
+               ON ASCENDING KEY UNID
+               INPUT PROCEDURE IS 0110-INPUT-PROCEDURE
+               OUTPUT PROCEDURE IS 0130-OUTPUT-PROCEDURE.
+
+            IF SORT-RETURN NOT = ZERO
+               DISPLAY "SORT FAILED - SORT-RETURN: " SORT-RETURN
+            ELSE
+               PERFORM 0150-WRITE-RECONCILIATION
+            END-IF.
+
+            PERFORM 9000-END-PROGRAM.
+
+      * ...............................................................
+      * RELEASE EVERY LFSFSRT1 RECORD MATCHING THE OPTIONAL UNID
+      * FILTER TO THE SORT, TALLYING DUPLICATE CODVF CODES AS WE GO
+        0110-INPUT-PROCEDURE.
+            SET WS-EOF-SW TO 'N'.
+            PERFORM 0120-READ-NEXT-INPUT-RECORD.
+            PERFORM 0125-PROCESS-ONE-INPUT-RECORD
+               UNTIL WS-EOF.
+
+        0120-READ-NEXT-INPUT-RECORD.
+            READ LFSFSRT1
+               AT END MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        0125-PROCESS-ONE-INPUT-RECORD.
+            ADD 1 TO WS-INPUT-COUNT.
+            IF WS-UNID-FILTER = SPACES OR VF-IN-UNID = WS-UNID-FILTER
+               PERFORM 0126-CHECK-DUPLICATE-CODVF
+               MOVE VF-IN-CODVF TO CODVF
+               MOVE VF-IN-DESC  TO DESC
+               MOVE VF-IN-UNID  TO UNID
+               RELEASE WORKREC
+            ELSE
+               ADD 1 TO WS-FILTERED-COUNT
+            END-IF.
+            PERFORM 0120-READ-NEXT-INPUT-RECORD.
+
+        0126-CHECK-DUPLICATE-CODVF.
+            MOVE 'N' TO WS-CODVF-FOUND-SW.
+            SET WS-CODVF-IDX TO 1.
+            SEARCH WS-CODVF-ENTRY
+               WHEN WS-CODVF-SEEN-VALUE (WS-CODVF-IDX) = VF-IN-CODVF
+                  MOVE 'Y' TO WS-CODVF-FOUND-SW
+            END-SEARCH.
+            IF WS-CODVF-FOUND
+               ADD 1 TO WS-CODVF-DUP-COUNT
+               DISPLAY "DUPLICATE CODVF FOUND: " VF-IN-CODVF
+            ELSE
+               ADD 1 TO WS-CODVF-SEEN-COUNT
+               SET WS-CODVF-IDX TO WS-CODVF-SEEN-COUNT
+               MOVE VF-IN-CODVF TO WS-CODVF-SEEN-VALUE (WS-CODVF-IDX)
+            END-IF.
+
+      * ...............................................................
+      * WRITE EVERY SORTED RECORD OUT TO NVEGFRUT.DAT
+        0130-OUTPUT-PROCEDURE.
+            OPEN OUTPUT SORTEDFILE.
+            IF SORTEDFILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING NVEGFRUT.DAT - STATUS: "
+                  SORTEDFILE-CHECK-KEY
+            ELSE
+               SET WS-EOF-SW TO 'N'
+               PERFORM 0140-RETURN-NEXT-SORTED-RECORD
+               PERFORM 0145-WRITE-ONE-SORTED-RECORD
+                  UNTIL WS-EOF
+               CLOSE SORTEDFILE
+            END-IF.
+
+        0140-RETURN-NEXT-SORTED-RECORD.
+            RETURN WORKFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+            END-RETURN.
+
+        0145-WRITE-ONE-SORTED-RECORD.
+            MOVE WORKREC TO SORTED-DETAILS.
+            WRITE SORTED-DETAILS.
+            ADD 1 TO WS-OUTPUT-COUNT.
+            PERFORM 0140-RETURN-NEXT-SORTED-RECORD.
+
+      * ...............................................................
+      * RECONCILE INPUT VS. OUTPUT RECORD COUNTS AFTER THE SORT
+        0150-WRITE-RECONCILIATION.
+            DISPLAY "VEGFRUT SORT RECONCILIATION".
+            DISPLAY "RECORDS READ      : " WS-INPUT-COUNT.
+            DISPLAY "RECORDS FILTERED  : " WS-FILTERED-COUNT.
+            DISPLAY "RECORDS WRITTEN   : " WS-OUTPUT-COUNT.
+            DISPLAY "DUPLICATE CODVF   : " WS-CODVF-DUP-COUNT.
+            IF WS-INPUT-COUNT = (WS-OUTPUT-COUNT + WS-FILTERED-COUNT)
+               DISPLAY "RECORD COUNTS RECONCILE OK"
+            ELSE
+               DISPLAY "** RECORD COUNT MISMATCH **"
+            END-IF.
+
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS RUN,
+      * REFLECTING THE OUTCOME 0170-SET-RETURN-CODE ALREADY DECIDED
+        0160-WRITE-RUNLOG.
+            ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUNLOG-TIME FROM TIME.
+            OPEN EXTEND RUNLOG.
+            MOVE SPACES TO RUNLOG-LINE.
+            STRING "SFSRT1   " WS-RL-YEAR "-" WS-RL-MONTH "-"
+               WS-RL-DAY " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+               " STATUS=" WS-RUNLOG-STATUS
+               " READ=" WS-INPUT-COUNT
+               " WRITTEN=" WS-OUTPUT-COUNT
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+            WRITE RUNLOG-LINE.
+            CLOSE RUNLOG.
+
         9000-END-PROGRAM.
-            CLOSE LFSFSRT1.	
-            STOP RUN.        
-        
-        END PROGRAM SFSRT1.
\ No newline at end of file
+            PERFORM 0170-SET-RETURN-CODE.
+            PERFORM 0160-WRITE-RUNLOG.
+            CLOSE LFSFSRT1.
+            STOP RUN.
+
+      * ...............................................................
+      * SET A RETURN-CODE REFLECTING HOW THE SORT ACTUALLY WENT, AND
+      * A MATCHING STATUS STRING FOR THE RUN-LOG LINE ABOVE
+        0170-SET-RETURN-CODE.
+            IF SORT-RETURN NOT = ZERO
+               MOVE 8 TO RETURN-CODE
+               MOVE "SORT ERR" TO WS-RUNLOG-STATUS
+            ELSE
+               IF WS-INPUT-COUNT NOT =
+                     (WS-OUTPUT-COUNT + WS-FILTERED-COUNT)
+                  MOVE 8 TO RETURN-CODE
+                  MOVE "MISMATCH" TO WS-RUNLOG-STATUS
+               ELSE
+                  IF WS-CODVF-DUP-COUNT > ZERO
+                     MOVE 4 TO RETURN-CODE
+                     MOVE "DUPS" TO WS-RUNLOG-STATUS
+                  ELSE
+                     MOVE 0 TO RETURN-CODE
+                     MOVE "COMPLETE" TO WS-RUNLOG-STATUS
+                  END-IF
+               END-IF
+            END-IF.
+
+        END PROGRAM SFSRT1.
