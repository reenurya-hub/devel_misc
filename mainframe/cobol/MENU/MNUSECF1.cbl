@@ -0,0 +1,126 @@
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+      * MNUSECF1 = INTERACTIVE MAINTENANCE MENU FRONTING THE
+      * SECFILE1/SECFILE2/SECFILE3 BATCH PROGRAMS
+       PROGRAM-ID. MNUSECF1.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SHARED BATCH RUN-LOG - ONE LINE APPENDED PER PROGRAM RUN
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNLOG.
+       01 RUNLOG-LINE                           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE                       PIC X(01).
+       01  WS-EXIT-SW                           PIC X(01) VALUE 'N'.
+           88 WS-EXIT-MENU                       VALUE 'Y'.
+       01  WS-RUN-COUNT                         PIC 9(03) VALUE ZERO.
+
+       01  WS-RUNLOG-DATE.
+           03 WS-RL-YEAR                        PIC 9(4).
+           03 WS-RL-MONTH                       PIC 99.
+           03 WS-RL-DAY                         PIC 99.
+       01  WS-RUNLOG-TIME.
+           03 WS-RL-HH                          PIC 99.
+           03 WS-RL-MN                          PIC 99.
+           03 WS-RL-SS                          PIC 99.
+           03 WS-RL-HS                          PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-SHOW-MENU
+              UNTIL WS-EXIT-MENU.
+           PERFORM 9000-WRITE-RUNLOG.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+      * ...............................................................
+       1000-SHOW-MENU.
+           DISPLAY "========================================".
+           DISPLAY "  MANTENIMIENTO SECFILE1/SECFILE2/SECFILE3".
+           DISPLAY "========================================".
+           DISPLAY "  1 - CREAR/INICIALIZAR PLAYERS.DAT".
+           DISPLAY "  2 - AGREGAR JUGADOR".
+           DISPLAY "  3 - LISTAR/BUSCAR JUGADORES (FILTRO)".
+           DISPLAY "  4 - BUSCAR/ACTUALIZAR/BORRAR JUGADOR".
+           DISPLAY "  5 - REPORTE DE ROSTER POR EQUIPO".
+           DISPLAY "  6 - EJECUTAR CADENA COMPLETA DE JUGADORES".
+           DISPLAY "  7 - REPORTE DE PASAJEROS DE VUELO".
+           DISPLAY "  8 - VALIDAR CLIENTES".
+           DISPLAY "  0 - SALIR".
+           DISPLAY "INGRESE OPCION: ".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+              WHEN "1" PERFORM 1100-RUN-CRSECF1
+              WHEN "2" PERFORM 1200-RUN-WRSECF2
+              WHEN "3" PERFORM 1300-RUN-RDSCFIL1
+              WHEN "4" PERFORM 1400-RUN-RDSCFIL2
+              WHEN "5" PERFORM 1500-RUN-RPSCFIL1
+              WHEN "6" PERFORM 1600-RUN-DRSECF1
+              WHEN "7" PERFORM 1700-RUN-SCFIL1
+              WHEN "8" PERFORM 1800-RUN-VLDTFSQ1
+              WHEN "0" SET WS-EXIT-MENU TO TRUE
+              WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+      * ...............................................................
+      * CANCEL AFTER EACH CALL SO A SECOND TRIP THROUGH THE MENU TO THE
+      * SAME PROGRAM STARTS FROM FRESH WORKING-STORAGE, NOT WHATEVER
+      * TOTALS/SWITCHES THE PRIOR CALL LEFT BEHIND
+       1100-RUN-CRSECF1.
+           CALL "CRSECF1".
+           CANCEL "CRSECF1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1200-RUN-WRSECF2.
+           CALL "WRSECF2".
+           CANCEL "WRSECF2".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1300-RUN-RDSCFIL1.
+           CALL "RDSCFIL1".
+           CANCEL "RDSCFIL1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1400-RUN-RDSCFIL2.
+           CALL "RDSCFIL2".
+           CANCEL "RDSCFIL2".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1500-RUN-RPSCFIL1.
+           CALL "RPSCFIL1".
+           CANCEL "RPSCFIL1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1600-RUN-DRSECF1.
+           CALL "DRSECF1".
+           CANCEL "DRSECF1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1700-RUN-SCFIL1.
+           CALL "SCFIL1".
+           CANCEL "SCFIL1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+       1800-RUN-VLDTFSQ1.
+           CALL "VLDTFSQ1".
+           CANCEL "VLDTFSQ1".
+           ADD 1 TO WS-RUN-COUNT.
+      * ...............................................................
+      * APPEND ONE LINE TO THE SHARED BATCH RUN-LOG FOR THIS SESSION
+       9000-WRITE-RUNLOG.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING "MNUSECF1 " WS-RL-YEAR "-" WS-RL-MONTH "-" WS-RL-DAY
+              " " WS-RL-HH ":" WS-RL-MN ":" WS-RL-SS
+              " STATUS=COMPLETE STEPS-RUN=" WS-RUN-COUNT
+              DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE RUNLOG.
+      * ===============================================================
+       END PROGRAM MNUSECF1.
