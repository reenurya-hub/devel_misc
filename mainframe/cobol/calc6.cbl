@@ -1,24 +1,194 @@
- Columns . . . :    1  71            Edit                  REINALDO1/MODTLCOBOL 
- SEU==>                                                                   CALC6 
- FMT CB ......-A+++B+++++++++++++++++++++++++++++++++++++++++++++++++++++++++++ 
-        *************** Beginning of data ************************************* 
-0001.00        IDENTIFICATION DIVISION.                                         
-0002.00        PROGRAM-ID. PRUEBA.                                              
-0003.00        ENVIRONMENT DIVISION.                                            
-0004.00        DATA DIVISION.                                                   
-0005.00        WORKING-STORAGE SECTION.                                         
-0006.00        77 WKS-NUM-1           PIC S9(5)V99.                             
-0007.00        77 WKS-NUM-2           PIC S9(5)V9(02).                          
-0008.00        77 WKS-RESULTADO       PIC S9(6)V99.                             
-0009.00        77 WKS-CH1             PIC X(7).                                 
-0010.00        77 WKS-CH2             PIC X(7).                                 
-0011.00        77 WKS-OPCION          PIC A(01).                                
-0012.00        77 WKS-ELECCION        PIC 9(1).                                 
-0013.00        77 WKS-RES-FORMAT      PIC -ZZZZZZZZZZ.99.                       
-0014.00        PROCEDURE DIVISION.                                              
-0015.00        00001-MI-SECCION SECTION.                                        
-0016.00        00001-MAIN.                                                      
-                                                                                
- F3=Exit   F4=Prompt   F5=Refresh   F9=Retrieve   F10=Cursor   F11=Toggle       
- F16=Repeat find       F17=Repeat change          F24=More keys                 
-                                         (C) COPYRIGHT IBM CORP. 1981, 2013.    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRUEBA.
+      * ===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALCLOG ASSIGN TO "CALCLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-LOG-STATUS.
+           SELECT OPTIONAL CALCLOTE ASSIGN TO "CALCLOTE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-LOTE-STATUS.
+           SELECT CALCLOTER ASSIGN TO "CALCLOTE-OUT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WKS-LOTER-STATUS.
+      * ===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD CALCLOG.
+       01 WKS-LOG-REC                 PIC X(80).
+
+       FD CALCLOTE.
+       01 WKS-LOTE-REC.
+           05 LOTE-NUM1                PIC X(07).
+           05 LOTE-OPCION              PIC X(01).
+           05 LOTE-NUM2                PIC X(07).
+
+       FD CALCLOTER.
+       01 WKS-LOTER-REC               PIC X(40).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       77 WKS-NUM-1           PIC S9(5)V99.
+       77 WKS-NUM-2           PIC S9(5)V9(02).
+       77 WKS-RESULTADO       PIC S9(6)V99.
+       77 WKS-CH1             PIC X(7).
+       77 WKS-CH2             PIC X(7).
+       77 WKS-OPCION          PIC A(01).
+       77 WKS-ELECCION        PIC 9(1).
+       77 WKS-RES-FORMAT      PIC -ZZZZZZZZZZ.99.
+       77 WKS-OP-VALIDA       PIC X(01) VALUE "N".
+       77 WKS-MEMORIA         PIC S9(6)V99 VALUE ZERO.
+       77 WKS-MEM-FORMAT      PIC -ZZZZZZZZZZ.99.
+       77 WKS-LOG-STATUS      PIC XX.
+       77 WKS-LOTE-STATUS     PIC XX.
+       77 WKS-LOTER-STATUS    PIC XX.
+       01 WKS-LOG-DATE.
+           05 WKS-LOG-YY          PIC 99.
+           05 WKS-LOG-MM          PIC 99.
+           05 WKS-LOG-DD          PIC 99.
+      * ===============================================================
+       PROCEDURE DIVISION.
+       00001-MI-SECCION SECTION.
+       00001-MAIN.
+           PERFORM 00000-CALCULADORA UNTIL WKS-ELECCION = 2.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+       00000-CALCULADORA.
+           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR".
+           DISPLAY "3-. M+  (SUMAR RESULTADO A MEMORIA)".
+           DISPLAY "4-. MR  (RECUPERAR MEMORIA)".
+           DISPLAY "5-. MC  (BORRAR MEMORIA)".
+           DISPLAY "6-. PROCESO POR LOTES (CALCLOTE.DAT)".
+           ACCEPT WKS-ELECCION.
+           IF WKS-ELECCION = 1
+              PERFORM 00001-PEDIR-DATOS
+              PERFORM 00002-EJECUTAR-OPERACION
+           ELSE
+           IF WKS-ELECCION = 2
+              NEXT SENTENCE
+           ELSE
+           IF WKS-ELECCION = 3
+              PERFORM 00003-MEMORIA-SUMAR
+           ELSE
+           IF WKS-ELECCION = 4
+              PERFORM 00004-MEMORIA-MOSTRAR
+           ELSE
+           IF WKS-ELECCION = 5
+              PERFORM 00005-MEMORIA-BORRAR
+           ELSE
+           IF WKS-ELECCION = 6
+              PERFORM 00006-PROCESO-LOTE
+           ELSE
+              DISPLAY "OPCION INVALIDA".
+       00001-PEDIR-DATOS.
+           DISPLAY "***** CALCULADORA *****".
+           DISPLAY "INGRESE NUMERO 1: ".
+           ACCEPT WKS-CH1.
+           DISPLAY "INGRESE NUMERO 2: ".
+           ACCEPT WKS-CH2.
+           MOVE FUNCTION TRIM(WKS-CH1) TO WKS-NUM-1.
+           MOVE FUNCTION TRIM(WKS-CH2) TO WKS-NUM-2.
+           DISPLAY "INDIQUE LA OPERACION".
+           DISPLAY "S=SUMA, R=RESTA, M=MULTIPLICA, D=DIVIDE".
+           DISPLAY "P=PORCENTAJE (NUM1% DE NUM2), E=EXPONENTE".
+           ACCEPT WKS-OPCION.
+       00002-EJECUTAR-OPERACION.
+           MOVE "N" TO WKS-OP-VALIDA.
+           IF WKS-OPCION = "S"
+              ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-RESULTADO
+              MOVE "S" TO WKS-OP-VALIDA
+           ELSE
+           IF WKS-OPCION = "R"
+              SUBTRACT WKS-NUM-1 FROM WKS-NUM-2 GIVING WKS-RESULTADO
+              MOVE "S" TO WKS-OP-VALIDA
+           ELSE
+           IF WKS-OPCION = "M"
+              MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-RESULTADO
+              MOVE "S" TO WKS-OP-VALIDA
+           ELSE
+           IF WKS-OPCION = "D"
+              DIVIDE WKS-NUM-1 INTO WKS-NUM-2 GIVING WKS-RESULTADO
+                 ON SIZE ERROR
+                    DISPLAY "OPERACION INVALIDA, VERIFIQUE"
+                 NOT ON SIZE ERROR
+                    MOVE "S" TO WKS-OP-VALIDA
+              END-DIVIDE
+           ELSE
+           IF WKS-OPCION = "P"
+              COMPUTE WKS-RESULTADO = (WKS-NUM-2 * WKS-NUM-1) / 100
+                 ON SIZE ERROR
+                    DISPLAY "OPERACION INVALIDA, VERIFIQUE"
+                 NOT ON SIZE ERROR
+                    MOVE "S" TO WKS-OP-VALIDA
+              END-COMPUTE
+           ELSE
+           IF WKS-OPCION = "E"
+              COMPUTE WKS-RESULTADO = WKS-NUM-1 ** WKS-NUM-2
+                 ON SIZE ERROR
+                    DISPLAY "OPERACION INVALIDA, VERIFIQUE"
+                 NOT ON SIZE ERROR
+                    MOVE "S" TO WKS-OP-VALIDA
+              END-COMPUTE
+           ELSE
+              DISPLAY "OPERACION INVALIDA, VERIFIQUE".
+           IF WKS-OP-VALIDA = "S"
+              MOVE WKS-RESULTADO TO WKS-RES-FORMAT
+              DISPLAY WKS-RES-FORMAT
+              PERFORM 00007-GRABAR-LOG.
+       00003-MEMORIA-SUMAR.
+           ADD WKS-RESULTADO TO WKS-MEMORIA.
+           MOVE WKS-MEMORIA TO WKS-MEM-FORMAT.
+           DISPLAY "MEMORIA ACTUALIZADA: " WKS-MEM-FORMAT.
+       00004-MEMORIA-MOSTRAR.
+           MOVE WKS-MEMORIA TO WKS-MEM-FORMAT.
+           DISPLAY "MEMORIA: " WKS-MEM-FORMAT.
+       00005-MEMORIA-BORRAR.
+           MOVE ZERO TO WKS-MEMORIA.
+           DISPLAY "MEMORIA BORRADA".
+       00006-PROCESO-LOTE.
+           DISPLAY "PROCESANDO CALCLOTE.DAT ...".
+           OPEN INPUT CALCLOTE.
+           IF WKS-LOTE-STATUS > "07"
+              DISPLAY "NO SE ENCONTRO CALCLOTE.DAT"
+           ELSE
+              OPEN OUTPUT CALCLOTER
+              PERFORM 00008-LEER-LOTE
+              PERFORM 00009-PROCESAR-LOTE UNTIL WKS-LOTE-STATUS = "10"
+              CLOSE CALCLOTER
+              DISPLAY "PROCESO POR LOTES TERMINADO"
+              CLOSE CALCLOTE.
+       00008-LEER-LOTE.
+           READ CALCLOTE
+              AT END MOVE "10" TO WKS-LOTE-STATUS.
+       00009-PROCESAR-LOTE.
+           MOVE FUNCTION TRIM(LOTE-NUM1) TO WKS-NUM-1.
+           MOVE FUNCTION TRIM(LOTE-NUM2) TO WKS-NUM-2.
+           MOVE LOTE-NUM1 TO WKS-CH1.
+           MOVE LOTE-NUM2 TO WKS-CH2.
+           MOVE LOTE-OPCION TO WKS-OPCION.
+           PERFORM 00002-EJECUTAR-OPERACION.
+           MOVE SPACES TO WKS-LOTER-REC.
+           IF WKS-OP-VALIDA = "S"
+              STRING LOTE-NUM1 " " WKS-OPCION " " LOTE-NUM2 " = "
+                     WKS-RES-FORMAT DELIMITED BY SIZE INTO WKS-LOTER-REC
+           ELSE
+              STRING LOTE-NUM1 " " WKS-OPCION " " LOTE-NUM2
+                     " = OPERACION INVALIDA" DELIMITED BY SIZE
+                     INTO WKS-LOTER-REC
+           END-IF.
+           WRITE WKS-LOTER-REC.
+           PERFORM 00008-LEER-LOTE.
+       00007-GRABAR-LOG.
+           ACCEPT WKS-LOG-DATE FROM DATE.
+           OPEN EXTEND CALCLOG.
+           IF WKS-LOG-STATUS > "07"
+              DISPLAY "NO SE PUDO ABRIR CALCLOG.DAT"
+           ELSE
+              MOVE SPACES TO WKS-LOG-REC
+              STRING WKS-LOG-YY "/" WKS-LOG-MM "/" WKS-LOG-DD " "
+                     WKS-CH1 " " WKS-OPCION " " WKS-CH2 " = "
+                     WKS-RES-FORMAT DELIMITED BY SIZE INTO WKS-LOG-REC
+              WRITE WKS-LOG-REC
+              CLOSE CALCLOG.
+       END PROGRAM PRUEBA.
